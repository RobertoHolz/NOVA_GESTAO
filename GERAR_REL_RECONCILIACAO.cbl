@@ -0,0 +1,220 @@
+       identification division.
+       program-id. "GERAR_REL_RECONCILIACAO".
+       author.     Roberto Holz.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+         copy 'select-arq-cliente.cpy'.
+         copy 'select-arq-vendedor.cpy'.
+         copy 'select-impresso.cpy'.
+
+       data division.
+       file section.
+         copy 'fd-arq-cliente.cpy'.
+         copy 'fd-arq-vendedor.cpy'.
+         copy 'fd-impresso.cpy'.
+
+       working-storage section.
+       01 ws-variaveis.
+              05 wid-arq-cliente       pic x(22) value SPACES.
+              05 WS-RESULTADO-ACESSO   pic 9(02) value ZEROS.
+              05 wid-arq-vendedor      pic x(22) value SPACES.
+              05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.
+              05 WS-NM-IMPRESSO        PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
+              05 WS-FIM-CARGA-VND      PIC 9(01) VALUE ZEROS.
+              05 WS-FIM-ARQCLI         PIC 9(01) VALUE ZEROS.
+              05 WS-QTD-VENDEDORES     PIC 9(05) VALUE ZEROS.
+              05 WS-IDX-VND            PIC 9(05) VALUE ZEROS.
+              05 WS-ACHOU-VND          PIC X(01) VALUE SPACES.
+              05 WS-TOTAL-CLIENTES     PIC 9(07) VALUE ZEROS.
+              05 WS-TOTAL-ORFAO-PRINC  PIC 9(07) VALUE ZEROS.
+              05 WS-TOTAL-ORFAO-BKP    PIC 9(07) VALUE ZEROS.
+              05 WS-TAB-VND-CODIGO     PIC 9(03) OCCURS 999 TIMES.
+
+       01 WS-LINHAS-IMPRESSO.
+          05 WS-LINHA-CAB-1              PIC X(80) VALUE
+             "     RECONCILIACAO DE REFERENCIAS CLIENTE X VENDEDOR".
+          05 WS-LINHA-CAB-2              PIC X(80) VALUE
+             "Cod.Cliente  Razao Social                    Ref  Cod".
+          05 WS-LINHA-DET-1.
+             10 WS-DET-CODCLI            PIC ZZZZZZ9B.
+             10 FILLER                   PIC X(02) VALUE SPACES.
+             10 WS-DET-RAZAO             PIC X(35)B.
+             10 WS-DET-TIPO-REF          PIC X(10)B.
+             10 WS-DET-CODVND            PIC ZZ9B.
+          05 WS-LINHA-TOT-1.
+             10 FILLER                   PIC X(25) VALUE
+                "Total de clientes lidos:".
+             10 WS-TOT-CLIENTES          PIC ZZZZZZ9.
+          05 WS-LINHA-TOT-2.
+             10 FILLER                   PIC X(33) VALUE
+                "Orfaos no vendedor principal....:".
+             10 WS-TOT-ORFAO-PRINC       PIC ZZZZZZ9.
+          05 WS-LINHA-TOT-3.
+             10 FILLER                   PIC X(33) VALUE
+                "Orfaos no vendedor backup.......:".
+             10 WS-TOT-ORFAO-BKP         PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+          copy 'lk-gerar-rel-reconciliacao.cpy'.
+
+       PROCEDURE DIVISION USING WL-LINK-GERAR-REL-RECON.
+       00-CONTROLE SECTION.
+           PERFORM 01-CARREGAR-VENDEDORES.
+           PERFORM 02-GERAR-RELATORIO.
+           goback.
+       00-CONTROLE-EXIT.
+           EXIT.
+
+      *    CARREGA OS CODIGOS DE TODOS OS VENDEDORES EM MEMORIA, PARA
+      *    PERMITIR A VERIFICACAO DE REFERENCIAS ORFAS SEM REABRIR O
+      *    ARQUIVO DE VENDEDORES A CADA CLIENTE.
+       01-CARREGAR-VENDEDORES SECTION.
+           MOVE 0 TO WS-QTD-VENDEDORES.
+           MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
+           OPEN INPUT ARQ-VENDEDOR.
+           MOVE LOW-VALUES TO VND-CODIGO.
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN VND-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-CARGA-VND
+             NOT AT END MOVE 0 TO WS-FIM-CARGA-VND
+           END-READ.
+           PERFORM 011-CARREGAR-VND-ITEM
+             UNTIL WS-FIM-CARGA-VND = 1.
+           CLOSE ARQ-VENDEDOR.
+       01-CARREGAR-VENDEDORES-EXIT.
+           EXIT.
+
+       011-CARREGAR-VND-ITEM SECTION.
+           ADD 1 TO WS-QTD-VENDEDORES.
+           MOVE VND-CODIGO TO WS-TAB-VND-CODIGO(WS-QTD-VENDEDORES).
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-CARGA-VND
+             NOT AT END MOVE 0 TO WS-FIM-CARGA-VND
+           END-READ.
+       011-CARREGAR-VND-ITEM-EXIT.
+           EXIT.
+
+       02-GERAR-RELATORIO SECTION.
+           MOVE WL-NMARQUIVO TO WS-NM-IMPRESSO.
+           OPEN OUTPUT ARQ-IMPRESSO.
+
+           MOVE WS-LINHA-CAB-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-LINHA-CAB-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
+           OPEN INPUT ARQ-CLIENTE.
+           MOVE 0 TO WS-FIM-ARQCLI.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQCLI
+             NOT AT END MOVE 0 TO WS-FIM-ARQCLI
+           END-READ.
+           PERFORM 021-VERIFICAR-CLIENTE
+             UNTIL WS-FIM-ARQCLI = 1.
+           CLOSE ARQ-CLIENTE.
+
+           PERFORM 023-IMPRIME-TOTAIS.
+
+           CLOSE ARQ-IMPRESSO.
+       02-GERAR-RELATORIO-EXIT.
+           EXIT.
+
+       021-VERIFICAR-CLIENTE SECTION.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+
+           IF CLI-CODVND NOT = 0 THEN
+               PERFORM 0221-PROCURAR-VENDEDOR
+                 WITH TEST BEFORE
+                 VARYING WS-IDX-VND FROM 1 BY 1
+                 UNTIL WS-IDX-VND > WS-QTD-VENDEDORES
+                    OR WS-ACHOU-VND = "S"
+               IF WS-ACHOU-VND = "N" THEN
+                  ADD 1 TO WS-TOTAL-ORFAO-PRINC
+                  MOVE "PRINCIPAL" TO WS-DET-TIPO-REF
+                  PERFORM 0222-GRAVA-LINHA-ORFAO
+               END-IF
+           END-IF.
+
+           IF CLI-CODVND-BACKUP NOT = 0 THEN
+               PERFORM 0221-PROCURAR-VENDEDOR-BKP
+                 WITH TEST BEFORE
+                 VARYING WS-IDX-VND FROM 1 BY 1
+                 UNTIL WS-IDX-VND > WS-QTD-VENDEDORES
+                    OR WS-ACHOU-VND = "S"
+               IF WS-ACHOU-VND = "N" THEN
+                  ADD 1 TO WS-TOTAL-ORFAO-BKP
+                  PERFORM 0223-GRAVA-LINHA-ORFAO-BKP
+               END-IF
+           END-IF.
+
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQCLI
+             NOT AT END MOVE 0 TO WS-FIM-ARQCLI
+           END-READ.
+       021-VERIFICAR-CLIENTE-EXIT.
+           EXIT.
+
+       0221-PROCURAR-VENDEDOR SECTION.
+           IF WS-IDX-VND = 1 THEN
+               MOVE "N" TO WS-ACHOU-VND
+           END-IF.
+           IF WS-TAB-VND-CODIGO(WS-IDX-VND) = CLI-CODVND THEN
+               MOVE "S" TO WS-ACHOU-VND
+           END-IF.
+       0221-PROCURAR-VENDEDOR-EXIT.
+           EXIT.
+
+       0221-PROCURAR-VENDEDOR-BKP SECTION.
+           IF WS-IDX-VND = 1 THEN
+               MOVE "N" TO WS-ACHOU-VND
+           END-IF.
+           IF WS-TAB-VND-CODIGO(WS-IDX-VND) = CLI-CODVND-BACKUP THEN
+               MOVE "S" TO WS-ACHOU-VND
+           END-IF.
+       0221-PROCURAR-VENDEDOR-BKP-EXIT.
+           EXIT.
+
+       0222-GRAVA-LINHA-ORFAO SECTION.
+           MOVE SPACES TO WS-LINHA-DET-1.
+           MOVE CLI-CODIGO      TO WS-DET-CODCLI.
+           MOVE CLI-RAZAOSOCIAL TO WS-DET-RAZAO.
+           MOVE "PRINCIPAL"     TO WS-DET-TIPO-REF.
+           MOVE CLI-CODVND      TO WS-DET-CODVND.
+           MOVE WS-LINHA-DET-1  TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       0222-GRAVA-LINHA-ORFAO-EXIT.
+           EXIT.
+
+       0223-GRAVA-LINHA-ORFAO-BKP SECTION.
+           MOVE SPACES TO WS-LINHA-DET-1.
+           MOVE CLI-CODIGO        TO WS-DET-CODCLI.
+           MOVE CLI-RAZAOSOCIAL   TO WS-DET-RAZAO.
+           MOVE "BACKUP"          TO WS-DET-TIPO-REF.
+           MOVE CLI-CODVND-BACKUP TO WS-DET-CODVND.
+           MOVE WS-LINHA-DET-1    TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       0223-GRAVA-LINHA-ORFAO-BKP-EXIT.
+           EXIT.
+
+       023-IMPRIME-TOTAIS SECTION.
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-TOTAL-CLIENTES TO WS-TOT-CLIENTES.
+           MOVE WS-LINHA-TOT-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-TOTAL-ORFAO-PRINC TO WS-TOT-ORFAO-PRINC.
+           MOVE WS-LINHA-TOT-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-TOTAL-ORFAO-BKP TO WS-TOT-ORFAO-BKP.
+           MOVE WS-LINHA-TOT-3 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       023-IMPRIME-TOTAIS-EXIT.
+           EXIT.
