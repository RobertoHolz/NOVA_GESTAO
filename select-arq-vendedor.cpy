@@ -0,0 +1,6 @@
+           SELECT ARQ-VENDEDOR
+               ASSIGN TO WID-ARQ-VENDEDOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VND-CODIGO
+               FILE STATUS IS WS-RST-ACESS-VND.
