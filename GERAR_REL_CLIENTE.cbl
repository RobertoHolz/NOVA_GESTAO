@@ -21,13 +21,16 @@
            05 CNPJCLI-SORT                  PIC 9(14).
            05 RAZAO-SORT                    PIC X(40).
            05 CODVND-SORT                   PIC 9(03).
+           05 LATITUDE-SORT                 PIC S9(03)V9(08).
+           05 LONGITUDE-SORT                PIC S9(03)V9(08).
+           05 DISTANCIA-SORT                PIC 9(08)V9(03).
 
        
        working-storage section.
-	   01 ws-variaveis.
-		      05 wid-arq-cliente       pic x(22) value SPACES.          
+       01 ws-variaveis.
+              05 wid-arq-cliente       pic x(22) value SPACES.          
               05 WID-ARQCLI-SORT       PIC X(22) VALUE SPACES.          
-			  05 WS-RESULTADO-ACESSO   pic 9(02) value ZEROS.        
+              05 WS-RESULTADO-ACESSO   pic 9(02) value ZEROS.        
               05 WS-MSG-VND            PIC X(40) VALUE SPACES.
               05 WS-NM-IMPRESSO        PIC X(22) VALUE SPACES.
               05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
@@ -35,10 +38,38 @@
               05 WS-CLASSIFICADO-COD   PIC X(01) VALUE SPACES.
               05 WS-CLASSIFICADO-NOME  PIC X(01) VALUE SPACES.
               05 WS-CLASSIFICADO-VND   PIC X(01) VALUE SPACES.
-       
+              05 WS-CLASSIFICADO-STATUS PIC X(01) VALUE SPACES.
+              05 WS-CLASSIFICADO-GEO   PIC X(01) VALUE SPACES.
+              05 WS-CLASSIFICADO-SEMVND PIC X(01) VALUE SPACES.
+              05 WS-LINHAS-POR-PAGINA   PIC 9(02) VALUE 55.
+              05 WS-CONT-LINHAS         PIC 9(02) VALUE ZEROS.
+              05 WS-NUM-PAGINA          PIC 9(04) VALUE ZEROS.
+              05 WS-DATA-EXECUCAO       PIC 9(08) VALUE ZEROS.
+              05 WS-DATA-EXECUCAO-R REDEFINES WS-DATA-EXECUCAO.
+                 10 WS-DATA-EXEC-ANO    PIC 9(04).
+                 10 WS-DATA-EXEC-MES    PIC 9(02).
+                 10 WS-DATA-EXEC-DIA    PIC 9(02).
+              05 WS-DISTANCIA-CALC     PIC 9(08)V9(03)
+                                                VALUE ZEROS.
+              05 WS-CALC-RAIO-TERRA    USAGE COMP-2 VALUE 6371.
+              05 WS-CALC-PI            USAGE COMP-2
+                                        VALUE 3.14159265358979.
+              05 WS-CALC-LAT1-RAD      USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-LAT2-RAD      USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-DLAT-RAD      USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-DLON-RAD      USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-A             USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-C             USAGE COMP-2 VALUE ZERO.
+
        01 WS-LINHAS-IMPRESSO.
           05 WS-LINHA-CAB-1              PIC X(80) VALUE
              "     RELACAO DE CLIENTES".
+          05 WS-LINHA-CAB-0.
+             10 FILLER                   PIC X(10) VALUE "Data: ".
+             10 WS-CAB-DATA              PIC X(10).
+             10 FILLER                   PIC X(48) VALUE SPACES.
+             10 FILLER                   PIC X(08) VALUE "Pagina: ".
+             10 WS-CAB-PAGINA            PIC ZZZ9.
           05 WS-LINHA-CAB-2.
              10 FILLER                   PIC X(65) VALUE
              " Codigo CNPJ           Razao Social".
@@ -49,8 +80,37 @@
              10 WS-DET-CNPJCLI           PIC ZZZZZZZZZZZZZ9B.
              10 WS-DET-RAZAO             PIC X(40)B.
              10 WS-DET-CODVND            PIC ZZ9.
+          05 WS-LINHA-TOT-1.
+             10 FILLER                   PIC X(21) VALUE
+             "Total de clientes...:".
+             10 WS-TOT-CLIENTES-ED       PIC ZZZZZZ9.
+          05 WS-LINHA-TOT-2.
+             10 FILLER                   PIC X(21) VALUE
+             "Sem vendedor........:".
+             10 WS-TOT-SEM-VND-ED        PIC ZZZZZZ9.
+          05 WS-LINHA-TOT-3              PIC X(80) VALUE
+             "Clientes por vendedor:".
+          05 WS-LINHA-TOT-VND.
+             10 FILLER                   PIC X(10) VALUE
+             "  Vend.   ".
+             10 WS-TOT-VND-COD-ED        PIC ZZ9.
+             10 FILLER                   PIC X(12) VALUE
+             "  Clientes.:".
+             10 WS-TOT-VND-QTDE-ED       PIC ZZZZZZ9.
+          05 WS-LINHA-CSV-CAB            PIC X(80) VALUE
+             "CODCLI;CNPJ;RAZAOSOCIAL;CODVND".
+          05 WS-LINHA-CSV-DET            PIC X(80) VALUE SPACES.
+          05 WS-CSV-CODCLI-ED            PIC 9(07).
+          05 WS-CSV-CNPJ-ED              PIC 9(14).
+          05 WS-CSV-CODVND-ED            PIC 9(03).
+
+       01 WS-TOTAIS-RELATORIO.
+          05 WS-TOTAL-CLIENTES           PIC 9(07) VALUE ZEROS.
+          05 WS-TOTAL-SEM-VND            PIC 9(07) VALUE ZEROS.
+          05 WS-TAB-VND-QTDE             PIC 9(07) VALUE ZEROS
+                                          OCCURS 999 TIMES.
+          05 WS-IDX-VND-TOT              PIC 9(03) VALUE ZEROS.
 
-          
        LINKAGE SECTION.
           copy 'lk-gerar-rel-cliente.cpy'.
        
@@ -65,13 +125,27 @@
                     INPUT PROCEDURE IS 01-ENTRADA-SORT
                    OUTPUT PROCEDURE IS 02-SAIDA-SORT
               ELSE
-                  SORT ARQCLI-SORT
-                    ON ASCENDING KEY RAZAO-SORT
-                    INPUT PROCEDURE IS 01-ENTRADA-SORT
-                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  IF WL-PRM-CLA = "G" THEN
+                      SORT ARQCLI-SORT
+                        ON ASCENDING KEY LATITUDE-SORT LONGITUDE-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  ELSE
+                      IF WL-PRM-CLA = "P" THEN
+                          SORT ARQCLI-SORT
+                            ON ASCENDING KEY DISTANCIA-SORT
+                            INPUT PROCEDURE IS 01-ENTRADA-SORT
+                           OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                      ELSE
+                          SORT ARQCLI-SORT
+                            ON ASCENDING KEY RAZAO-SORT
+                            INPUT PROCEDURE IS 01-ENTRADA-SORT
+                           OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                      END-IF
+                  END-IF
               END-IF
            END-IF.
-           
+
            IF WL-PRM-ORD = "D" THEN
               IF  WL-PRM-CLA = "C" THEN
                   SORT ARQCLI-SORT
@@ -79,10 +153,24 @@
                     INPUT PROCEDURE IS 01-ENTRADA-SORT
                    OUTPUT PROCEDURE IS 02-SAIDA-SORT
               ELSE
-                  SORT ARQCLI-SORT
-                    ON DESCENDING KEY RAZAO-SORT
-                    INPUT PROCEDURE IS 01-ENTRADA-SORT
-                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  IF WL-PRM-CLA = "G" THEN
+                      SORT ARQCLI-SORT
+                        ON DESCENDING KEY LATITUDE-SORT LONGITUDE-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  ELSE
+                      IF WL-PRM-CLA = "P" THEN
+                          SORT ARQCLI-SORT
+                            ON DESCENDING KEY DISTANCIA-SORT
+                            INPUT PROCEDURE IS 01-ENTRADA-SORT
+                           OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                      ELSE
+                          SORT ARQCLI-SORT
+                            ON DESCENDING KEY RAZAO-SORT
+                            INPUT PROCEDURE IS 01-ENTRADA-SORT
+                           OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                      END-IF
+                  END-IF
               END-IF
            END-IF.
            
@@ -127,63 +215,141 @@
            
            MOVE "N" TO WS-CLASSIFICADO-VND.
            IF WL-PRM-CDVND EQUAL ZEROS THEN
-               MOVE "S" TO WS-CLASSIFICADO-VND                          
+               MOVE "S" TO WS-CLASSIFICADO-VND
            ELSE
                IF WL-PRM-CDVND = CLI-CODVND THEN
-                  MOVE "S" TO WS-CLASSIFICADO-VND                       
+                  MOVE "S" TO WS-CLASSIFICADO-VND
                END-IF
            END-IF.
-           
-           
-           IF  WS-CLASSIFICADO-COD  = "S"
-           AND WS-CLASSIFICADO-NOME = "S" 
-           AND WS-CLASSIFICADO-VND  = "S" THEN
+
+           MOVE "N" TO WS-CLASSIFICADO-STATUS.
+           IF WL-PRM-INC-INATIVO = "S" THEN
+               MOVE "S" TO WS-CLASSIFICADO-STATUS
+           ELSE
+               IF CLI-STATUS-ATIVO THEN
+                  MOVE "S" TO WS-CLASSIFICADO-STATUS
+               END-IF
+           END-IF.
+
+           MOVE "N" TO WS-CLASSIFICADO-GEO.
+           IF  CLI-LATITUDE  >= WL-PRM-LAT-MIN
+           AND CLI-LATITUDE  <= WL-PRM-LAT-MAX
+           AND CLI-LONGITUDE >= WL-PRM-LON-MIN
+           AND CLI-LONGITUDE <= WL-PRM-LON-MAX THEN
+               MOVE "S" TO WS-CLASSIFICADO-GEO
+           END-IF.
+
+           MOVE "N" TO WS-CLASSIFICADO-SEMVND.
+           IF WL-PRM-SO-SEM-VND = "S" THEN
+               IF CLI-CODVND = 0 THEN
+                  MOVE "S" TO WS-CLASSIFICADO-SEMVND
+               END-IF
+           ELSE
+               MOVE "S" TO WS-CLASSIFICADO-SEMVND
+           END-IF.
+
+           IF  WS-CLASSIFICADO-COD    = "S"
+           AND WS-CLASSIFICADO-NOME   = "S"
+           AND WS-CLASSIFICADO-VND    = "S"
+           AND WS-CLASSIFICADO-STATUS = "S"
+           AND WS-CLASSIFICADO-GEO    = "S"
+           AND WS-CLASSIFICADO-SEMVND = "S" THEN
               MOVE CLI-CODIGO      TO CODCLI-SORT
               MOVE CLI-CNPJ        TO CNPJCLI-SORT
               MOVE CLI-RAZAOSOCIAL TO RAZAO-SORT
               MOVE CLI-CODVND      TO CODVND-SORT
-              RELEASE REG-CLI-SORT 
+              MOVE CLI-LATITUDE    TO LATITUDE-SORT
+              MOVE CLI-LONGITUDE   TO LONGITUDE-SORT
+              IF WL-PRM-CLA = "P" THEN
+                  PERFORM 0111-CALCULAR-DISTANCIA-REF
+                  MOVE WS-DISTANCIA-CALC TO DISTANCIA-SORT
+              ELSE
+                  MOVE ZEROS TO DISTANCIA-SORT
+              END-IF
+              RELEASE REG-CLI-SORT
            END-IF.
-           
+
            READ ARQ-CLIENTE NEXT RECORD.
-           
+
        011-LER-PROCESSAR-VENDEDOR-EXIT.
            EXIT.
+
+      *    FORMULA DE HAVERSINE, MESMO CALCULO USADO EM
+      *    CALC_DISTRIBUICAO.CBL, AQUI APLICADA ENTRE O CLIENTE
+      *    CORRENTE E O PONTO DE REFERENCIA INFORMADO NA TELA DE
+      *    PARAMETROS (WL-PRM-REF-LAT / WL-PRM-REF-LON).
+       0111-CALCULAR-DISTANCIA-REF SECTION.
+           COMPUTE WS-CALC-LAT1-RAD =
+                   CLI-LATITUDE * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-LAT2-RAD =
+                   WL-PRM-REF-LAT * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLAT-RAD =
+                   (WL-PRM-REF-LAT - CLI-LATITUDE) * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLON-RAD =
+                   (WL-PRM-REF-LON - CLI-LONGITUDE) * WS-CALC-PI / 180.
+
+           COMPUTE WS-CALC-A =
+               FUNCTION SIN(WS-CALC-DLAT-RAD / 2) ** 2 +
+               FUNCTION COS(WS-CALC-LAT1-RAD) *
+               FUNCTION COS(WS-CALC-LAT2-RAD) *
+               FUNCTION SIN(WS-CALC-DLON-RAD / 2) ** 2.
+
+           COMPUTE WS-CALC-C = 2 * FUNCTION ASIN(FUNCTION SQRT
+                   (WS-CALC-A)).
+
+           COMPUTE WS-DISTANCIA-CALC =
+                   WS-CALC-RAIO-TERRA * WS-CALC-C.
+       0111-CALCULAR-DISTANCIA-REF-EXIT.
+           EXIT.
            
        02-SAIDA-SORT SECTION.
 
            MOVE WL-NMARQUIVO TO WS-NM-IMPRESSO.
            OPEN OUTPUT ARQ-IMPRESSO.
-           
-           MOVE WS-LINHA-CAB-1 TO ARQ-IMPRESSO-LINHA.
-           WRITE ARQ-IMPRESSO-LINHA.
-           
-           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
-           WRITE ARQ-IMPRESSO-LINHA.
-           
-           MOVE WS-LINHA-CAB-2 TO ARQ-IMPRESSO-LINHA.
-           WRITE ARQ-IMPRESSO-LINHA.
-           
+
+           IF WL-PRM-FORMATO = "C" THEN
+               MOVE WS-LINHA-CSV-CAB TO ARQ-IMPRESSO-LINHA
+               WRITE ARQ-IMPRESSO-LINHA
+           ELSE
+               ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+               MOVE 0 TO WS-NUM-PAGINA
+               PERFORM 022-IMPRIME-CABECALHO
+           END-IF.
+
            MOVE 0 TO WS-FIM-SORT.
+           MOVE 0 TO WS-TOTAL-CLIENTES.
+           MOVE 0 TO WS-TOTAL-SEM-VND.
+           INITIALIZE WS-TAB-VND-QTDE.
            PERFORM 021-LINHAS-DETALHE
              UNTIL WS-FIM-SORT = 1.
-           
+
+           IF WL-PRM-FORMATO NOT = "C" THEN
+               PERFORM 023-IMPRIME-TOTAIS
+           END-IF.
+
            CLOSE ARQ-IMPRESSO.
-           
+
        02-SAIDA-SORT-EXIT.
            EXIT.
-       
+
        021-LINHAS-DETALHE SECTION.
            RETURN ARQCLI-SORT
              AT END MOVE 1 TO WS-FIM-SORT.
-           
+
            IF  WS-FIM-SORT = 0 THEN
-               PERFORM 0211-GRAVA-LINHA-DETALHE
+               IF WL-PRM-FORMATO = "C" THEN
+                   PERFORM 0212-GRAVA-LINHA-CSV
+               ELSE
+                   IF WS-CONT-LINHAS >= WS-LINHAS-POR-PAGINA THEN
+                       PERFORM 022-IMPRIME-CABECALHO
+                   END-IF
+                   PERFORM 0211-GRAVA-LINHA-DETALHE
+               END-IF
            END-IF.
-           
+
        021-LINHAS-DETALHE-EXIT.
            EXIT.
-       
+
        0211-GRAVA-LINHA-DETALHE SECTION.
            MOVE SPACES TO WS-LINHA-DET-1.
            MOVE CODCLI-SORT TO WS-DET-CODCLI.
@@ -192,8 +358,96 @@
            MOVE CODVND-SORT TO WS-DET-CODVND.
            MOVE WS-LINHA-DET-1 TO ARQ-IMPRESSO-LINHA.
            WRITE ARQ-IMPRESSO-LINHA.
-          
+           ADD 1 TO WS-CONT-LINHAS.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           IF CODVND-SORT = 0 THEN
+               ADD 1 TO WS-TOTAL-SEM-VND
+           ELSE
+               ADD 1 TO WS-TAB-VND-QTDE(CODVND-SORT)
+           END-IF.
+
        0211-GRAVA-LINHA-DETALHE-EXIT.
            EXIT.
-           
+
+       0212-GRAVA-LINHA-CSV SECTION.
+           MOVE SPACES TO WS-LINHA-CSV-DET.
+           MOVE CODCLI-SORT  TO WS-CSV-CODCLI-ED.
+           MOVE CNPJCLI-SORT TO WS-CSV-CNPJ-ED.
+           MOVE CODVND-SORT  TO WS-CSV-CODVND-ED.
+           STRING WS-CSV-CODCLI-ED         DELIMITED BY SIZE
+                  ";"                      DELIMITED BY SIZE
+                  WS-CSV-CNPJ-ED           DELIMITED BY SIZE
+                  ";"                      DELIMITED BY SIZE
+                  FUNCTION TRIM(RAZAO-SORT) DELIMITED BY SIZE
+                  ";"                      DELIMITED BY SIZE
+                  WS-CSV-CODVND-ED         DELIMITED BY SIZE
+             INTO WS-LINHA-CSV-DET.
+           MOVE WS-LINHA-CSV-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           IF CODVND-SORT = 0 THEN
+               ADD 1 TO WS-TOTAL-SEM-VND
+           END-IF.
+       0212-GRAVA-LINHA-CSV-EXIT.
+           EXIT.
+
+       022-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WS-NUM-PAGINA.
+
+           MOVE WS-LINHA-CAB-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-DATA-EXEC-DIA TO WS-CAB-DATA(1:2).
+           MOVE "/"              TO WS-CAB-DATA(3:1).
+           MOVE WS-DATA-EXEC-MES TO WS-CAB-DATA(4:2).
+           MOVE "/"              TO WS-CAB-DATA(6:1).
+           MOVE WS-DATA-EXEC-ANO TO WS-CAB-DATA(7:4).
+           MOVE WS-NUM-PAGINA    TO WS-CAB-PAGINA.
+           MOVE WS-LINHA-CAB-0   TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-LINHA-CAB-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE 0 TO WS-CONT-LINHAS.
+       022-IMPRIME-CABECALHO-EXIT.
+           EXIT.
+
+       023-IMPRIME-TOTAIS SECTION.
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-TOTAL-CLIENTES TO WS-TOT-CLIENTES-ED.
+           MOVE WS-LINHA-TOT-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-TOTAL-SEM-VND TO WS-TOT-SEM-VND-ED.
+           MOVE WS-LINHA-TOT-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-LINHA-TOT-3 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE 1 TO WS-IDX-VND-TOT.
+           PERFORM 0231-IMPRIME-TOTAL-VENDEDOR
+             UNTIL WS-IDX-VND-TOT > 999.
+       023-IMPRIME-TOTAIS-EXIT.
+           EXIT.
+
+      *    IMPRIME UMA LINHA POR CODIGO DE VENDEDOR QUE APARECEU NO
+      *    RELATORIO, COM A QUANTIDADE DE CLIENTES ATRIBUIDOS A ELE.
+       0231-IMPRIME-TOTAL-VENDEDOR SECTION.
+           IF WS-TAB-VND-QTDE(WS-IDX-VND-TOT) > 0 THEN
+               MOVE WS-IDX-VND-TOT TO WS-TOT-VND-COD-ED
+               MOVE WS-TAB-VND-QTDE(WS-IDX-VND-TOT) TO
+                    WS-TOT-VND-QTDE-ED
+               MOVE WS-LINHA-TOT-VND TO ARQ-IMPRESSO-LINHA
+               WRITE ARQ-IMPRESSO-LINHA
+           END-IF.
+           ADD 1 TO WS-IDX-VND-TOT.
+       0231-IMPRIME-TOTAL-VENDEDOR-EXIT.
+           EXIT.
 
