@@ -0,0 +1,5 @@
+           SELECT ARQ-BKPCLI
+               ASSIGN TO WID-ARQ-BKPCLI
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-BKPCLI.
