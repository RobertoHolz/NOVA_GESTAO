@@ -0,0 +1,5 @@
+           SELECT ARQ-CKPTDIST
+               ASSIGN TO WID-ARQ-CKPTDIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-CKPT.
