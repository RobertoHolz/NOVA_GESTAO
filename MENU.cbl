@@ -4,12 +4,24 @@
        environment division.
        configuration section.
        input-output section.
+       file-control.
+         copy 'select-impresso.cpy'.
        data division.
+       file section.
+         copy 'fd-impresso.cpy'.
        working-storage section.
-	       01 WS-VARIAVEIS.
-		      05 WS-OPCAO-MENU PIC 9(02).
+           01 WS-VARIAVEIS.
+              05 WS-OPCAO-MENU PIC 9(02).
               05 WS-MSG-MENU   PIC X(40).
-              
+              05 WS-OPERADOR-ID        PIC X(10) VALUE SPACES.
+              05 WS-NM-IMPRESSO        PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
+              05 WS-PARAM-OK           PIC X(02) VALUE SPACES.
+              05 WS-LINHA-LOG-ACESSO.
+                 10 WS-LOG-DATA            PIC 9(08)B.
+                 10 WS-LOG-HORA            PIC 9(06)B.
+                 10 WS-LOG-OPERADOR        PIC X(10).
+
        SCREEN SECTION.
        01 TELA-MENU-PRINCIPAL.
           05 VALUE "--- GERENCIA DE CLIENTES E VENDEDORES ---"
@@ -20,53 +32,116 @@
           05 VALUE "Relatorios"                    LINE 7 COL 35.
           05 VALUE "  03. Relatorio de Clientes"   LINE 8 COL 35.
           05 VALUE "  04. Relatorio de Vendedores" LINE 9 COL 35.
-          05 VALUE "Executar"                      LINE 10 COL 35.
-          05 VALUE "  05. Executar Distribuicao de Clientes"   
+          05 VALUE "  06. Relatorio de Carga dos Vendedores"
+                                                   LINE 10 COL 35.
+          05 VALUE "  07. Consulta de Clientes/Vendedores"
                                                    LINE 11 COL 35.
-          05 VALUE "Finalizar"                     LINE 13 COL 35.
-          05 VALUE "  99. Finalizar"               LINE 14 COL 35.
-          05 VALUE "OPCAO.: "                      LINE 16 COL 35.
-          05 TT-OPCAO-MENU            LINE 16 COL 43
+          05 VALUE "  08. Reconciliacao Cliente x Vendedor"
+                                                   LINE 12 COL 35.
+          05 VALUE "Executar"                      LINE 13 COL 35.
+          05 VALUE "  05. Executar Distribuicao de Clientes"
+                                                   LINE 14 COL 35.
+          05 VALUE "Utilitarios"                   LINE 15 COL 35.
+          05 VALUE "  09. Backup / Restauracao de Dados"
+                                                   LINE 16 COL 35.
+          05 VALUE "Finalizar"                     LINE 17 COL 35.
+          05 VALUE "  99. Finalizar"               LINE 18 COL 35.
+          05 VALUE "OPCAO.: "                      LINE 19 COL 35.
+          05 TT-OPCAO-MENU            LINE 19 COL 43
                    PIC 9(2)           TO WS-OPCAO-MENU.
-          05 VALUE "Mensagem:"                     LINE 20 COL 35.
-          05 TT-MSG-MENU                           LINE 20 COL 45
+          05 VALUE "Mensagem:"                     LINE 21 COL 35.
+          05 TT-MSG-MENU                           LINE 21 COL 45
                    PIC X(40)          FROM WS-MSG-MENU.
-          
-      
+          05 VALUE "Operador:"                     LINE 23 COL 35.
+          05 TT-OPERADOR-MENU                      LINE 23 COL 45
+                   PIC X(10)          FROM WS-OPERADOR-ID.
+
+       01 TELA-OPERADOR.
+          05 VALUE "--- GERENCIA DE CLIENTES E VENDEDORES ---"
+          BLANK SCREEN LINE 2 COL 35.
+          05 TELA-OPERADOR-ID.
+             10 LINE 06 COL 35 VALUE "Informe o seu ID de Operador..:".
+             10 COLUMN PLUS 2 PIC X(10) USING WS-OPERADOR-ID.
+          05 TELA-OPERADOR-MSG.
+             10 LINE 08 COL 35 VALUE "Mensagem:".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-MENU.
+
        procedure division.
        00-controle section.
-	       perform 01-INICIALIZAR.
-	       perform 02-PROCESSAR until WS-OPCAO-MENU = 99.
-	       perform 03-FINALIZAR.
+           perform 01-INICIALIZAR.
+           perform 02-PROCESSAR until WS-OPCAO-MENU = 99.
+           perform 03-FINALIZAR.
            STOP RUN.
        00-controle-exit. 
            exit.
        
        01-INICIALIZAR SECTION.
            INITIALIZE WS-VARIAVEIS.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 011-INFORMA-OPERADOR
+             UNTIL WS-PARAM-OK EQUAL "OK".
+           PERFORM 012-GRAVAR-LOG-ACESSO.
            MOVE "Seja Bem-vindo" TO WS-MSG-MENU.
-       01-INICIALIZAR-EXIT. 
+       01-INICIALIZAR-EXIT.
            EXIT.
-           
+
+       011-INFORMA-OPERADOR SECTION.
+           DISPLAY TELA-OPERADOR.
+           ACCEPT TELA-OPERADOR-ID.
+           IF WS-OPERADOR-ID EQUAL SPACES THEN
+               MOVE "Operador deve ser informado" TO WS-MSG-MENU
+               DISPLAY TELA-OPERADOR-MSG
+           ELSE
+               MOVE "OK" TO WS-PARAM-OK
+           END-IF.
+       011-INFORMA-OPERADOR-EXIT.
+           EXIT.
+
+      *    REGISTRA CADA INICIO DE SESSAO NO MENU PARA FINS DE
+      *    AUDITORIA, IDENTIFICANDO O OPERADOR QUE ACESSOU O SISTEMA.
+       012-GRAVAR-LOG-ACESSO SECTION.
+           MOVE SPACES TO WS-LINHA-LOG-ACESSO.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA FROM TIME.
+           MOVE WS-OPERADOR-ID TO WS-LOG-OPERADOR.
+           MOVE "MENU_LOG_ACESSO" TO WS-NM-IMPRESSO.
+           OPEN EXTEND ARQ-IMPRESSO.
+           IF WS-RST-ACESS-IMPRESSO NOT = 0 THEN
+               OPEN OUTPUT ARQ-IMPRESSO
+           END-IF.
+           MOVE WS-LINHA-LOG-ACESSO TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           CLOSE ARQ-IMPRESSO.
+       012-GRAVAR-LOG-ACESSO-EXIT.
+           EXIT.
+
        02-PROCESSAR SECTION.
            DISPLAY TELA-MENU-PRINCIPAL.
            ACCEPT TT-OPCAO-MENU.
            EVALUATE WS-OPCAO-MENU
            WHEN '01'
-             CALL 'CADASTRO_CLIENTE'
-           WHEN '02' 
-             CALL 'CADASTRO_VENDEDOR'                                   
-           WHEN '03' 
-             CALL 'RELATORIO_CLIENTE'                                   
-           WHEN '04' 
-             CALL 'RELATORIO_VENDEDOR'                                  
-           WHEN '05' 
-             CALL 'CALC_DISTRIBUICAO'                                   
-           WHEN '99' 
+             CALL 'CADASTRO_CLIENTE' USING WS-OPERADOR-ID
+           WHEN '02'
+             CALL 'CADASTRO_VENDEDOR' USING WS-OPERADOR-ID
+           WHEN '03'
+             CALL 'RELATORIO_CLIENTE'
+           WHEN '04'
+             CALL 'RELATORIO_VENDEDOR'
+           WHEN '05'
+             CALL 'CALC_DISTRIBUICAO' USING WS-OPERADOR-ID
+           WHEN '06'
+             CALL 'RELATORIO_CARGA_VENDEDOR'
+           WHEN '07'
+             CALL 'CONSULTA_CLI_VND'
+           WHEN '08'
+             CALL 'RELATORIO_RECONCILIACAO'
+           WHEN '09'
+             CALL 'BACKUP_DADOS'
+           WHEN '99'
              MOVE 'Saindo'              TO WS-MSG-MENU              
            WHEN OTHER                                                   
              MOVE 'Opcao invalida' TO WS-MSG-MENU
-           END-EVALUATE.		               
+           END-EVALUATE.                       
            
        02-PROCESSAR-EXIT. 
            EXIT.
