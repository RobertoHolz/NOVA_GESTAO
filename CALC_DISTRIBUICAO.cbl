@@ -7,32 +7,63 @@
        file-control.
          copy 'select-arq-cliente.cpy'.
          copy 'select-arq-vendedor.cpy'.
-       
+         copy 'select-impresso.cpy'.
+         copy 'select-arq-ckptdist.cpy'.
+         SELECT DISTCLI-SORT ASSIGN TO DISK WID-DISTCLI-SORT.
+
        data division.
        file section.
          copy 'fd-arq-cliente.cpy'.
          copy 'fd-arq-vendedor.cpy'.
-       
+         copy 'fd-impresso.cpy'.
+         copy 'fd-arq-ckptdist.cpy'.
+
+       SD DISTCLI-SORT
+          DATA RECORD IS REG-DISTCLI-SORT.
+       01 REG-DISTCLI-SORT.
+           05 CODCLI-DSORT                  PIC 9(07).
+           05 RAZAO-DSORT                   PIC X(40).
+           05 CODVND-DSORT                  PIC 9(03).
+           05 NOMVND-DSORT                  PIC X(40).
+           05 DISTANCIA-DSORT               PIC 9(08)V9(03).
+
        working-storage section.
-	       01 ws-variaveis.
-		      05 wid-arq-cliente      pic x(22) value SPACES.
-		      05 wid-arq-vendedor     pic x(22) value SPACES.          
+           01 ws-variaveis.
+              05 wid-arq-cliente      pic x(22) value SPACES.
+              05 wid-arq-vendedor     pic x(22) value SPACES.          
               05 WS-RESULTADO-ACESSO  pic 9(02) value ZEROS.
-			  05 WS-RST-ACESS-VND     pic 9(02) value ZEROS. 
-              
+              05 WS-RST-ACESS-VND     pic 9(02) value ZEROS.
+              05 WS-OPERADOR-ID       PIC X(10) VALUE SPACES.
+
               05 WS-CODVND-MAIS-PERTO PIC 9(03) VALUE ZEROS.
               05 WS-DISTANCIA-MENOR   PIC 9(08)V9(03) 
                                                 VALUE ZEROS.
               05 WS-DISTANCIA-CALC    PIC 9(08)V9(03)
                                                 VALUE ZEROS.
-              05 WS-QTDREG-CLI-RW     PIC 9(07) VALUE ZEROS.                      
-              05 WID-ARQ-IMPCLI       PIC X(22) VALUE SPACES.           
+              05 WS-QTDREG-CLI-RW     PIC 9(07) VALUE ZEROS.
+              05 WS-QTDCLI-SEM-VND    PIC 9(07) VALUE ZEROS.
+              05 WS-QTDCLI-DIST-LONGE PIC 9(07) VALUE ZEROS.
+              05 WS-QTDCLI-PROTEGIDOS PIC 9(07) VALUE ZEROS.
+              05 WS-LIMITE-DISTANCIA-KM PIC 9(08)V9(03)
+                                                VALUE 100.000.
+              05 WS-CALC-RAIO-TERRA   USAGE COMP-2 VALUE 6371.
+              05 WS-CALC-PI           USAGE COMP-2
+                                       VALUE 3.14159265358979.
+              05 WS-CALC-LAT1-RAD     USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-LAT2-RAD     USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-DLAT-RAD     USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-DLON-RAD     USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-A            USAGE COMP-2 VALUE ZERO.
+              05 WS-CALC-C            USAGE COMP-2 VALUE ZERO.
+              05 WID-ARQ-IMPCLI       PIC X(22) VALUE SPACES.
               05 WS-RST-ACESS-IMPCLI  PIC 9(02) VALUE ZEROS.
               05 WS-ERRO-ABERTURA     PIC 9(02) VALUE ZEROS.
               05 WS-EXISTE-CLIENTE    PIC 9(01) VALUE ZEROS.
               05 ws-acao              pic 9(01) value zeros.
               05 WS-SAIR              PIC X(01) VALUE SPACE.
               05 WS-PARAM-OK          PIC X(02) VALUE SPACES.
+              05 WS-MODO-BATCH        PIC X(01) VALUE SPACES.
+              05 WS-ENV-LIMITE-KM     PIC X(08) VALUE SPACES.
               05 WS-TELA-DISTRIB.
                  15 WS-MSG-DISTRIB      PIC X(40) VALUE SPACES.         
                  15 WS-MSG-DISTRIB-R REDEFINES WS-MSG-DISTRIB.          
@@ -47,21 +78,107 @@
               05 ws-dados-tela-cliente.
                  15 WS-TEL-CLI-CODIGO       pic 9(007) values zeros.    
                  15 WS-TEL-CLI-CNPJ         pic 9(014) values zeros.    
-		         15 WS-TEL-CLI-RAZAO        pic X(040) values spaces.   
-		         15 ws-tel-CLI-LATITUDE     pic s9(003)v9(008)          
+                 15 WS-TEL-CLI-RAZAO        pic X(040) values spaces.   
+                 15 ws-tel-CLI-LATITUDE     pic s9(003)v9(008)          
                     values zeros.
-		         15 ws-tel-CLI-LONGITUDE    pic s9(003)v9(008)          
+                 15 ws-tel-CLI-LONGITUDE    pic s9(003)v9(008)          
                     values zeros.
               05 WS-TEL-CLI-CONFIRMAR       pic x(01) value spaces.
               05 WS-TEL-NMARQUIVO           PIC X(40) VALUE SPACES.
               05 WS-NUMREG-IMPCLI           PIC 9(05) VALUE ZEROS.
-              
-              
+              05 WS-NM-IMPRESSO             PIC X(40) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO      PIC 9(02) VALUE ZEROS.
+              05 WS-FIM-ARQCLI-CSV          PIC 9(01) VALUE ZEROS.
+              05 WS-VND-NAO-ENCONTRADO      PIC 9(01) VALUE ZEROS.
+              05 WS-LINHA-CSV-CAB           PIC X(80) VALUE
+                 "CODCLI;CNPJ;RAZAOSOCIAL;CODVND;NOMEVND".
+              05 WS-LINHA-CSV-DET           PIC X(80) VALUE SPACES.
+              05 WS-CSV-CODCLI-ED           PIC 9(07).
+              05 WS-CSV-CNPJ-ED             PIC 9(14).
+              05 WS-CSV-CODVND-ED           PIC 9(03).
+              05 WS-CSV-NOMVND              PIC X(40) VALUE SPACES.
+              05 WS-FIM-CARGA-VND           PIC 9(01) VALUE ZEROS.
+              05 WID-ARQ-CKPTDIST           PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-CKPT          PIC 9(02) VALUE ZEROS.
+              05 WS-ULT-CLI-PROCESSADO      PIC 9(07) VALUE ZEROS.
+              05 WS-QTDE-DESDE-CKPT         PIC 9(05) VALUE ZEROS.
+              05 WS-INTERVALO-CKPT          PIC 9(05) VALUE 00050.
+              05 WS-QTD-VENDEDORES          PIC 9(05) VALUE ZEROS.
+              05 WS-IDX-VND                 PIC 9(05) VALUE ZEROS.
+              05 WS-IDX-VND-MAIS-PERTO      PIC 9(05) VALUE ZEROS.
+              05 WS-TEL-COD-INICIAL         PIC 9(07) VALUE ZEROS.
+              05 WS-TEL-COD-FINAL           PIC 9(07) VALUE ZEROS.
+              05 WS-FIM-FAIXA               PIC 9(01) VALUE ZEROS.
+              05 WS-CODVND-ANTERIOR         PIC 9(03) VALUE ZEROS.
+              05 WS-IDX-VND-ANTERIOR        PIC 9(05) VALUE ZEROS.
+              05 WS-CODVND-SEGUNDO          PIC 9(03) VALUE ZEROS.
+              05 WS-IDX-VND-SEGUNDO         PIC 9(05) VALUE ZEROS.
+              05 WS-DISTANCIA-SEGUNDA       PIC 9(08)V9(03)
+                 VALUE ZEROS.
+              05 WS-LINHA-HIST-DET.
+                 10 WS-HIST-DATA            PIC 9(08)B.
+                 10 WS-HIST-HORA            PIC 9(06)B.
+                 10 WS-HIST-CODCLI          PIC ZZZZZZ9B.
+                 10 WS-HIST-CODVND-ANT      PIC ZZ9B.
+                 10 WS-HIST-CODVND-NOVO     PIC ZZ9B.
+                 10 WS-HIST-DISTANCIA       PIC ZZZZZ9,999B.
+                 10 WS-HIST-OPERADOR        PIC X(10).
+      *    LISTA DOS CLIENTES ATRIBUIDOS A UM VENDEDOR ALEM DO LIMITE
+      *    DE DISTANCIA CONFIGURADO, PARA QUE ALGUEM POSSA AGIR SOBRE
+      *    ESSES CASOS (CADASTRAR VENDEDOR MAIS PROXIMO, REVISAR O
+      *    LIMITE, ETC) EM VEZ DE SO SABER A QUANTIDADE NO FINAL.
+              05 WS-LINHA-DISTEXC-DET.
+                 10 WS-DISTEXC-CODCLI       PIC ZZZZZZ9B.
+                 10 WS-DISTEXC-CODVND       PIC ZZ9B.
+                 10 WS-DISTEXC-DISTANCIA    PIC ZZZZZ9,999B.
+                 10 FILLER                  PIC X(20) VALUE
+                    "km - limite excedido".
+              05 WS-TAB-VENDEDOR.
+                 10 WS-TAB-VND-ITEM OCCURS 999 TIMES.
+                    15 WS-TAB-VND-CODIGO        PIC 9(03).
+                    15 WS-TAB-VND-LATITUDE      PIC S9(03)V9(08).
+                    15 WS-TAB-VND-LONGITUDE     PIC S9(03)V9(08).
+                    15 WS-TAB-VND-CAPACIDADE    PIC 9(05).
+                    15 WS-TAB-VND-QTDE-CLIENTES PIC 9(05).
+                    15 WS-TAB-VND-STATUS        PIC X(01).
+
+              05 WID-DISTCLI-SORT           PIC X(22) VALUE SPACES.
+              05 WS-FIM-SORT-DIST           PIC 9(01) VALUE ZEROS.
+              05 WS-RANK-DIST                PIC 9(07) VALUE ZEROS.
+              05 WS-QTD-REL-LISTADOS         PIC 9(07) VALUE ZEROS.
+              05 WS-QTD-REL-SEM-VND          PIC 9(07) VALUE ZEROS.
+
+       01 WS-LINHAS-REL-DISTANCIAS.
+          05 WS-LINHA-RELDIST-CAB-1         PIC X(80) VALUE
+             "   RELATORIO DE SANIDADE - DISTANCIA CLIENTE X VENDEDOR".
+          05 WS-LINHA-RELDIST-CAB-2.
+             10 FILLER                      PIC X(35) VALUE
+                "  RK  CODCLI RAZAO SOCIAL         ".
+             10 FILLER                      PIC X(45) VALUE
+                "     VND NOME DO VENDEDOR          DIST(KM)".
+          05 WS-LINHA-RELDIST-DET.
+             10 WS-RELDIST-RANK             PIC ZZZZZZ9B.
+             10 WS-RELDIST-CODCLI           PIC ZZZZZZ9B.
+             10 WS-RELDIST-RAZAO            PIC X(40)B.
+             10 WS-RELDIST-CODVND           PIC ZZ9B.
+             10 WS-RELDIST-NOMVND           PIC X(40)B.
+             10 WS-RELDIST-DISTANCIA        PIC ZZZZZ9,999.
+          05 WS-LINHA-RELDIST-TOT-1.
+             10 FILLER                      PIC X(25) VALUE
+                "Clientes relacionados...:".
+             10 WS-TOT-RELDIST-LISTADOS-ED  PIC ZZZZZZ9.
+          05 WS-LINHA-RELDIST-TOT-2.
+             10 FILLER                      PIC X(25) VALUE
+                "Sem vendedor atribuido..:".
+             10 WS-TOT-RELDIST-SEMVND-ED    PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       01 LK-OPERADOR-ID                    PIC X(10).
+
        SCREEN SECTION.
        01 TELA-DISTRIB.
-          05 VALUE "--- CALCULO DA DISTRIBUICAO ---" BLANK SCREEN  LINE 
-          1
-          COL 35.
+          05 VALUE "--- CALCULO DA DISTRIBUICAO ---" BLANK SCREEN
+          LINE 1 COL 35.
           05 VALUE "OPCAO.: " LINE 3 COL 20.
           05 ACAO-INPUT                          LINE 3 COL 28
                     PIC 9         TO ws-acao.
@@ -81,21 +198,68 @@
           05 LINE 10 COL 20 VALUE
              "Processo encerrado. Aperte qualquer tecla para voltar".
           05 COLUMN PLUS 2 PIC X(01) USING WS-SAIR.
+       01 TELA-DISTRIB-CSV.
+          05 TELA-DISTRIB-CSV-NMARQ.
+             10 LINE 12 COLUMN 20 VALUE "Arquivo CSV a gerar: ".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.
+       01 TELA-DISTRIB-RELDIST.
+          05 TELA-DISTRIB-RELDIST-NMARQ.
+             10 LINE 13 COLUMN 20 VALUE "Relatorio distancias: ".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.
+       01 TELA-DISTRIB-FAIXA.
+          05 TELA-DISTRIB-FAIXA-INI.
+             10 LINE 09 COL 20 VALUE "Cod cliente inicial(0=primeiro):".
+             10 COLUMN PLUS 2 PIC 9(07) USING WS-TEL-COD-INICIAL.
+          05 TELA-DISTRIB-FAIXA-FIM.
+             10 LINE 10 COL 20 VALUE "Cod cliente final  (0=ultimo)..:".
+             10 COLUMN PLUS 2 PIC 9(07) USING WS-TEL-COD-FINAL.
+       01 TELA-DISTRIB-LIMITE.
+          05 TELA-DISTRIB-LIMITE-KM.
+             10 LINE 11 COL 20 VALUE
+                "Distancia maxima aceitavel(km)..:".
+             10 COLUMN PLUS 2 PIC 9(08)V9(03)
+                USING WS-LIMITE-DISTANCIA-KM.
        
        
        
-       procedure division.
+       procedure division using LK-OPERADOR-ID.
        00-CONTROLE SECTION.
-           
+
            INITIALIZE ws-variaveis.
-	       PERFORM 01-PEGAR-ACAO
-             UNTIL ws-acao = 1
-                OR ws-acao = 9.
-           
-           PERFORM 02-PROCESSAR.
-           PERFORM 03-MOSTRAR-MENSAGEM.
-           PERFORM 04-GERAR-ARQUIVO-CSV.
-           
+           MOVE LK-OPERADOR-ID TO WS-OPERADOR-ID.
+           ACCEPT WS-MODO-BATCH FROM ENVIRONMENT "CALC_DISTRIB_BATCH".
+           ACCEPT WS-ENV-LIMITE-KM
+               FROM ENVIRONMENT "CALC_DISTRIB_LIMITE_KM".
+           IF WS-ENV-LIMITE-KM IS NUMERIC THEN
+               MOVE WS-ENV-LIMITE-KM TO WS-LIMITE-DISTANCIA-KM
+           END-IF.
+
+           IF WS-MODO-BATCH = "S" THEN
+      *        RODADA NAO-INTERATIVA: PROCESSA TODOS OS CLIENTES E
+      *        GERA O CSV COM NOME PADRAO, SEM PARAR PARA ACCEPT.
+               MOVE 1 TO ws-acao
+               MOVE 0 TO WS-TEL-COD-INICIAL
+               MOVE 0 TO WS-TEL-COD-FINAL
+               PERFORM 02-PROCESSAR
+               PERFORM 03-MOSTRAR-MENSAGEM
+               MOVE "DISTRIB_CSV" TO WS-TEL-NMARQUIVO
+               PERFORM 04-GERAR-ARQUIVO-CSV
+               MOVE "DISTRIB_DISTANCIAS" TO WS-TEL-NMARQUIVO
+               PERFORM 05-GERAR-RELATORIO-DISTANCIAS
+           ELSE
+               PERFORM 01-PEGAR-ACAO
+                 UNTIL ws-acao = 1
+                    OR ws-acao = 9
+
+               IF ws-acao = 1 THEN
+                   PERFORM 015-INFORMAR-FAIXA-CLIENTES
+                   PERFORM 02-PROCESSAR
+                   PERFORM 03-MOSTRAR-MENSAGEM
+                   PERFORM 04-GERAR-ARQUIVO-CSV
+                   PERFORM 05-GERAR-RELATORIO-DISTANCIAS
+               END-IF
+           END-IF.
+
            goback.
        00-CONTROLE-exit. exit.
        
@@ -109,66 +273,451 @@
            END-IF.
        01-PEGAR-ACAO-EXIT.
            EXIT.
-           
+
+      *    PERMITE LIMITAR O PROCESSAMENTO A UM UNICO CLIENTE OU A
+      *    UMA FAIXA DE CODIGOS, EM VEZ DE PROCESSAR SEMPRE TODA A
+      *    BASE. INFORMAR 0/0 PROCESSA TODOS OS CLIENTES.
+       015-INFORMAR-FAIXA-CLIENTES SECTION.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 0151-INFORMAR-COD-INICIAL
+             UNTIL WS-PARAM-OK = "OK".
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 0152-INFORMAR-COD-FINAL
+             UNTIL WS-PARAM-OK = "OK".
+
+           PERFORM 0153-INFORMAR-LIMITE-DISTANCIA.
+       015-INFORMAR-FAIXA-CLIENTES-EXIT.
+           EXIT.
+
+       0151-INFORMAR-COD-INICIAL SECTION.
+           DISPLAY TELA-DISTRIB-FAIXA.
+           ACCEPT  TELA-DISTRIB-FAIXA-INI.
+           MOVE "OK" TO WS-PARAM-OK.
+           MOVE SPACES TO WS-MSG-DISTRIB.
+           DISPLAY TELA-DISTRIB-MSG.
+       0151-INFORMAR-COD-INICIAL-EXIT.
+           EXIT.
+
+       0152-INFORMAR-COD-FINAL SECTION.
+           DISPLAY TELA-DISTRIB-FAIXA.
+           ACCEPT  TELA-DISTRIB-FAIXA-FIM.
+           IF WS-TEL-COD-FINAL > 0
+           AND WS-TEL-COD-FINAL < WS-TEL-COD-INICIAL THEN
+               MOVE "Codigo final menor que o inicial" TO
+                    WS-MSG-DISTRIB
+           ELSE
+               MOVE "OK" TO WS-PARAM-OK
+               MOVE SPACES TO WS-MSG-DISTRIB
+           END-IF.
+           DISPLAY TELA-DISTRIB-MSG.
+       0152-INFORMAR-COD-FINAL-EXIT.
+           EXIT.
+
+      *    PERMITE AO OPERADOR REVER/AJUSTAR A DISTANCIA MAXIMA
+      *    ACEITAVEL PARA UMA ATRIBUICAO (WS-LIMITE-DISTANCIA-KM), QUE
+      *    CHEGA AQUI JA COM O VALOR PADRAO OU O VALOR DA VARIAVEL DE
+      *    AMBIENTE CALC_DISTRIB_LIMITE_KM. BASTA TECLAR ENTER PARA
+      *    MANTER O VALOR ATUAL.
+       0153-INFORMAR-LIMITE-DISTANCIA SECTION.
+           DISPLAY TELA-DISTRIB-LIMITE.
+           ACCEPT  TELA-DISTRIB-LIMITE-KM.
+       0153-INFORMAR-LIMITE-DISTANCIA-EXIT.
+           EXIT.
+
        02-PROCESSAR SECTION.
+           MOVE 0 TO WS-FIM-FAIXA.
+           PERFORM 0201-LER-CHECKPOINT.
            PERFORM 029-ABRIR-ARQUIVO-CLIENTE.
+           PERFORM 029-ABRIR-ARQUIVO-VENDEDOR.
 
-           IF WS-RESULTADO-ACESSO = 0 THEN
+           IF WS-RESULTADO-ACESSO = 0
+           AND WS-RST-ACESS-VND = 0 THEN
+               PERFORM 0291-CARREGAR-VENDEDORES
+               IF WS-ULT-CLI-PROCESSADO > 0 THEN
+                   MOVE WS-ULT-CLI-PROCESSADO TO CLI-CODIGO
+                   START ARQ-CLIENTE KEY IS GREATER THAN CLI-CODIGO
+                     INVALID KEY CONTINUE
+                   END-START
+                   MOVE "Retomando do ultimo checkpoint" TO
+                        WS-MSG-DISTRIB
+                   DISPLAY TELA-DISTRIB-MSG
+               ELSE
+                   IF WS-TEL-COD-INICIAL > 0 THEN
+                       MOVE WS-TEL-COD-INICIAL TO CLI-CODIGO
+                       START ARQ-CLIENTE
+                         KEY IS NOT LESS THAN CLI-CODIGO
+                         INVALID KEY CONTINUE
+                       END-START
+                   END-IF
+               END-IF
                READ ARQ-CLIENTE NEXT RECORD
                PERFORM 021-PROCESSAR-CLIENTE
                  UNTIL WS-RESULTADO-ACESSO > 0
-                    OR WS-RST-ACESS-VND > 0
+                    OR WS-FIM-FAIXA = 1
+               CLOSE ARQ-VENDEDOR
                CLOSE ARQ-CLIENTE
+               IF WS-RESULTADO-ACESSO = 10
+               OR WS-FIM-FAIXA = 1 THEN
+                   PERFORM 0203-LIMPAR-CHECKPOINT
+               END-IF
            END-IF.
-           
+
        02-PROCESSAR-EXIT.
            EXIT.
 
+      *    SUPORTE A RETOMADA: GRAVA/LE O CODIGO DO ULTIMO CLIENTE
+      *    PROCESSADO PARA PERMITIR RETOMAR O PROCESSAMENTO SEM
+      *    REFAZER O TRABALHO JA CONCLUIDO, CASO O JOB SEJA
+      *    INTERROMPIDO ANTES DE TERMINAR TODOS OS CLIENTES. O
+      *    CHECKPOINT SO E APROVEITADO QUANDO A FAIXA DE CLIENTES
+      *    INFORMADA FOR A MESMA DA EXECUCAO QUE O GRAVOU.
+       0201-LER-CHECKPOINT SECTION.
+           MOVE 0 TO WS-ULT-CLI-PROCESSADO.
+           MOVE "CALC_DISTRIB_CKP" TO WID-ARQ-CKPTDIST.
+           OPEN INPUT ARQ-CKPTDIST.
+           IF WS-RST-ACESS-CKPT = 0 THEN
+               READ ARQ-CKPTDIST NEXT RECORD
+                 AT END CONTINUE
+                 NOT AT END PERFORM 02011-VALIDAR-FAIXA-CHECKPOINT
+               END-READ
+               CLOSE ARQ-CKPTDIST
+           END-IF.
+       0201-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+       02011-VALIDAR-FAIXA-CHECKPOINT SECTION.
+           IF CKPT-COD-INICIAL = WS-TEL-COD-INICIAL
+           AND CKPT-COD-FINAL  = WS-TEL-COD-FINAL THEN
+               MOVE CKPT-ULT-CLICODIGO TO WS-ULT-CLI-PROCESSADO
+           END-IF.
+       02011-VALIDAR-FAIXA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    EVITA ABRIR/GRAVAR/FECHAR O ARQUIVO DE CHECKPOINT A CADA
+      *    CLIENTE (O QUE RECRIARIA, NO ARQUIVO DE CHECKPOINT, O MESMO
+      *    PROBLEMA DE EXCESSO DE ABERTURAS JA RESOLVIDO PARA O ARQUIVO
+      *    DE VENDEDORES). O CHECKPOINT E GRAVADO SOMENTE A CADA
+      *    WS-INTERVALO-CKPT CLIENTES PROCESSADOS (INCLUINDO OS
+      *    PULADOS POR INATIVIDADE OU PROTECAO MANUAL); COMO A
+      *    GRAVACAO DA ATRIBUICAO E IDEMPOTENTE, RETOMAR A PARTIR DE UM
+      *    CHECKPOINT LEVEMENTE DEFASADO APENAS REPROCESSA ALGUNS
+      *    CLIENTES A MAIS, SEM EFEITO COLATERAL.
+       02020-CHECAR-GRAVAR-CHECKPOINT SECTION.
+           ADD 1 TO WS-QTDE-DESDE-CKPT.
+           IF WS-QTDE-DESDE-CKPT >= WS-INTERVALO-CKPT THEN
+               PERFORM 0202-GRAVAR-CHECKPOINT
+               MOVE 0 TO WS-QTDE-DESDE-CKPT
+           END-IF.
+       02020-CHECAR-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       0202-GRAVAR-CHECKPOINT SECTION.
+           MOVE CLI-CODIGO         TO CKPT-ULT-CLICODIGO.
+           MOVE WS-TEL-COD-INICIAL TO CKPT-COD-INICIAL.
+           MOVE WS-TEL-COD-FINAL   TO CKPT-COD-FINAL.
+           OPEN OUTPUT ARQ-CKPTDIST.
+           WRITE CKPT-REGISTRO.
+           CLOSE ARQ-CKPTDIST.
+       0202-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       0203-LIMPAR-CHECKPOINT SECTION.
+           MOVE 0 TO CKPT-ULT-CLICODIGO.
+           MOVE 0 TO CKPT-COD-INICIAL.
+           MOVE 0 TO CKPT-COD-FINAL.
+           OPEN OUTPUT ARQ-CKPTDIST.
+           WRITE CKPT-REGISTRO.
+           CLOSE ARQ-CKPTDIST.
+       0203-LIMPAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *    CARREGA TODOS OS VENDEDORES EM MEMORIA UMA UNICA VEZ, PARA
+      *    NAO PRECISAR REABRIR/RELER O ARQUIVO DE VENDEDORES A CADA
+      *    CLIENTE PROCESSADO.
+       0291-CARREGAR-VENDEDORES SECTION.
+           MOVE 0 TO WS-QTD-VENDEDORES.
+           MOVE LOW-VALUES TO VND-CODIGO.
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN VND-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-CARGA-VND
+             NOT AT END MOVE 0 TO WS-FIM-CARGA-VND
+           END-READ.
+           PERFORM 02911-CARREGAR-VND-ITEM
+             UNTIL WS-FIM-CARGA-VND = 1.
+       0291-CARREGAR-VENDEDORES-EXIT.
+           EXIT.
+
+       02911-CARREGAR-VND-ITEM SECTION.
+           ADD 1 TO WS-QTD-VENDEDORES.
+           MOVE VND-CODIGO    TO WS-TAB-VND-CODIGO(WS-QTD-VENDEDORES).
+           MOVE VND-LATITUDE  TO WS-TAB-VND-LATITUDE(WS-QTD-VENDEDORES).
+           MOVE VND-LONGITUDE
+                TO WS-TAB-VND-LONGITUDE(WS-QTD-VENDEDORES).
+           MOVE VND-CAPACIDADE
+                TO WS-TAB-VND-CAPACIDADE(WS-QTD-VENDEDORES).
+           MOVE VND-QTDE-CLIENTES
+                TO WS-TAB-VND-QTDE-CLIENTES(WS-QTD-VENDEDORES).
+           MOVE VND-STATUS    TO WS-TAB-VND-STATUS(WS-QTD-VENDEDORES).
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-CARGA-VND
+             NOT AT END MOVE 0 TO WS-FIM-CARGA-VND
+           END-READ.
+       02911-CARREGAR-VND-ITEM-EXIT.
+           EXIT.
+
        021-PROCESSAR-CLIENTE SECTION.
-           
-           MOVE "Processando cliente:" to WS-MSG-3.
-           MOVE CLI-CODIGO TO WS-QUALCLI-3.
-           DISPLAY TELA-DISTRIB-MSG. 
-           
-           MOVE 0 TO WS-CODVND-MAIS-PERTO.
-           MOVE 99999999.999 TO WS-DISTANCIA-MENOR.
-           PERFORM 029-ABRIR-ARQUIVO-VENDEDOR.
-           
-           IF WS-RST-ACESS-VND = 0 THEN
-              READ ARQ-VENDEDOR NEXT RECORD
-              PERFORM 0211-PROCESSAR-VENDEDOR
-                UNTIL WS-RST-ACESS-VND > 0
-              PERFORM 0212-GRAVAR-VND-MAIS-PERTO
-              CLOSE ARQ-VENDEDOR
-              READ ARQ-CLIENTE NEXT RECORD
+
+           IF WS-TEL-COD-FINAL > 0
+           AND CLI-CODIGO > WS-TEL-COD-FINAL THEN
+               MOVE 1 TO WS-FIM-FAIXA
+           ELSE
+               IF CLI-STATUS-INATIVO THEN
+                   PERFORM 02020-CHECAR-GRAVAR-CHECKPOINT
+                   READ ARQ-CLIENTE NEXT RECORD
+               ELSE
+                   IF CLI-CODVND-E-MANUAL THEN
+                       ADD 1 TO WS-QTDCLI-PROTEGIDOS
+                       PERFORM 02020-CHECAR-GRAVAR-CHECKPOINT
+                       READ ARQ-CLIENTE NEXT RECORD
+                   ELSE
+                       MOVE "Processando cliente:" to WS-MSG-3
+                       MOVE CLI-CODIGO TO WS-QUALCLI-3
+                       DISPLAY TELA-DISTRIB-MSG
+
+                       MOVE CLI-CODVND TO WS-CODVND-ANTERIOR
+                       MOVE 0 TO WS-IDX-VND-ANTERIOR
+                       MOVE 0 TO WS-CODVND-MAIS-PERTO
+                       MOVE 0 TO WS-IDX-VND-MAIS-PERTO
+                       MOVE 99999999.999 TO WS-DISTANCIA-MENOR
+                       MOVE 0 TO WS-CODVND-SEGUNDO
+                       MOVE 0 TO WS-IDX-VND-SEGUNDO
+                       MOVE 99999999.999 TO WS-DISTANCIA-SEGUNDA
+                       MOVE 1 TO WS-IDX-VND
+                       PERFORM 0211-PROCESSAR-VENDEDOR
+                         UNTIL WS-IDX-VND > WS-QTD-VENDEDORES
+                       PERFORM 0212-GRAVAR-VND-MAIS-PERTO
+                       PERFORM 02020-CHECAR-GRAVAR-CHECKPOINT
+                       READ ARQ-CLIENTE NEXT RECORD
+                   END-IF
+               END-IF
            END-IF.
-           
+
        021-PROCESSAR-CLIENTE-EXIT.
            EXIT.
-       
+
        0211-PROCESSAR-VENDEDOR SECTION.
-           
-      *    CHAMA SUBROTINA PARA CALCULO DA DIST ENTRE CLI E VEND
-      *    AINDA SERÁ IMPLEMENTADA.
-           COMPUTE WS-DISTANCIA-CALC = VND-LATITUDE.
-           
-           IF WS-DISTANCIA-MENOR > WS-DISTANCIA-CALC
-              MOVE WS-DISTANCIA-CALC TO WS-DISTANCIA-MENOR
-              MOVE VND-CODIGO TO WS-CODVND-MAIS-PERTO
+
+           IF WS-TAB-VND-CODIGO(WS-IDX-VND) = WS-CODVND-ANTERIOR THEN
+              MOVE WS-IDX-VND TO WS-IDX-VND-ANTERIOR
            END-IF.
-           
-           READ ARQ-VENDEDOR NEXT RECORD.
-           
+
+           PERFORM 02111-CALCULAR-DISTANCIA.
+
+           IF WS-TAB-VND-STATUS(WS-IDX-VND) = "A"
+           AND (WS-TAB-VND-CAPACIDADE(WS-IDX-VND) = 0
+               OR WS-TAB-VND-QTDE-CLIENTES(WS-IDX-VND) <
+                  WS-TAB-VND-CAPACIDADE(WS-IDX-VND)
+               OR WS-TAB-VND-CODIGO(WS-IDX-VND) = WS-CODVND-ANTERIOR)
+              IF WS-DISTANCIA-MENOR > WS-DISTANCIA-CALC
+                 MOVE WS-DISTANCIA-MENOR TO WS-DISTANCIA-SEGUNDA
+                 MOVE WS-CODVND-MAIS-PERTO TO WS-CODVND-SEGUNDO
+                 MOVE WS-IDX-VND-MAIS-PERTO TO WS-IDX-VND-SEGUNDO
+                 MOVE WS-DISTANCIA-CALC TO WS-DISTANCIA-MENOR
+                 MOVE WS-TAB-VND-CODIGO(WS-IDX-VND)
+                   TO WS-CODVND-MAIS-PERTO
+                 MOVE WS-IDX-VND TO WS-IDX-VND-MAIS-PERTO
+              ELSE
+                 IF WS-DISTANCIA-SEGUNDA > WS-DISTANCIA-CALC
+                    MOVE WS-DISTANCIA-CALC TO WS-DISTANCIA-SEGUNDA
+                    MOVE WS-TAB-VND-CODIGO(WS-IDX-VND)
+                      TO WS-CODVND-SEGUNDO
+                    MOVE WS-IDX-VND TO WS-IDX-VND-SEGUNDO
+                 END-IF
+              END-IF
+           END-IF.
+
+           ADD 1 TO WS-IDX-VND.
+
        0211-PROCESSAR-VENDEDOR-EXIT.
            EXIT.
-       
+
+      *    CALCULA A DISTANCIA ENTRE CLIENTE E VENDEDOR PELA FORMULA
+      *    DE HAVERSINE (DISTANCIA EM LINHA RETA SOBRE A SUPERFICIE
+      *    DA TERRA, A PARTIR DA LATITUDE/LONGITUDE DE AMBOS).
+       02111-CALCULAR-DISTANCIA SECTION.
+           COMPUTE WS-CALC-LAT1-RAD =
+                   CLI-LATITUDE * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-LAT2-RAD =
+                   WS-TAB-VND-LATITUDE(WS-IDX-VND) * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLAT-RAD =
+                   (WS-TAB-VND-LATITUDE(WS-IDX-VND) - CLI-LATITUDE)
+                   * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLON-RAD =
+                   (WS-TAB-VND-LONGITUDE(WS-IDX-VND) - CLI-LONGITUDE)
+                   * WS-CALC-PI / 180.
+
+           COMPUTE WS-CALC-A =
+               FUNCTION SIN(WS-CALC-DLAT-RAD / 2) ** 2 +
+               FUNCTION COS(WS-CALC-LAT1-RAD) *
+               FUNCTION COS(WS-CALC-LAT2-RAD) *
+               FUNCTION SIN(WS-CALC-DLON-RAD / 2) ** 2.
+
+           COMPUTE WS-CALC-C = 2 * FUNCTION ASIN(FUNCTION SQRT
+                   (WS-CALC-A)).
+
+           COMPUTE WS-DISTANCIA-CALC =
+                   WS-CALC-RAIO-TERRA * WS-CALC-C.
+       02111-CALCULAR-DISTANCIA-EXIT.
+           EXIT.
+
        0212-GRAVAR-VND-MAIS-PERTO SECTION.
-           MOVE WS-CODVND-MAIS-PERTO TO CLI-CODVND.
-           REWRITE CLI-REGISTRO.
-           ADD 1 TO WS-QTDREG-CLI-RW.
+           IF WS-CODVND-MAIS-PERTO = 0 THEN
+              ADD 1 TO WS-QTDCLI-SEM-VND
+      *       NENHUM VENDEDOR ELEGIVEL FOI ENCONTRADO (DESATIVADO,
+      *       ACIMA DA CAPACIDADE OU FORA DO ALCANCE). SE O CLIENTE
+      *       AINDA CARREGAVA UMA REFERENCIA DE VENDEDOR, ELA FICARIA
+      *       PENDURADA (ORFA) INDEFINIDAMENTE; LIMPA-SE O CODIGO PARA
+      *       QUE O CLIENTE PASSE A APARECER COMO "SEM VENDEDOR" DE
+      *       FATO NO CADASTRO E NOS RELATORIOS.
+              IF WS-CODVND-ANTERIOR > 0 THEN
+                 MOVE 0 TO CLI-CODVND
+                 MOVE 0 TO CLI-CODVND-BACKUP
+                 MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                 REWRITE CLI-REGISTRO
+                 ADD 1 TO WS-QTDREG-CLI-RW
+                 PERFORM 02122-DECREMENTAR-QTDE-VND-ANTERIOR
+              END-IF
+           ELSE
+      *       QUANDO O VENDEDOR MAIS PROXIMO AINDA ASSIM FICA ALEM DO
+      *       LIMITE DE DISTANCIA CONFIGURADO (REQ017), O CLIENTE NAO
+      *       E ATRIBUIDO A ELE: E GRAVADO NO ARQUIVO DE EXCECOES NO
+      *       LUGAR DE RECEBER A ATRIBUICAO.
+              IF WS-DISTANCIA-MENOR > WS-LIMITE-DISTANCIA-KM THEN
+                 PERFORM 02123-TRATAR-EXCECAO-DISTANCIA
+              ELSE
+                 MOVE WS-CODVND-MAIS-PERTO TO CLI-CODVND
+                 MOVE WS-CODVND-SEGUNDO TO CLI-CODVND-BACKUP
+                 MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                 REWRITE CLI-REGISTRO
+                 ADD 1 TO WS-QTDREG-CLI-RW
+      *          SO MEXE NA CONTAGEM DE CLIENTES DO VENDEDOR QUANDO O
+      *          VENDEDOR ATRIBUIDO REALMENTE MUDOU. DO CONTRARIO, UMA
+      *          REEXECUCAO EM LOTE SOBRE A MESMA BASE (VER
+      *          WS-MODO-BATCH) INFLARIA A CONTAGEM A CADA RODADA,
+      *          MESMO SEM NENHUMA REATRIBUICAO DE FATO.
+                 IF WS-CODVND-ANTERIOR NOT = WS-CODVND-MAIS-PERTO THEN
+                    ADD 1 TO
+                        WS-TAB-VND-QTDE-CLIENTES(WS-IDX-VND-MAIS-PERTO)
+                    PERFORM 02121-ATUALIZAR-QTDE-VENDEDOR
+                    IF WS-CODVND-ANTERIOR > 0 THEN
+                       PERFORM 02122-DECREMENTAR-QTDE-VND-ANTERIOR
+                    END-IF
+                    PERFORM 0213-GRAVAR-HISTORICO
+                 END-IF
+              END-IF
+           END-IF.
        0212-GRAVAR-VND-MAIS-PERTO-EXIT.
            EXIT.
-           
+
+      *    TRATA O CASO DO VENDEDOR MAIS PROXIMO FICAR ALEM DO LIMITE
+      *    DE DISTANCIA (REQ017): EM VEZ DE ATRIBUIR O CLIENTE A ESSE
+      *    VENDEDOR, GRAVA A EXCECAO E, SE O CLIENTE AINDA CARREGAVA
+      *    UMA ATRIBUICAO ANTERIOR, LIMPA-A (MESMO TRATAMENTO DADO A
+      *    QUEM NAO TEM NENHUM VENDEDOR ELEGIVEL).
+       02123-TRATAR-EXCECAO-DISTANCIA SECTION.
+           ADD 1 TO WS-QTDCLI-DIST-LONGE.
+           IF WS-CODVND-ANTERIOR NOT = WS-CODVND-MAIS-PERTO THEN
+              PERFORM 0213B-GRAVAR-EXCECAO-DISTANCIA
+           END-IF.
+           IF WS-CODVND-ANTERIOR > 0 THEN
+              MOVE 0 TO CLI-CODVND
+              MOVE 0 TO CLI-CODVND-BACKUP
+              MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+              REWRITE CLI-REGISTRO
+              ADD 1 TO WS-QTDREG-CLI-RW
+              PERFORM 02122-DECREMENTAR-QTDE-VND-ANTERIOR
+           END-IF.
+       02123-TRATAR-EXCECAO-DISTANCIA-EXIT.
+           EXIT.
+
+      *    GRAVA NO HISTORICO TODA VEZ QUE O VENDEDOR DE UM CLIENTE
+      *    E ATRIBUIDO OU REATRIBUIDO PELA DISTRIBUICAO.
+       0213-GRAVAR-HISTORICO SECTION.
+           MOVE SPACES TO WS-LINHA-HIST-DET.
+           ACCEPT WS-HIST-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-HIST-HORA FROM TIME.
+           MOVE CLI-CODIGO           TO WS-HIST-CODCLI.
+           MOVE WS-CODVND-ANTERIOR   TO WS-HIST-CODVND-ANT.
+           MOVE WS-CODVND-MAIS-PERTO TO WS-HIST-CODVND-NOVO.
+           MOVE WS-DISTANCIA-MENOR   TO WS-HIST-DISTANCIA.
+           MOVE WS-OPERADOR-ID       TO WS-HIST-OPERADOR.
+           MOVE "CALC_DISTRIB_HIST" TO WS-NM-IMPRESSO.
+           OPEN EXTEND ARQ-IMPRESSO.
+           IF WS-RST-ACESS-IMPRESSO NOT = 0 THEN
+               OPEN OUTPUT ARQ-IMPRESSO
+           END-IF.
+           MOVE WS-LINHA-HIST-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           CLOSE ARQ-IMPRESSO.
+       0213-GRAVAR-HISTORICO-EXIT.
+           EXIT.
+
+      *    GRAVA NUM ARQUIVO DE EXCECOES TODO CLIENTE CUJO VENDEDOR
+      *    MAIS PROXIMO FICOU ALEM DO LIMITE DE DISTANCIA CONFIGURADO,
+      *    EM VEZ DE DEIXAR SO A CONTAGEM DO FINAL DO PROCESSAMENTO.
+       0213B-GRAVAR-EXCECAO-DISTANCIA SECTION.
+           MOVE SPACES TO WS-LINHA-DISTEXC-DET.
+           MOVE CLI-CODIGO           TO WS-DISTEXC-CODCLI.
+           MOVE WS-CODVND-MAIS-PERTO TO WS-DISTEXC-CODVND.
+           MOVE WS-DISTANCIA-MENOR   TO WS-DISTEXC-DISTANCIA.
+           MOVE "CALC_DISTRIB_EXCECOES" TO WS-NM-IMPRESSO.
+           OPEN EXTEND ARQ-IMPRESSO.
+           IF WS-RST-ACESS-IMPRESSO NOT = 0 THEN
+               OPEN OUTPUT ARQ-IMPRESSO
+           END-IF.
+           MOVE WS-LINHA-DISTEXC-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           CLOSE ARQ-IMPRESSO.
+       0213B-GRAVAR-EXCECAO-DISTANCIA-EXIT.
+           EXIT.
+
+       02121-ATUALIZAR-QTDE-VENDEDOR SECTION.
+           MOVE WS-CODVND-MAIS-PERTO TO VND-CODIGO.
+           READ ARQ-VENDEDOR
+               KEY IS VND-CODIGO
+               INVALID KEY CONTINUE
+           END-READ.
+           ADD 1 TO VND-QTDE-CLIENTES.
+           REWRITE VND-REGISTRO.
+       02121-ATUALIZAR-QTDE-VENDEDOR-EXIT.
+           EXIT.
+
+      *    DECREMENTA A CONTAGEM DE CLIENTES DO VENDEDOR QUE O CLIENTE
+      *    DEIXOU DE TER, TANTO NA TABELA EM MEMORIA (PARA O TESTE DE
+      *    CAPACIDADE DO RESTANTE DESTA MESMA RODADA) QUANTO NO
+      *    ARQUIVO DE VENDEDORES.
+       02122-DECREMENTAR-QTDE-VND-ANTERIOR SECTION.
+           IF WS-IDX-VND-ANTERIOR > 0
+           AND WS-TAB-VND-QTDE-CLIENTES(WS-IDX-VND-ANTERIOR) > 0 THEN
+               SUBTRACT 1 FROM
+                   WS-TAB-VND-QTDE-CLIENTES(WS-IDX-VND-ANTERIOR)
+           END-IF.
+           MOVE WS-CODVND-ANTERIOR TO VND-CODIGO.
+           READ ARQ-VENDEDOR
+               KEY IS VND-CODIGO
+               INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-VND = 0
+           AND VND-QTDE-CLIENTES > 0 THEN
+               SUBTRACT 1 FROM VND-QTDE-CLIENTES
+               REWRITE VND-REGISTRO
+           END-IF.
+       02122-DECREMENTAR-QTDE-VND-ANTERIOR-EXIT.
+           EXIT.
+
        029-ABRIR-ARQUIVO-CLIENTE SECTION.
            MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
            OPEN I-O ARQ-CLIENTE.
@@ -186,7 +735,7 @@
            
        029-ABRIR-ARQUIVO-VENDEDOR SECTION.
            MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
-           OPEN INPUT ARQ-VENDEDOR.
+           OPEN I-O ARQ-VENDEDOR.
            MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS.
            IF  WS-RST-ACESS-VND <> 00
            AND WS-RST-ACESS-VND <> 05 THEN
@@ -204,11 +753,259 @@
            MOVE "Qtd cliente atualizados:" TO WS-MSG-3.
            MOVE WS-QTDREG-CLI-RW TO WS-QUALCLI-3.
            DISPLAY TELA-DISTRIB.
-           DISPLAY TELA-DISTRIB-SAIR.
-           ACCEPT WS-SAIR.
+           IF WS-QTDCLI-SEM-VND > 0 THEN
+              MOVE SPACES TO WS-MSG-DISTRIB
+              MOVE "Sem vendedor c/ vaga disponivel:" TO WS-MSG-3
+              MOVE WS-QTDCLI-SEM-VND TO WS-QUALCLI-3
+              DISPLAY TELA-DISTRIB-MSG
+           END-IF.
+           IF WS-QTDCLI-DIST-LONGE > 0 THEN
+              MOVE SPACES TO WS-MSG-DISTRIB
+              MOVE "Vendedor muito distante:" TO WS-MSG-3
+              MOVE WS-QTDCLI-DIST-LONGE TO WS-QUALCLI-3
+              DISPLAY TELA-DISTRIB-MSG
+              MOVE SPACES TO WS-MSG-DISTRIB
+              MOVE "Ver CALC_DISTRIB_EXCECOES" TO WS-MSG-3
+              DISPLAY TELA-DISTRIB-MSG
+           END-IF.
+           IF WS-QTDCLI-PROTEGIDOS > 0 THEN
+              MOVE SPACES TO WS-MSG-DISTRIB
+              MOVE "Com atribuicao manual protegida:" TO WS-MSG-3
+              MOVE WS-QTDCLI-PROTEGIDOS TO WS-QUALCLI-3
+              DISPLAY TELA-DISTRIB-MSG
+           END-IF.
+           IF WS-MODO-BATCH NOT = "S" THEN
+               DISPLAY TELA-DISTRIB-SAIR
+               ACCEPT WS-SAIR
+           END-IF.
        03-MOSTRAR-MENSAGEM-EXIT.
            EXIT.
            
        04-GERAR-ARQUIVO-CSV SECTION.
+           IF WS-MODO-BATCH NOT = "S" THEN
+               DISPLAY TELA-DISTRIB-CSV
+               ACCEPT  TELA-DISTRIB-CSV-NMARQ
+           END-IF.
+
+           IF WS-TEL-NMARQUIVO = SPACES THEN
+               MOVE "Geracao do CSV cancelada" TO WS-MSG-DISTRIB
+               DISPLAY TELA-DISTRIB-MSG
+           ELSE
+               MOVE WS-TEL-NMARQUIVO TO WS-NM-IMPRESSO
+               OPEN OUTPUT ARQ-IMPRESSO
+               MOVE WS-LINHA-CSV-CAB TO ARQ-IMPRESSO-LINHA
+               WRITE ARQ-IMPRESSO-LINHA
+
+               MOVE "ARQ_CLIENTE" TO wid-arq-cliente
+               OPEN INPUT ARQ-CLIENTE
+               MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor
+               OPEN INPUT ARQ-VENDEDOR
+
+               MOVE 0 TO WS-FIM-ARQCLI-CSV
+               READ ARQ-CLIENTE NEXT RECORD
+                   AT END MOVE 1 TO WS-FIM-ARQCLI-CSV
+               END-READ
+               PERFORM 041-GRAVAR-LINHA-CSV
+                 UNTIL WS-FIM-ARQCLI-CSV = 1
+
+               CLOSE ARQ-CLIENTE
+               CLOSE ARQ-VENDEDOR
+               CLOSE ARQ-IMPRESSO
+
+               MOVE "CSV gerado com sucesso" TO WS-MSG-DISTRIB
+               DISPLAY TELA-DISTRIB-MSG
+           END-IF.
        04-04-GERAR-ARQUIVO-CSV-EXIT.
            EXIT.
+
+       041-GRAVAR-LINHA-CSV SECTION.
+           MOVE SPACES TO WS-LINHA-CSV-DET.
+           MOVE CLI-CODIGO TO WS-CSV-CODCLI-ED.
+           MOVE CLI-CNPJ   TO WS-CSV-CNPJ-ED.
+           MOVE SPACES TO WS-CSV-NOMVND.
+           MOVE 0 TO WS-VND-NAO-ENCONTRADO.
+
+           IF CLI-CODVND > 0 THEN
+               MOVE CLI-CODVND TO WS-CSV-CODVND-ED
+               MOVE CLI-CODVND TO VND-CODIGO
+               READ ARQ-VENDEDOR
+                   KEY IS VND-CODIGO
+                   INVALID KEY MOVE 1 TO WS-VND-NAO-ENCONTRADO
+               END-READ
+               IF WS-VND-NAO-ENCONTRADO = 0 THEN
+                   MOVE VND-NOME TO WS-CSV-NOMVND
+               END-IF
+           ELSE
+               MOVE 0 TO WS-CSV-CODVND-ED
+           END-IF.
+
+           STRING WS-CSV-CODCLI-ED       DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WS-CSV-CNPJ-ED         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  FUNCTION TRIM(CLI-RAZAOSOCIAL) DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WS-CSV-CODVND-ED       DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-NOMVND)   DELIMITED BY SIZE
+             INTO WS-LINHA-CSV-DET.
+
+           MOVE WS-LINHA-CSV-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           READ ARQ-CLIENTE NEXT RECORD
+               AT END MOVE 1 TO WS-FIM-ARQCLI-CSV
+           END-READ.
+       041-GRAVAR-LINHA-CSV-EXIT.
+           EXIT.
+
+      *    RELATORIO DE SANIDADE POS-DISTRIBUICAO: LISTA CADA CLIENTE
+      *    COM VENDEDOR ATRIBUIDO JUNTO DA DISTANCIA ATE ESSE VENDEDOR,
+      *    DO PIOR CASO PARA O MELHOR, PARA CONFERIR SE O ALGORITMO
+      *    PRODUZIU ATRIBUICOES RAZOAVEIS.
+       05-GERAR-RELATORIO-DISTANCIAS SECTION.
+           IF WS-MODO-BATCH NOT = "S" THEN
+               DISPLAY TELA-DISTRIB-RELDIST
+               ACCEPT  TELA-DISTRIB-RELDIST-NMARQ
+           END-IF.
+
+           IF WS-TEL-NMARQUIVO = SPACES THEN
+               MOVE "Geracao do relatorio cancelada" TO WS-MSG-DISTRIB
+               DISPLAY TELA-DISTRIB-MSG
+           ELSE
+               SORT DISTCLI-SORT
+                 ON DESCENDING KEY DISTANCIA-DSORT
+                 INPUT PROCEDURE IS 051-ENTRADA-SORT-DIST
+                OUTPUT PROCEDURE IS 052-SAIDA-SORT-DIST
+               MOVE "Relatorio de distancias gerado com sucesso" TO
+                    WS-MSG-DISTRIB
+               DISPLAY TELA-DISTRIB-MSG
+           END-IF.
+       05-GERAR-RELATORIO-DISTANCIAS-EXIT.
+           EXIT.
+
+       051-ENTRADA-SORT-DIST SECTION.
+           MOVE 0 TO WS-QTD-REL-SEM-VND.
+           MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
+           OPEN INPUT ARQ-CLIENTE.
+           MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-RESULTADO-ACESSO = 0
+           AND WS-RST-ACESS-VND = 0 THEN
+               READ ARQ-CLIENTE NEXT RECORD
+                 AT END MOVE 1 TO WS-FIM-SORT-DIST
+                 NOT AT END MOVE 0 TO WS-FIM-SORT-DIST
+               END-READ
+               PERFORM 0511-AVALIAR-CLIENTE-DIST
+                 UNTIL WS-FIM-SORT-DIST = 1
+           END-IF.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-CLIENTE.
+       051-ENTRADA-SORT-DIST-EXIT.
+           EXIT.
+
+       0511-AVALIAR-CLIENTE-DIST SECTION.
+           IF CLI-STATUS-ATIVO
+           AND CLI-CODVND > 0 THEN
+               MOVE CLI-CODVND TO VND-CODIGO
+               READ ARQ-VENDEDOR
+                   KEY IS VND-CODIGO
+                   INVALID KEY MOVE 1 TO WS-VND-NAO-ENCONTRADO
+                   NOT INVALID KEY MOVE 0 TO WS-VND-NAO-ENCONTRADO
+               END-READ
+               IF WS-VND-NAO-ENCONTRADO = 0 THEN
+                   PERFORM 05111-CALCULAR-DISTANCIA-VND
+                   MOVE CLI-CODIGO      TO CODCLI-DSORT
+                   MOVE CLI-RAZAOSOCIAL TO RAZAO-DSORT
+                   MOVE CLI-CODVND      TO CODVND-DSORT
+                   MOVE VND-NOME        TO NOMVND-DSORT
+                   MOVE WS-DISTANCIA-CALC TO DISTANCIA-DSORT
+                   RELEASE REG-DISTCLI-SORT
+               END-IF
+           ELSE
+               IF CLI-STATUS-ATIVO THEN
+                   ADD 1 TO WS-QTD-REL-SEM-VND
+               END-IF
+           END-IF.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-SORT-DIST
+             NOT AT END MOVE 0 TO WS-FIM-SORT-DIST
+           END-READ.
+       0511-AVALIAR-CLIENTE-DIST-EXIT.
+           EXIT.
+
+      *    MESMA FORMULA DE HAVERSINE DE 02111-CALCULAR-DISTANCIA,
+      *    CALCULADA DIRETO ENTRE O CLIENTE CORRENTE E O VENDEDOR LIDO
+      *    PELA CHAVE, SEM DEPENDER DA TABELA EM MEMORIA DE VENDEDORES
+      *    (QUE SO EXISTE DURANTE 02-PROCESSAR).
+       05111-CALCULAR-DISTANCIA-VND SECTION.
+           COMPUTE WS-CALC-LAT1-RAD =
+                   CLI-LATITUDE * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-LAT2-RAD =
+                   VND-LATITUDE * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLAT-RAD =
+                   (VND-LATITUDE - CLI-LATITUDE) * WS-CALC-PI / 180.
+           COMPUTE WS-CALC-DLON-RAD =
+                   (VND-LONGITUDE - CLI-LONGITUDE) * WS-CALC-PI / 180.
+
+           COMPUTE WS-CALC-A =
+               FUNCTION SIN(WS-CALC-DLAT-RAD / 2) ** 2 +
+               FUNCTION COS(WS-CALC-LAT1-RAD) *
+               FUNCTION COS(WS-CALC-LAT2-RAD) *
+               FUNCTION SIN(WS-CALC-DLON-RAD / 2) ** 2.
+
+           COMPUTE WS-CALC-C = 2 * FUNCTION ASIN(FUNCTION SQRT
+                   (WS-CALC-A)).
+
+           COMPUTE WS-DISTANCIA-CALC =
+                   WS-CALC-RAIO-TERRA * WS-CALC-C.
+       05111-CALCULAR-DISTANCIA-VND-EXIT.
+           EXIT.
+
+       052-SAIDA-SORT-DIST SECTION.
+           MOVE WS-TEL-NMARQUIVO TO WS-NM-IMPRESSO.
+           OPEN OUTPUT ARQ-IMPRESSO.
+
+           MOVE WS-LINHA-RELDIST-CAB-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-LINHA-RELDIST-CAB-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE 0 TO WS-FIM-SORT-DIST.
+           MOVE 0 TO WS-RANK-DIST.
+           MOVE 0 TO WS-QTD-REL-LISTADOS.
+           PERFORM 0521-LINHA-DETALHE-DIST
+             UNTIL WS-FIM-SORT-DIST = 1.
+
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-QTD-REL-LISTADOS TO WS-TOT-RELDIST-LISTADOS-ED.
+           MOVE WS-LINHA-RELDIST-TOT-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           MOVE WS-QTD-REL-SEM-VND TO WS-TOT-RELDIST-SEMVND-ED.
+           MOVE WS-LINHA-RELDIST-TOT-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           CLOSE ARQ-IMPRESSO.
+       052-SAIDA-SORT-DIST-EXIT.
+           EXIT.
+
+       0521-LINHA-DETALHE-DIST SECTION.
+           RETURN DISTCLI-SORT
+             AT END MOVE 1 TO WS-FIM-SORT-DIST.
+
+           IF WS-FIM-SORT-DIST = 0 THEN
+               ADD 1 TO WS-RANK-DIST
+               ADD 1 TO WS-QTD-REL-LISTADOS
+               MOVE SPACES TO WS-LINHA-RELDIST-DET
+               MOVE WS-RANK-DIST      TO WS-RELDIST-RANK
+               MOVE CODCLI-DSORT      TO WS-RELDIST-CODCLI
+               MOVE RAZAO-DSORT       TO WS-RELDIST-RAZAO
+               MOVE CODVND-DSORT      TO WS-RELDIST-CODVND
+               MOVE NOMVND-DSORT      TO WS-RELDIST-NOMVND
+               MOVE DISTANCIA-DSORT   TO WS-RELDIST-DISTANCIA
+               MOVE WS-LINHA-RELDIST-DET TO ARQ-IMPRESSO-LINHA
+               WRITE ARQ-IMPRESSO-LINHA
+           END-IF.
+       0521-LINHA-DETALHE-DIST-EXIT.
+           EXIT.
