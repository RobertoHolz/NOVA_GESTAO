@@ -0,0 +1,18 @@
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  CLI-REGISTRO.
+           05 CLI-CODIGO                    PIC 9(07).
+           05 CLI-CNPJ                      PIC 9(14).
+           05 CLI-RAZAOSOCIAL               PIC X(40).
+           05 CLI-LATITUDE                  PIC S9(03)V9(08).
+           05 CLI-LONGITUDE                 PIC S9(03)V9(08).
+           05 CLI-CODVND                    PIC 9(03).
+           05 CLI-CODVND-BACKUP             PIC 9(03) VALUE ZEROS.
+           05 CLI-CODVND-MANUAL             PIC X(01) VALUE "N".
+               88 CLI-CODVND-E-MANUAL       VALUE "S".
+           05 CLI-MOTIVO-MANUAL             PIC X(30) VALUE SPACES.
+           05 CLI-STATUS                    PIC X(01) VALUE "A".
+               88 CLI-STATUS-ATIVO          VALUE "A".
+               88 CLI-STATUS-INATIVO        VALUE "I".
+           05 CLI-VERSAO                    PIC 9(09) VALUE 1.
+           05 CLI-OPERADOR                  PIC X(10) VALUE SPACES.
