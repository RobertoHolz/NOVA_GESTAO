@@ -0,0 +1,6 @@
+           SELECT ARQ-CLICTRL
+               ASSIGN TO WID-ARQ-CLICTRL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLICTRL-CHAVE
+               FILE STATUS IS WS-RST-ACESS-CLICTRL.
