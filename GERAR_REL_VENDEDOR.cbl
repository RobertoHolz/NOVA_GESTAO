@@ -24,27 +24,37 @@
            05 LONVND-SORT                   PIC S9(03)V9(08).
        
        working-storage section.
-	   01 ws-variaveis.
-		      05 wid-arq-vendedor      pic x(22) value SPACES.
+       01 ws-variaveis.
+              05 wid-arq-vendedor      pic x(22) value SPACES.
               05 WID-ARQVND-SORT       PIC X(22) VALUE SPACES.
-			  05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.   
+              05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.   
               05 WS-MSG-VND            PIC X(40) VALUE SPACES.
               05 WS-NM-IMPRESSO        PIC X(22) VALUE SPACES.
               05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
               05 WS-FIM-SORT           PIC 9(01) VALUE ZEROS.
               05 WS-CLASSIFICADO-COD   PIC X(01) VALUE SPACES.
               05 WS-CLASSIFICADO-NOME  PIC X(01) VALUE SPACES.
-       
+              05 WS-CLASSIFICADO-STATUS PIC X(01) VALUE SPACES.
+
        01 WS-LINHAS-IMPRESSO.
           05 WS-LINHA-CAB-1              PIC X(80) VALUE
              "     RELACAO DE VENDEDORES".
           05 WS-LINHA-CAB-2.
-             10 FILLER                   PIC X(59) VALUE
-             "Codigo CPF         Nome do Vendedor".
+             10 FILLER                   PIC X(06) VALUE "Cod   ".
+             10 FILLER                   PIC X(15) VALUE
+             "CPF            ".
+             10 FILLER                   PIC X(31) VALUE
+             "Nome do Vendedor               ".
+             10 FILLER                   PIC X(14) VALUE
+             "Latitude      ".
+             10 FILLER                   PIC X(14) VALUE
+             "Longitude     ".
           05 WS-LINHA-DET-1.
-             10 WS-DET-CODVND            PIC BBBZZZB.
-             10 WS-DET-CPFVND            PIC Z(11)B.
-             10 WS-DET-NOMVND            PIC X(40)B.
+             10 WS-DET-CODVND            PIC BBZZ9B.
+             10 WS-DET-CPFVND            PIC X(14)B.
+             10 WS-DET-NOMVND            PIC X(30)B.
+             10 WS-DET-LATVND            PIC -999.99999999B.
+             10 WS-DET-LONVND            PIC -999.99999999B.
 
           
        LINKAGE SECTION.
@@ -61,13 +71,20 @@
                     INPUT PROCEDURE IS 01-ENTRADA-SORT
                    OUTPUT PROCEDURE IS 02-SAIDA-SORT
               ELSE
-                  SORT ARQVND-SORT
-                    ON ASCENDING KEY NOMVND-SORT
-                    INPUT PROCEDURE IS 01-ENTRADA-SORT
-                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  IF WL-PRM-CLA = "G" THEN
+                      SORT ARQVND-SORT
+                        ON ASCENDING KEY LATVND-SORT LONVND-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  ELSE
+                      SORT ARQVND-SORT
+                        ON ASCENDING KEY NOMVND-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  END-IF
               END-IF
            END-IF.
-           
+
            IF WL-PRM-ORD = "D" THEN
               IF  WL-PRM-CLA = "C" THEN
                   SORT ARQVND-SORT
@@ -75,10 +92,17 @@
                     INPUT PROCEDURE IS 01-ENTRADA-SORT
                    OUTPUT PROCEDURE IS 02-SAIDA-SORT
               ELSE
-                  SORT ARQVND-SORT
-                    ON DESCENDING KEY NOMVND-SORT
-                    INPUT PROCEDURE IS 01-ENTRADA-SORT
-                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  IF WL-PRM-CLA = "G" THEN
+                      SORT ARQVND-SORT
+                        ON DESCENDING KEY LATVND-SORT LONVND-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  ELSE
+                      SORT ARQVND-SORT
+                        ON DESCENDING KEY NOMVND-SORT
+                        INPUT PROCEDURE IS 01-ENTRADA-SORT
+                       OUTPUT PROCEDURE IS 02-SAIDA-SORT
+                  END-IF
               END-IF
            END-IF.
            
@@ -122,10 +146,20 @@
            END-IF.
            
            
-           IF  WS-CLASSIFICADO-COD  = "S"
-           AND WS-CLASSIFICADO-NOME = "S" THEN
+           MOVE "N" TO WS-CLASSIFICADO-STATUS.
+           IF WL-PRM-INC-INATIVO = "S" THEN
+               MOVE "S" TO WS-CLASSIFICADO-STATUS
+           ELSE
+               IF VND-STATUS-ATIVO THEN
+                  MOVE "S" TO WS-CLASSIFICADO-STATUS
+               END-IF
+           END-IF.
+
+           IF  WS-CLASSIFICADO-COD    = "S"
+           AND WS-CLASSIFICADO-NOME   = "S"
+           AND WS-CLASSIFICADO-STATUS = "S" THEN
               MOVE VND-REGISTRO TO REG-VEN-SORT
-              RELEASE REG-VEN-SORT 
+              RELEASE REG-VEN-SORT
            END-IF.
            
            READ ARQ-VENDEDOR NEXT RECORD.
@@ -170,8 +204,17 @@
        0211-GRAVA-LINHA-DETALHE SECTION.
            MOVE SPACES TO WS-LINHA-DET-1.
            MOVE CODVND-SORT TO WS-DET-CODVND.
-           MOVE CPFVND-SORT TO WS-DET-CPFVND.
+           STRING CPFVND-SORT(1:3)  DELIMITED BY SIZE
+                  "."               DELIMITED BY SIZE
+                  CPFVND-SORT(4:3)  DELIMITED BY SIZE
+                  "."               DELIMITED BY SIZE
+                  CPFVND-SORT(7:3)  DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  CPFVND-SORT(10:2) DELIMITED BY SIZE
+             INTO WS-DET-CPFVND.
            MOVE NOMVND-SORT TO WS-DET-NOMVND.
+           MOVE LATVND-SORT TO WS-DET-LATVND.
+           MOVE LONVND-SORT TO WS-DET-LONVND.
            MOVE WS-LINHA-DET-1 TO ARQ-IMPRESSO-LINHA.
            WRITE ARQ-IMPRESSO-LINHA.
           
