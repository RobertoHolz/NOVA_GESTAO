@@ -0,0 +1,5 @@
+           SELECT ARQ-IMPVND
+               ASSIGN TO WID-ARQ-IMPVND
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-IMPVND.
