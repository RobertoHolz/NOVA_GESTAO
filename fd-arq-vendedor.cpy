@@ -0,0 +1,15 @@
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  VND-REGISTRO.
+           05 VND-CODIGO                    PIC 9(03).
+           05 VND-CPF                       PIC 9(11).
+           05 VND-NOME                      PIC X(40).
+           05 VND-LATITUDE                  PIC S9(03)V9(08).
+           05 VND-LONGITUDE                 PIC S9(03)V9(08).
+           05 VND-CAPACIDADE                PIC 9(05).
+           05 VND-QTDE-CLIENTES             PIC 9(05).
+           05 VND-STATUS                    PIC X(01) VALUE "A".
+               88 VND-STATUS-ATIVO          VALUE "A".
+               88 VND-STATUS-INATIVO        VALUE "I".
+           05 VND-VERSAO                    PIC 9(09) VALUE 1.
+           05 VND-OPERADOR                  PIC X(10) VALUE SPACES.
