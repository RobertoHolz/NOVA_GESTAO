@@ -0,0 +1,5 @@
+           SELECT ARQ-BKPVND
+               ASSIGN TO WID-ARQ-BKPVND
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-BKPVND.
