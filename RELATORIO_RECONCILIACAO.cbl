@@ -0,0 +1,118 @@
+       identification division.
+       program-id. "RELATORIO_RECONCILIACAO".
+       author.     Roberto Holz.
+       environment division.
+       configuration section.
+       input-output section.
+
+       data division.
+       working-storage section.
+           01 ws-variaveis.
+              05 WS-SAIR              PIC 9(01) VALUE ZEROS.
+              05 WS-PARAM-OK          PIC X(02) VALUE SPACES.
+              05 WS-DADOS-TELA.
+                 10 WS-MSG-REC             PIC X(40) VALUE SPACES.
+                 10 WS-TEL-NMARQUIVO       PIC X(22) VALUE SPACES.
+                 10 WS-TEL-REC-CONFIRMAR   PIC X(01) VALUE SPACES.
+                 10 WS-TEL-SAIR            PIC X(01) VALUE SPACES.
+
+       LINKAGE SECTION.
+          copy 'lk-gerar-rel-reconciliacao.cpy'.
+
+       SCREEN SECTION.
+       01 TELA-RELREC.
+          05 VALUE "--- RECONCILIACAO CLIENTE X VENDEDOR ---" BLANK
+          SCREEN LINE 1 COL 25.
+          05 TELA-RELREC-MSG.
+             10 LINE 22 COL 20 VALUE "Mensagem:".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-REC.
+
+       01 TELA-RELREC-PRM.
+         05  TELA-RELREC-NMARQ.
+             10 LINE 06 COLUMN 20 VALUE "Arquivo a gerar: ".
+             10 COLUMN PLUS 2 PIC X(22) USING WS-TEL-NMARQUIVO.
+          05 TELA-DADOS-CONFIRMAR-REC.
+             10 LINE 08 COL 20 VALUE "Confirmar(S/N).:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-REC-CONFIRMAR.
+       01 TELA-SAIR.
+          05 TELA-DADOS-SAIR.
+             10 LINE 19 COL 20 VALUE "Deseja Sair (S/N).:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-SAIR.
+
+       PROCEDURE DIVISION.
+       00-CONTROLE section.
+           DISPLAY TELA-RELREC.
+           DISPLAY TELA-RELREC-PRM.
+           MOVE SPACES TO WS-TEL-SAIR.
+           PERFORM 01-INFORMA-PARAMETROS
+             UNTIL WS-TEL-SAIR = "S"
+           goback.
+       00-CONTROLE-EXIT.
+           EXIT.
+
+       01-INFORMA-PARAMETROS SECTION.
+           INITIALIZE WS-DADOS-TELA.
+           DISPLAY TELA-RELREC.
+           DISPLAY TELA-RELREC-PRM.
+           MOVE SPACES TO WS-MSG-REC.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 011-INFORMA-NOME-ARQUIVO
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 011-CONFIRMAR
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+           IF WS-TEL-REC-CONFIRMAR = "S" THEN
+               CALL 'GERAR_REL_RECONCILIACAO'
+                    USING
+                    WS-TEL-NMARQUIVO
+           END-IF.
+
+           MOVE "Relatorio gerado no diretorio" TO WS-MSG-REC.
+           DISPLAY TELA-RELREC-MSG.
+           DISPLAY TELA-SAIR.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 011-SAIR
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+       01-INFORMA-PARAMETROS-EXIT.
+           EXIT.
+
+       011-INFORMA-NOME-ARQUIVO SECTION.
+            ACCEPT  TELA-RELREC-NMARQ.
+            IF WS-TEL-NMARQUIVO EQUAL SPACES THEN
+                MOVE "Nome do arquivo deve ser informado" TO WS-MSG-REC
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-REC
+            END-IF.
+            DISPLAY TELA-RELREC-MSG.
+       011-INFORMA-NOME-ARQUIVO-EXIT.
+           EXIT.
+
+       011-CONFIRMAR SECTION.
+            ACCEPT  TELA-DADOS-CONFIRMAR-REC.
+            IF  WS-TEL-REC-CONFIRMAR <> "S"
+            AND WS-TEL-REC-CONFIRMAR <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-REC
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-REC
+            END-IF.
+            DISPLAY TELA-RELREC-MSG.
+       011-CONFIRMAR-EXIT.
+           EXIT.
+
+       011-SAIR SECTION.
+            ACCEPT  TELA-DADOS-SAIR.
+            IF  WS-TEL-SAIR <> "S"
+            AND WS-TEL-SAIR <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-REC
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-REC
+            END-IF.
+            DISPLAY TELA-RELREC-MSG.
+       011-SAIR-EXIT.
+           EXIT.
