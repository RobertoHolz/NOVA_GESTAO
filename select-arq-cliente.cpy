@@ -0,0 +1,6 @@
+           SELECT ARQ-CLIENTE
+               ASSIGN TO WID-ARQ-CLIENTE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WS-RESULTADO-ACESSO.
