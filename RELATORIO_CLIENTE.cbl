@@ -12,23 +12,40 @@
          copy 'fd-arq-cliente.cpy'.
        
        working-storage section.
-	       01 ws-variaveis.
-		      05 wid-arq-cliente           pic x(22) value SPACES.      
-			  05 WS-RESULTADO-ACESSO       pic 9(02) value ZEROS.       
+           01 ws-variaveis.
+              05 wid-arq-cliente           pic x(22) value SPACES.      
+              05 WS-RESULTADO-ACESSO       pic 9(02) value ZEROS.       
           
               05 WS-ERRO-ABERTURA     PIC 9(02) VALUE ZEROS.
               05 WS-EXISTE-VENDEDOR   PIC 9(01) VALUE ZEROS.           
               05 ws-acao              pic 9(01) value zeros.
               05 WS-SAIR              PIC 9(01) VALUE ZEROS.
               05 WS-PARAM-OK          PIC X(02) VALUE SPACES.
+              05 WS-MODO-BATCH        PIC X(01) VALUE SPACES.
               05 WS-DADOS-TELA.
-                 10 WS-MSG-CLI             PIC X(40) VALUE SPACES.      
+                 10 WS-MSG-CLI             PIC X(40) VALUE SPACES.
+                 10 WS-TEL-PRM-FLT-GEO     PIC X(01) VALUE "N".
+      *          DAQUI ATE WS-TEL-PRM-SO-SEM-VND, A ORDEM E O TAMANHO
+      *          DOS CAMPOS TEM QUE CASAR EXATAMENTE COM
+      *          LK-GERAR-REL-CLIENTE.CPY: O CALL PARA GERAR_REL_CLIENTE
+      *          PASSA SO O PRIMEIRO CAMPO (WS-TEL-NMARQUIVO) E O
+      *          PROGRAMA CHAMADO ENXERGA O RESTANTE DESTE GRUPO COMO
+      *          SE FOSSE O REGISTRO DE LINKAGE INTEIRO.
                  10 WS-TEL-NMARQUIVO       PIC X(22) VALUE SPACES.
                  10 WS-TEL-PRM-ORD         PIC X(01) VALUE SPACES.
                  10 WS-TEL-PRM-CLA         PIC X(01) VALUE SPACES.
-                 10 WS-TEL-PRM-CDCLI       PIC 9(07) VALUES ZEROS.      
+                 10 WS-TEL-PRM-CDCLI       PIC 9(07) VALUES ZEROS.
                  10 WS-TEL-PRM-RAZAO       PIC X(40) VALUE SPACES.
                  10 WS-TEL-PRM-CDVND       PIC 9(03) VALUE ZEROS.
+                 10 WS-TEL-PRM-INC-INATIVO PIC X(01) VALUE "N".
+                 10 WS-TEL-PRM-FORMATO     PIC X(01) VALUE "F".
+                 10 WS-TEL-PRM-LAT-MIN     PIC S9(03)V9(08) VALUE -90.
+                 10 WS-TEL-PRM-LAT-MAX     PIC S9(03)V9(08) VALUE 90.
+                 10 WS-TEL-PRM-LON-MIN     PIC S9(03)V9(08) VALUE -180.
+                 10 WS-TEL-PRM-LON-MAX     PIC S9(03)V9(08) VALUE 180.
+                 10 WS-TEL-PRM-SO-SEM-VND  PIC X(01) VALUE "N".
+                 10 WS-TEL-PRM-REF-LAT     PIC S9(03)V9(08) VALUE ZEROS.
+                 10 WS-TEL-PRM-REF-LON     PIC S9(03)V9(08) VALUE ZEROS.
                  10 WS-TEL-VND-CONFIRMAR   PIC X(01) VALUE SPACES.
                  10 WS-TEL-SAIR            PIC X(01) VALUE SPACES.
              
@@ -56,6 +73,8 @@
              10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-CLA.   
              10 LINE 11 COL 20 VALUE "  C - Codigo do Cliente".
              10 LINE 12 COL 20 VALUE "  R - Razao  do Cliente".
+             10 LINE 13 COL 20 VALUE "  G - Geografica (Lat/Long)".
+             10 LINE 13 COL 50 VALUE "  P - Proximidade de um ponto".
           05 TELA-RELCLI-PRM-FLT-CODIGO.
              10 LINE 14 COL 20 VALUE "-- FILTROS --".
              10 LINE 15 COL 20 VALUE "Codigo do Cliente.......:".
@@ -66,8 +85,44 @@
           05 TELA-RELCLI-PRM-FLT-CODVND.
              10 LINE 17 COL 20 VALUE "Codigo do Vendedor......:".
              10 COLUMN PLUS 2 PIC 9(03) USING WS-TEL-PRM-CDVND.
+          05 TELA-RELCLI-PRM-FLT-INATIVO.
+             10 LINE 18 COL 20 VALUE "Incluir Inativos (S/N)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-INC-INATIVO.
+          05 TELA-RELCLI-PRM-FLT-GEO.
+             10 LINE 19 COL 20 VALUE "Filtrar por area (S/N)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-FLT-GEO.
+          05 TELA-RELCLI-PRM-FLT-LAT-MIN.
+             10 LINE 20 COL 20 VALUE "Latitude minima.........:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-LAT-MIN.
+          05 TELA-RELCLI-PRM-FLT-LAT-MAX.
+             10 LINE 21 COL 20 VALUE "Latitude maxima.........:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-LAT-MAX.
+          05 TELA-RELCLI-PRM-FLT-LON-MIN.
+             10 LINE 22 COL 20 VALUE "Longitude minima........:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-LON-MIN.
+          05 TELA-RELCLI-PRM-FLT-LON-MAX.
+             10 LINE 23 COL 20 VALUE "Longitude maxima........:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-LON-MAX.
+          05 TELA-RELCLI-PRM-SO-SEM-VND.
+             10 LINE 24 COL 20 VALUE "Somente sem vendedor(S/N):".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-SO-SEM-VND.
+          05 TELA-RELCLI-PRM-FORMATO.
+             10 LINE 25 COL 20 VALUE "Formato (F-Fixo/C-CSV)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-FORMATO.
+          05 TELA-RELCLI-PRM-REF-LAT.
+             10 LINE 26 COL 20 VALUE "Latitude  do ponto ref..:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-REF-LAT.
+          05 TELA-RELCLI-PRM-REF-LON.
+             10 LINE 27 COL 20 VALUE "Longitude do ponto ref..:".
+             10 COLUMN PLUS 2 PIC S9(003)V9(008)
+                USING WS-TEL-PRM-REF-LON.
           05 TELA-DADOS-CONFIRMAR-CLI.
-             10 LINE 19 COL 20 VALUE "Confirmar(S/N).:".
+             10 LINE 28 COL 20 VALUE "Confirmar(S/N).:".
              10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-VND-CONFIRMAR.
        01 TELA-SAIR.
           05 TELA-DADOS-SAIR.
@@ -77,15 +132,50 @@
          
        PROCEDURE DIVISION.
        00-CONTROLE section.
-           DISPLAY TELA-RELCLI.
-           DISPLAY TELA-RELCLI-PRM.
-           MOVE SPACES TO WS-TEL-SAIR.
-           PERFORM 01-INFORMA-PARAMETROS
-             UNTIL WS-TEL-SAIR = "S"
+           ACCEPT WS-MODO-BATCH FROM ENVIRONMENT "RELATORIO_CLI_BATCH".
+           IF WS-MODO-BATCH = "S" THEN
+      *        RODADA NAO-INTERATIVA: GERA O RELATORIO COM OS
+      *        PARAMETROS PADRAO, SEM PASSAR PELAS TELAS DE ACCEPT.
+               PERFORM 02-GERAR-BATCH
+           ELSE
+               DISPLAY TELA-RELCLI
+               DISPLAY TELA-RELCLI-PRM
+               MOVE SPACES TO WS-TEL-SAIR
+               PERFORM 01-INFORMA-PARAMETROS
+                 UNTIL WS-TEL-SAIR = "S"
+           END-IF.
            goback.
        00-CONTROLE-EXIT.
            EXIT.
-           
+
+      *    RODADA NAO-INTERATIVA (REQ030): MONTA OS PARAMETROS COM OS
+      *    VALORES PADRAO DO GRUPO WS-DADOS-TELA E CHAMA DIRETO O
+      *    PROGRAMA GERADOR, SEM ABRIR NENHUMA TELA.
+       02-GERAR-BATCH SECTION.
+           INITIALIZE WS-DADOS-TELA.
+           MOVE "RELCLI_BATCH"  TO WS-TEL-NMARQUIVO.
+           MOVE "A"             TO WS-TEL-PRM-ORD.
+           MOVE "C"             TO WS-TEL-PRM-CLA.
+           CALL 'GERAR_REL_CLIENTE'
+                USING
+                WS-TEL-NMARQUIVO,
+                WS-TEL-PRM-ORD,
+                WS-TEL-PRM-CLA,
+                WS-TEL-PRM-CDCLI,
+                WS-TEL-PRM-RAZAO,
+                WS-TEL-PRM-CDVND,
+                WS-TEL-PRM-INC-INATIVO,
+                WS-TEL-PRM-FORMATO,
+                WS-TEL-PRM-LAT-MIN,
+                WS-TEL-PRM-LAT-MAX,
+                WS-TEL-PRM-LON-MIN,
+                WS-TEL-PRM-LON-MAX,
+                WS-TEL-PRM-SO-SEM-VND,
+                WS-TEL-PRM-REF-LAT,
+                WS-TEL-PRM-REF-LON.
+       02-GERAR-BATCH-EXIT.
+           EXIT.
+
        01-INFORMA-PARAMETROS SECTION.
            INITIALIZE WS-DADOS-TELA.
            DISPLAY TELA-RELCLI.
@@ -115,20 +205,72 @@
            PERFORM 011-INFORMA-COD-VENDEDOR
              UNTIL WS-PARAM-OK EQUAL "OK"
 
-           
+           MOVE " " TO WS-PARAM-OK
+           PERFORM 011-INFORMA-INC-INATIVO
+             UNTIL WS-PARAM-OK EQUAL "OK"
+
+           MOVE " " TO WS-PARAM-OK
+           PERFORM 011-INFORMA-FLT-GEO
+             UNTIL WS-PARAM-OK EQUAL "OK"
+
+           IF WS-TEL-PRM-FLT-GEO = "S" THEN
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-LAT-MIN
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-LAT-MAX
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-LON-MIN
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-LON-MAX
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+           END-IF.
+
+           IF WS-TEL-PRM-CLA = "P" THEN
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-REF-LAT
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 011-INFORMA-REF-LON
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+           END-IF.
+
+           MOVE " " TO WS-PARAM-OK
+           PERFORM 011-INFORMA-SO-SEM-VND
+             UNTIL WS-PARAM-OK EQUAL "OK"
+
+           MOVE " " TO WS-PARAM-OK
+           PERFORM 011-INFORMA-FORMATO
+             UNTIL WS-PARAM-OK EQUAL "OK"
+
            MOVE " " TO WS-PARAM-OK.
            PERFORM 011-CONFIRMAR
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
            IF WS-TEL-VND-CONFIRMAR = "S" THEN
-               CALL 'GERAR_REL_CLIENTE' 
+               CALL 'GERAR_REL_CLIENTE'
                     USING
                     WS-TEL-NMARQUIVO,
                     WS-TEL-PRM-ORD,
                     WS-TEL-PRM-CLA,
                     WS-TEL-PRM-CDCLI,
                     WS-TEL-PRM-RAZAO,
-                    WS-TEL-PRM-CDVND
+                    WS-TEL-PRM-CDVND,
+                    WS-TEL-PRM-INC-INATIVO,
+                    WS-TEL-PRM-FORMATO,
+                    WS-TEL-PRM-LAT-MIN,
+                    WS-TEL-PRM-LAT-MAX,
+                    WS-TEL-PRM-LON-MIN,
+                    WS-TEL-PRM-LON-MAX,
+                    WS-TEL-PRM-SO-SEM-VND,
+                    WS-TEL-PRM-REF-LAT,
+                    WS-TEL-PRM-REF-LON
            END-IF.
            
            MOVE "Relatorio gerado no diretorio" TO WS-MSG-CLI.
@@ -170,7 +312,9 @@
             ACCEPT  TELA-RELCLI-PRM-CLA.
             IF  WS-TEL-PRM-CLA <> "C"
             AND WS-TEL-PRM-CLA <> "R"
-                MOVE "Tipo de classificacao invalida" TO WS-MSG-CLI     
+            AND WS-TEL-PRM-CLA <> "G"
+            AND WS-TEL-PRM-CLA <> "P"
+                MOVE "Tipo de classificacao invalida" TO WS-MSG-CLI
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CLI
@@ -209,7 +353,153 @@
            
        011-INFORMA-COD-VENDEDOR-EXIT.
            EXIT.
-           
+
+       011-INFORMA-INC-INATIVO SECTION.
+            ACCEPT  TELA-RELCLI-PRM-FLT-INATIVO.
+            IF  WS-TEL-PRM-INC-INATIVO <> "S"
+            AND WS-TEL-PRM-INC-INATIVO <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-INC-INATIVO-EXIT.
+           EXIT.
+
+       011-INFORMA-FLT-GEO SECTION.
+            ACCEPT  TELA-RELCLI-PRM-FLT-GEO.
+            IF  WS-TEL-PRM-FLT-GEO <> "S"
+            AND WS-TEL-PRM-FLT-GEO <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-FLT-GEO-EXIT.
+           EXIT.
+
+       011-INFORMA-LAT-MIN SECTION.
+            MOVE "Informe -90 a 90" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-FLT-LAT-MIN.
+            IF  WS-TEL-PRM-LAT-MIN < -90
+            OR  WS-TEL-PRM-LAT-MIN > 90
+                MOVE "Latitude minima invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-LAT-MIN-EXIT.
+           EXIT.
+
+       011-INFORMA-LAT-MAX SECTION.
+            MOVE "Informe -90 a 90" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-FLT-LAT-MAX.
+            IF  WS-TEL-PRM-LAT-MAX < -90
+            OR  WS-TEL-PRM-LAT-MAX > 90
+            OR  WS-TEL-PRM-LAT-MAX < WS-TEL-PRM-LAT-MIN
+                MOVE "Latitude maxima invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-LAT-MAX-EXIT.
+           EXIT.
+
+       011-INFORMA-LON-MIN SECTION.
+            MOVE "Informe -180 a 180" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-FLT-LON-MIN.
+            IF  WS-TEL-PRM-LON-MIN < -180
+            OR  WS-TEL-PRM-LON-MIN > 180
+                MOVE "Longitude minima invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-LON-MIN-EXIT.
+           EXIT.
+
+       011-INFORMA-LON-MAX SECTION.
+            MOVE "Informe -180 a 180" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-FLT-LON-MAX.
+            IF  WS-TEL-PRM-LON-MAX < -180
+            OR  WS-TEL-PRM-LON-MAX > 180
+            OR  WS-TEL-PRM-LON-MAX < WS-TEL-PRM-LON-MIN
+                MOVE "Longitude maxima invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-LON-MAX-EXIT.
+           EXIT.
+
+       011-INFORMA-REF-LAT SECTION.
+            MOVE "Informe -90 a 90" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-REF-LAT.
+            IF  WS-TEL-PRM-REF-LAT < -90
+            OR  WS-TEL-PRM-REF-LAT > 90
+                MOVE "Latitude do ponto de referencia invalida" TO
+                     WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-REF-LAT-EXIT.
+           EXIT.
+
+       011-INFORMA-REF-LON SECTION.
+            MOVE "Informe -180 a 180" TO WS-MSG-CLI.
+            DISPLAY TELA-RELCLI-MSG.
+            ACCEPT  TELA-RELCLI-PRM-REF-LON.
+            IF  WS-TEL-PRM-REF-LON < -180
+            OR  WS-TEL-PRM-REF-LON > 180
+                MOVE "Longitude do ponto de referencia invalida" TO
+                     WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-REF-LON-EXIT.
+           EXIT.
+
+       011-INFORMA-SO-SEM-VND SECTION.
+            ACCEPT  TELA-RELCLI-PRM-SO-SEM-VND.
+            IF  WS-TEL-PRM-SO-SEM-VND <> "S"
+            AND WS-TEL-PRM-SO-SEM-VND <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-SO-SEM-VND-EXIT.
+           EXIT.
+
+       011-INFORMA-FORMATO SECTION.
+            ACCEPT  TELA-RELCLI-PRM-FORMATO.
+            IF  WS-TEL-PRM-FORMATO <> "F"
+            AND WS-TEL-PRM-FORMATO <> "C"
+                MOVE "Formato invalido" TO WS-MSG-CLI
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CLI
+            END-IF.
+            DISPLAY TELA-RELCLI-MSG.
+       011-INFORMA-FORMATO-EXIT.
+           EXIT.
+
        011-CONFIRMAR SECTION.
             ACCEPT  TELA-DADOS-CONFIRMAR-CLI.
             IF  WS-TEL-VND-CONFIRMAR <> "S"
