@@ -0,0 +1,5 @@
+       FD  ARQ-CLICTRL
+           LABEL RECORD IS STANDARD.
+       01  CLICTRL-REGISTRO.
+           05 CLICTRL-CHAVE                 PIC 9(01).
+           05 CLICTRL-ULT-CODIGO            PIC 9(07).
