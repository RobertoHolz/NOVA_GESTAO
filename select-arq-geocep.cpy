@@ -0,0 +1,6 @@
+           SELECT ARQ-GEOCEP
+               ASSIGN TO WID-ARQ-GEOCEP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GEOCEP-CEP
+               FILE STATUS IS WS-RST-ACESS-GEOCEP.
