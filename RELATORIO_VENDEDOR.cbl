@@ -12,22 +12,24 @@
          copy 'fd-arq-vendedor.cpy'.
        
        working-storage section.
-	       01 ws-variaveis.
-		      05 wid-arq-vendedor     pic x(22) value SPACES.          
-			  05 WS-RST-ACESS-VND     pic 9(02) value ZEROS.            
+           01 ws-variaveis.
+              05 wid-arq-vendedor     pic x(22) value SPACES.          
+              05 WS-RST-ACESS-VND     pic 9(02) value ZEROS.            
           
               05 WS-ERRO-ABERTURA     PIC 9(02) VALUE ZEROS.
               05 WS-EXISTE-VENDEDOR   PIC 9(01) VALUE ZEROS.           
               05 ws-acao              pic 9(01) value zeros.
               05 WS-SAIR              PIC 9(01) VALUE ZEROS.
               05 WS-PARAM-OK          PIC X(02) VALUE SPACES.
+              05 WS-MODO-BATCH        PIC X(01) VALUE SPACES.
               05 WS-DADOS-TELA.
                  10 WS-MSG-VND             PIC X(40) VALUE SPACES.
-                 10 WS-TEL-NMARQUIVO       PIC X(40) VALUE SPACES.
+                 10 WS-TEL-NMARQUIVO       PIC X(22) VALUE SPACES.
                  10 WS-TEL-PRM-ORD         PIC X(01) VALUE SPACES.
                  10 WS-TEL-PRM-CLA         PIC X(01) VALUE SPACES.
                  10 WS-TEL-PRM-CDVND       PIC 9(03) VALUES ZEROS.
                  10 WS-TEL-PRM-NMVND       PIC X(40) VALUE SPACES.
+                 10 WS-TEL-PRM-INC-INATIVO PIC X(01) VALUE "N".
                  10 WS-TEL-VND-CONFIRMAR   PIC X(01) VALUE SPACES.
                  10 WS-TEL-SAIR            PIC X(01) VALUE SPACES.
              
@@ -55,6 +57,7 @@
              10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-CLA.   
              10 LINE 11 COL 20 VALUE "  C - Codigo do Vendedor".
              10 LINE 12 COL 20 VALUE "  N - Nome do Vendedor".
+             10 LINE 13 COL 20 VALUE "  G - Geografica (Lat/Long)".
           05 TELA-RELVND-PRM-FLT-CODIGO.
              10 LINE 14 COL 20 VALUE "-- FILTROS --".
              10 LINE 15 COL 20 VALUE "Codigo do Vendedor.. ...:".
@@ -62,6 +65,9 @@
           05 TELA-RELVND-PRM-FLT-NOME.
              10 LINE 16 COL 20 VALUE "Nome do Vendedor........:".
              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-PRM-NMVND.
+          05 TELA-RELVND-PRM-FLT-INATIVO.
+             10 LINE 17 COL 20 VALUE "Incluir Inativos (S/N)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-PRM-INC-INATIVO.
           05 TELA-DADOS-CONFIRMAR-VND.
              10 LINE 19 COL 20 VALUE "Confirmar(S/N).:".
              10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-VND-CONFIRMAR.
@@ -73,15 +79,41 @@
          
        PROCEDURE DIVISION.
        00-CONTROLE section.
-           DISPLAY TELA-RELVND.
-           DISPLAY TELA-RELVND-PRM.
-           MOVE SPACES TO WS-TEL-SAIR.
-           PERFORM 01-INFORMA-PARAMETROS
-             UNTIL WS-TEL-SAIR = "S"
+           ACCEPT WS-MODO-BATCH FROM ENVIRONMENT "RELATORIO_VND_BATCH".
+           IF WS-MODO-BATCH = "S" THEN
+      *        RODADA NAO-INTERATIVA: GERA O RELATORIO COM OS
+      *        PARAMETROS PADRAO, SEM PASSAR PELAS TELAS DE ACCEPT.
+               PERFORM 02-GERAR-BATCH
+           ELSE
+               DISPLAY TELA-RELVND
+               DISPLAY TELA-RELVND-PRM
+               MOVE SPACES TO WS-TEL-SAIR
+               PERFORM 01-INFORMA-PARAMETROS
+                 UNTIL WS-TEL-SAIR = "S"
+           END-IF.
            goback.
        00-CONTROLE-EXIT.
            EXIT.
-           
+
+      *    RODADA NAO-INTERATIVA (REQ030): MONTA OS PARAMETROS COM OS
+      *    VALORES PADRAO DO GRUPO WS-DADOS-TELA E CHAMA DIRETO O
+      *    PROGRAMA GERADOR, SEM ABRIR NENHUMA TELA.
+       02-GERAR-BATCH SECTION.
+           INITIALIZE WS-DADOS-TELA.
+           MOVE "RELVND_BATCH"  TO WS-TEL-NMARQUIVO.
+           MOVE "A"             TO WS-TEL-PRM-ORD.
+           MOVE "C"             TO WS-TEL-PRM-CLA.
+           CALL 'GERAR_REL_VENDEDOR'
+                USING
+                WS-TEL-NMARQUIVO,
+                WS-TEL-PRM-ORD,
+                WS-TEL-PRM-CLA,
+                WS-TEL-PRM-CDVND,
+                WS-TEL-PRM-NMVND,
+                WS-TEL-PRM-INC-INATIVO.
+       02-GERAR-BATCH-EXIT.
+           EXIT.
+
        01-INFORMA-PARAMETROS SECTION.
            INITIALIZE WS-DADOS-TELA.
            DISPLAY TELA-RELVND.
@@ -106,19 +138,24 @@
            MOVE " " TO WS-PARAM-OK
            PERFORM 011-INFORMA-NOME-VENDEDOR
              UNTIL WS-PARAM-OK EQUAL "OK"
-           
+
+           MOVE " " TO WS-PARAM-OK
+           PERFORM 011-INFORMA-INC-INATIVO
+             UNTIL WS-PARAM-OK EQUAL "OK"
+
            MOVE " " TO WS-PARAM-OK.
            PERFORM 011-CONFIRMAR
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
            IF WS-TEL-VND-CONFIRMAR = "S" THEN
-               CALL 'GERAR_REL_VENDEDOR' 
+               CALL 'GERAR_REL_VENDEDOR'
                     USING
                     WS-TEL-NMARQUIVO,
                     WS-TEL-PRM-ORD,
                     WS-TEL-PRM-CLA,
                     WS-TEL-PRM-CDVND,
-                    WS-TEL-PRM-NMVND
+                    WS-TEL-PRM-NMVND,
+                    WS-TEL-PRM-INC-INATIVO
            END-IF.
            
            MOVE "Relatorio gerado no diretorio" TO WS-MSG-VND.
@@ -160,6 +197,7 @@
             ACCEPT  TELA-RELVND-PRM-CLA.
             IF  WS-TEL-PRM-CLA <> "C"
             AND WS-TEL-PRM-CLA <> "N"
+            AND WS-TEL-PRM-CLA <> "G"
                 MOVE "Tipo de classificacao invalida" TO WS-MSG-VND
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
@@ -188,7 +226,20 @@
             DISPLAY TELA-RELVND-MSG.           
        011-INFORMA-NOME-VENDEDOR-EXIT.
            EXIT.
- 
+
+       011-INFORMA-INC-INATIVO SECTION.
+            ACCEPT  TELA-RELVND-PRM-FLT-INATIVO.
+            IF  WS-TEL-PRM-INC-INATIVO <> "S"
+            AND WS-TEL-PRM-INC-INATIVO <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-VND
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-VND
+            END-IF.
+            DISPLAY TELA-RELVND-MSG.
+       011-INFORMA-INC-INATIVO-EXIT.
+           EXIT.
+
        011-CONFIRMAR SECTION.
             ACCEPT  TELA-DADOS-CONFIRMAR-VND.
             IF  WS-TEL-VND-CONFIRMAR <> "S"
