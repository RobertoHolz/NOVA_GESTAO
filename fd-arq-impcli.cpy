@@ -0,0 +1,11 @@
+       FD  ARQ-IMPCLI
+           LABEL RECORD IS STANDARD.
+       01  IMPCLI-REGISTRO.
+           05 IMPCLI-CODCLI                 PIC 9(07).
+           05 IMPCLI-CNPJ                   PIC 9(14).
+           05 IMPCLI-RAZAOSOCIAL            PIC X(40).
+           05 IMPCLI-LATITUDE               PIC S9(03)V9(08).
+           05 IMPCLI-LONGITUDE              PIC S9(03)V9(08).
+           05 FILLER                        PIC X(117).
+       01  IMPCLI-LINHA-CSV REDEFINES IMPCLI-REGISTRO.
+           05 IMPCLI-CSV-TEXTO              PIC X(200).
