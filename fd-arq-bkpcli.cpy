@@ -0,0 +1,15 @@
+       FD  ARQ-BKPCLI
+           LABEL RECORD IS STANDARD.
+       01  BKPCLI-REGISTRO.
+           05 BKPCLI-CODIGO                 PIC 9(07).
+           05 BKPCLI-CNPJ                   PIC 9(14).
+           05 BKPCLI-RAZAOSOCIAL            PIC X(40).
+           05 BKPCLI-LATITUDE               PIC S9(03)V9(08).
+           05 BKPCLI-LONGITUDE              PIC S9(03)V9(08).
+           05 BKPCLI-CODVND                 PIC 9(03).
+           05 BKPCLI-CODVND-BACKUP          PIC 9(03).
+           05 BKPCLI-CODVND-MANUAL          PIC X(01).
+           05 BKPCLI-MOTIVO-MANUAL          PIC X(30).
+           05 BKPCLI-STATUS                 PIC X(01).
+           05 BKPCLI-VERSAO                 PIC 9(09).
+           05 BKPCLI-OPERADOR               PIC X(10).
