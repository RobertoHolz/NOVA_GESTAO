@@ -0,0 +1,374 @@
+       identification division.
+       program-id. "BACKUP_DADOS".
+       author.     Roberto Holz.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+         copy 'select-arq-cliente.cpy'.
+         copy 'select-arq-vendedor.cpy'.
+         copy 'select-arq-bkpcli.cpy'.
+         copy 'select-arq-bkpvnd.cpy'.
+
+       data division.
+       file section.
+         copy 'fd-arq-cliente.cpy'.
+         copy 'fd-arq-vendedor.cpy'.
+         copy 'fd-arq-bkpcli.cpy'.
+         copy 'fd-arq-bkpvnd.cpy'.
+
+       working-storage section.
+           01 ws-variaveis.
+              05 wid-arq-cliente       pic x(22) value SPACES.
+              05 WS-RESULTADO-ACESSO   pic 9(02) value ZEROS.
+              05 wid-arq-vendedor      pic x(22) value SPACES.
+              05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.
+              05 WID-ARQ-BKPCLI        PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-BKPCLI   PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-BKPVND        PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-BKPVND   PIC 9(02) VALUE ZEROS.
+
+              05 ws-acao               pic 9(01) value zeros.
+              05 WS-PARAM-OK           PIC X(02) VALUE SPACES.
+              05 WS-FIM-ARQUIVO        PIC 9(01) VALUE ZEROS.
+              05 WS-QTDE-CLI           PIC 9(07) VALUE ZEROS.
+              05 WS-QTDE-VND           PIC 9(05) VALUE ZEROS.
+              05 WS-QTDE-CLI-ED        PIC ZZZZZZ9.
+              05 WS-QTDE-VND-ED        PIC ZZZZ9.
+              05 WS-DADOS-TELA.
+                 10 WS-MSG-BKP             PIC X(40) VALUE SPACES.
+                 10 WS-TEL-NMARQ-CLI       PIC X(22) VALUE SPACES.
+                 10 WS-TEL-NMARQ-VND       PIC X(22) VALUE SPACES.
+                 10 WS-TEL-RESTAURAR-CONF  PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-BACKUP.
+          05 VALUE "--- BACKUP / RESTAURACAO DE DADOS ---" BLANK
+          SCREEN LINE 1 COL 25.
+          05 VALUE "OPCAO.: " LINE 3 COL 20.
+          05 ACAO-INPUT                          LINE 3 COL 28
+                    PIC 9         TO ws-acao.
+          05 VALUE
+          "Gera ou restaura uma copia integral (todos os campos)"
+          LINE 6 COL 20.
+          05 VALUE
+          "dos arquivos de Clientes e Vendedores."
+          LINE 7 COL 20.
+          05 VALUE
+          "--------------------- OPCOES ------------------------"
+          LINE 16 COL 20.
+          05 VALUE
+          "1-GERAR BACKUP  2-RESTAURAR BACKUP  9-VOLTAR"
+          LINE 17 COL 20.
+          05 TELA-BACKUP-MSG.
+             10 LINE 20 COL 20 VALUE "Mensagem:".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-BKP.
+
+       01 TELA-BACKUP-ARQUIVOS.
+          05 TELA-BACKUP-NMARQ-CLI.
+             10 LINE 09 COL 20 VALUE "Arquivo backup Clientes.....:".
+             10 COLUMN PLUS 2 PIC X(22) USING WS-TEL-NMARQ-CLI.
+          05 TELA-BACKUP-NMARQ-VND.
+             10 LINE 10 COL 20 VALUE "Arquivo backup Vendedores...:".
+             10 COLUMN PLUS 2 PIC X(22) USING WS-TEL-NMARQ-VND.
+
+       01 TELA-BACKUP-CONFIRMA-REST.
+          05 VALUE
+          "Isto vai APAGAR e substituir todo o conteudo atual de"
+          LINE 12 COL 20.
+          05 VALUE
+          "Clientes e Vendedores pelo conteudo do backup informado."
+          LINE 13 COL 20.
+          05 TELA-BACKUP-REST-CONF.
+             10 LINE 15 COL 20 VALUE "Confirma a restauracao (S/N)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-RESTAURAR-CONF.
+
+       PROCEDURE DIVISION.
+       00-CONTROLE SECTION.
+           INITIALIZE ws-variaveis.
+           PERFORM 01-PEGAR-ACAO
+             UNTIL ws-acao = 1
+                OR ws-acao = 2
+                OR ws-acao = 9.
+
+           IF ws-acao = 1 OR ws-acao = 2 THEN
+               PERFORM 02-INFORMAR-ARQUIVOS
+           END-IF.
+
+           IF ws-acao = 1 THEN
+               PERFORM 03-GERAR-BACKUP
+           END-IF.
+
+           IF ws-acao = 2 THEN
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 023-CONFIRMAR-RESTAURACAO
+                 UNTIL WS-PARAM-OK = "OK"
+               IF WS-TEL-RESTAURAR-CONF = "S" THEN
+                   PERFORM 04-RESTAURAR-BACKUP
+               ELSE
+                   MOVE "Restauracao cancelada" TO WS-MSG-BKP
+                   DISPLAY TELA-BACKUP-MSG
+               END-IF
+           END-IF.
+
+           goback.
+       00-CONTROLE-EXIT.
+           EXIT.
+
+       01-PEGAR-ACAO SECTION.
+           DISPLAY TELA-BACKUP.
+           ACCEPT  ACAO-INPUT.
+           IF  ws-acao <> 1
+           AND ws-acao <> 2
+           AND ws-acao <> 9 THEN
+               MOVE "Opcao invalida" TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP-MSG
+           END-IF.
+       01-PEGAR-ACAO-EXIT.
+           EXIT.
+
+       02-INFORMAR-ARQUIVOS SECTION.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 021-INFORMAR-NMARQ-CLI
+             UNTIL WS-PARAM-OK = "OK".
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 022-INFORMAR-NMARQ-VND
+             UNTIL WS-PARAM-OK = "OK".
+       02-INFORMAR-ARQUIVOS-EXIT.
+           EXIT.
+
+       021-INFORMAR-NMARQ-CLI SECTION.
+           DISPLAY TELA-BACKUP-ARQUIVOS.
+           ACCEPT  TELA-BACKUP-NMARQ-CLI.
+           IF WS-TEL-NMARQ-CLI EQUAL SPACES THEN
+               MOVE "Nome do arquivo deve ser informado" TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP-MSG
+           ELSE
+               MOVE "OK" TO WS-PARAM-OK
+               MOVE SPACES TO WS-MSG-BKP
+           END-IF.
+       021-INFORMAR-NMARQ-CLI-EXIT.
+           EXIT.
+
+       022-INFORMAR-NMARQ-VND SECTION.
+           DISPLAY TELA-BACKUP-ARQUIVOS.
+           ACCEPT  TELA-BACKUP-NMARQ-VND.
+           IF WS-TEL-NMARQ-VND EQUAL SPACES THEN
+               MOVE "Nome do arquivo deve ser informado" TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP-MSG
+           ELSE
+               MOVE "OK" TO WS-PARAM-OK
+               MOVE SPACES TO WS-MSG-BKP
+           END-IF.
+       022-INFORMAR-NMARQ-VND-EXIT.
+           EXIT.
+
+      *    CONFIRMACAO OBRIGATORIA ANTES DE RESTAURAR, JA QUE A
+      *    RESTAURACAO TRUNCA E SUBSTITUI POR COMPLETO OS ARQUIVOS
+      *    DE CLIENTES E VENDEDORES (MESMO PADRAO DE CONFIRMACAO
+      *    USADO NAS OPERACOES EM LOTE DE CADASTRO_CLIENTE E
+      *    CADASTRO_VENDEDOR).
+       023-CONFIRMAR-RESTAURACAO SECTION.
+           DISPLAY TELA-BACKUP-CONFIRMA-REST.
+           ACCEPT  TELA-BACKUP-REST-CONF.
+           IF  WS-TEL-RESTAURAR-CONF <> "S"
+           AND WS-TEL-RESTAURAR-CONF <> "N" THEN
+               MOVE "Opcao invalida" TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP-MSG
+           ELSE
+               MOVE "OK" TO WS-PARAM-OK
+           END-IF.
+       023-CONFIRMAR-RESTAURACAO-EXIT.
+           EXIT.
+
+      *    COPIA INTEGRAL (TODOS OS CAMPOS) DOS ARQUIVOS INDEXADOS
+      *    PARA ARQUIVOS SEQUENCIAIS, PERMITINDO RESTAURACAO FIEL
+      *    POSTERIOR, AO CONTRARIO DA IMPORTACAO/EXPORTACAO CSV QUE
+      *    NAO PRESERVA VENDEDOR ATUAL, VENDEDOR BACKUP NEM STATUS.
+       03-GERAR-BACKUP SECTION.
+           MOVE WS-TEL-NMARQ-CLI TO WID-ARQ-BKPCLI.
+           OPEN OUTPUT ARQ-BKPCLI.
+           MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
+           OPEN INPUT ARQ-CLIENTE.
+           MOVE 0 TO WS-QTDE-CLI.
+           MOVE 0 TO WS-FIM-ARQUIVO.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+           PERFORM 031-GRAVAR-BKPCLI-ITEM
+             UNTIL WS-FIM-ARQUIVO = 1.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-BKPCLI.
+
+           MOVE WS-TEL-NMARQ-VND TO WID-ARQ-BKPVND.
+           OPEN OUTPUT ARQ-BKPVND.
+           MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
+           OPEN INPUT ARQ-VENDEDOR.
+           MOVE 0 TO WS-QTDE-VND.
+           MOVE 0 TO WS-FIM-ARQUIVO.
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+           PERFORM 032-GRAVAR-BKPVND-ITEM
+             UNTIL WS-FIM-ARQUIVO = 1.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQ-BKPVND.
+
+           MOVE WS-QTDE-CLI TO WS-QTDE-CLI-ED.
+           MOVE WS-QTDE-VND TO WS-QTDE-VND-ED.
+           STRING "Backup OK. Cli: "   DELIMITED BY SIZE
+                  WS-QTDE-CLI-ED       DELIMITED BY SIZE
+                  " Vnd: "             DELIMITED BY SIZE
+                  WS-QTDE-VND-ED       DELIMITED BY SIZE
+             INTO WS-MSG-BKP.
+           DISPLAY TELA-BACKUP.
+           DISPLAY TELA-BACKUP-MSG.
+       03-GERAR-BACKUP-EXIT.
+           EXIT.
+
+       031-GRAVAR-BKPCLI-ITEM SECTION.
+           MOVE CLI-CODIGO          TO BKPCLI-CODIGO.
+           MOVE CLI-CNPJ            TO BKPCLI-CNPJ.
+           MOVE CLI-RAZAOSOCIAL     TO BKPCLI-RAZAOSOCIAL.
+           MOVE CLI-LATITUDE        TO BKPCLI-LATITUDE.
+           MOVE CLI-LONGITUDE       TO BKPCLI-LONGITUDE.
+           MOVE CLI-CODVND          TO BKPCLI-CODVND.
+           MOVE CLI-CODVND-BACKUP   TO BKPCLI-CODVND-BACKUP.
+           MOVE CLI-CODVND-MANUAL   TO BKPCLI-CODVND-MANUAL.
+           MOVE CLI-MOTIVO-MANUAL   TO BKPCLI-MOTIVO-MANUAL.
+           MOVE CLI-STATUS          TO BKPCLI-STATUS.
+           MOVE CLI-VERSAO          TO BKPCLI-VERSAO.
+           MOVE CLI-OPERADOR        TO BKPCLI-OPERADOR.
+           WRITE BKPCLI-REGISTRO.
+           ADD 1 TO WS-QTDE-CLI.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+       031-GRAVAR-BKPCLI-ITEM-EXIT.
+           EXIT.
+
+       032-GRAVAR-BKPVND-ITEM SECTION.
+           MOVE VND-CODIGO          TO BKPVND-CODIGO.
+           MOVE VND-CPF             TO BKPVND-CPF.
+           MOVE VND-NOME            TO BKPVND-NOME.
+           MOVE VND-LATITUDE        TO BKPVND-LATITUDE.
+           MOVE VND-LONGITUDE       TO BKPVND-LONGITUDE.
+           MOVE VND-CAPACIDADE      TO BKPVND-CAPACIDADE.
+           MOVE VND-QTDE-CLIENTES   TO BKPVND-QTDE-CLIENTES.
+           MOVE VND-STATUS          TO BKPVND-STATUS.
+           MOVE VND-VERSAO          TO BKPVND-VERSAO.
+           MOVE VND-OPERADOR        TO BKPVND-OPERADOR.
+           WRITE BKPVND-REGISTRO.
+           ADD 1 TO WS-QTDE-VND.
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+       032-GRAVAR-BKPVND-ITEM-EXIT.
+           EXIT.
+
+      *    RECARREGA OS ARQUIVOS INDEXADOS A PARTIR DE UMA COPIA DE
+      *    BACKUP GERADA PELA 03-GERAR-BACKUP, SUBSTITUINDO TODO O
+      *    CONTEUDO ATUAL.
+       04-RESTAURAR-BACKUP SECTION.
+           MOVE WS-TEL-NMARQ-CLI TO WID-ARQ-BKPCLI.
+           OPEN INPUT ARQ-BKPCLI.
+           IF WS-RST-ACESS-BKPCLI NOT = 0 THEN
+               MOVE "Arquivo de backup de clientes nao encontrado"
+                 TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP
+               DISPLAY TELA-BACKUP-MSG
+           ELSE
+               MOVE "ARQ_CLIENTE" TO wid-arq-cliente
+               OPEN OUTPUT ARQ-CLIENTE
+               MOVE 0 TO WS-QTDE-CLI
+               MOVE 0 TO WS-FIM-ARQUIVO
+               READ ARQ-BKPCLI NEXT RECORD
+                 AT END MOVE 1 TO WS-FIM-ARQUIVO
+                 NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+               END-READ
+               PERFORM 041-RESTAURAR-CLI-ITEM
+                 UNTIL WS-FIM-ARQUIVO = 1
+               CLOSE ARQ-CLIENTE
+           END-IF.
+           CLOSE ARQ-BKPCLI.
+
+           MOVE WS-TEL-NMARQ-VND TO WID-ARQ-BKPVND.
+           OPEN INPUT ARQ-BKPVND.
+           IF WS-RST-ACESS-BKPVND NOT = 0 THEN
+               MOVE "Arquivo de backup de vendedores nao encontrado"
+                 TO WS-MSG-BKP
+               DISPLAY TELA-BACKUP
+               DISPLAY TELA-BACKUP-MSG
+           ELSE
+               MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor
+               OPEN OUTPUT ARQ-VENDEDOR
+               MOVE 0 TO WS-QTDE-VND
+               MOVE 0 TO WS-FIM-ARQUIVO
+               READ ARQ-BKPVND NEXT RECORD
+                 AT END MOVE 1 TO WS-FIM-ARQUIVO
+                 NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+               END-READ
+               PERFORM 042-RESTAURAR-VND-ITEM
+                 UNTIL WS-FIM-ARQUIVO = 1
+               CLOSE ARQ-VENDEDOR
+           END-IF.
+           CLOSE ARQ-BKPVND.
+
+           MOVE WS-QTDE-CLI TO WS-QTDE-CLI-ED.
+           MOVE WS-QTDE-VND TO WS-QTDE-VND-ED.
+           STRING "Restauracao OK. Cli: " DELIMITED BY SIZE
+                  WS-QTDE-CLI-ED          DELIMITED BY SIZE
+                  " Vnd: "                DELIMITED BY SIZE
+                  WS-QTDE-VND-ED          DELIMITED BY SIZE
+             INTO WS-MSG-BKP.
+           DISPLAY TELA-BACKUP.
+           DISPLAY TELA-BACKUP-MSG.
+       04-RESTAURAR-BACKUP-EXIT.
+           EXIT.
+
+       041-RESTAURAR-CLI-ITEM SECTION.
+           MOVE BKPCLI-CODIGO        TO CLI-CODIGO.
+           MOVE BKPCLI-CNPJ          TO CLI-CNPJ.
+           MOVE BKPCLI-RAZAOSOCIAL   TO CLI-RAZAOSOCIAL.
+           MOVE BKPCLI-LATITUDE      TO CLI-LATITUDE.
+           MOVE BKPCLI-LONGITUDE     TO CLI-LONGITUDE.
+           MOVE BKPCLI-CODVND        TO CLI-CODVND.
+           MOVE BKPCLI-CODVND-BACKUP TO CLI-CODVND-BACKUP.
+           MOVE BKPCLI-CODVND-MANUAL TO CLI-CODVND-MANUAL.
+           MOVE BKPCLI-MOTIVO-MANUAL TO CLI-MOTIVO-MANUAL.
+           MOVE BKPCLI-STATUS        TO CLI-STATUS.
+           MOVE BKPCLI-VERSAO        TO CLI-VERSAO.
+           MOVE BKPCLI-OPERADOR      TO CLI-OPERADOR.
+           WRITE CLI-REGISTRO.
+           ADD 1 TO WS-QTDE-CLI.
+           READ ARQ-BKPCLI NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+       041-RESTAURAR-CLI-ITEM-EXIT.
+           EXIT.
+
+       042-RESTAURAR-VND-ITEM SECTION.
+           MOVE BKPVND-CODIGO        TO VND-CODIGO.
+           MOVE BKPVND-CPF           TO VND-CPF.
+           MOVE BKPVND-NOME          TO VND-NOME.
+           MOVE BKPVND-LATITUDE      TO VND-LATITUDE.
+           MOVE BKPVND-LONGITUDE     TO VND-LONGITUDE.
+           MOVE BKPVND-CAPACIDADE    TO VND-CAPACIDADE.
+           MOVE BKPVND-QTDE-CLIENTES TO VND-QTDE-CLIENTES.
+           MOVE BKPVND-STATUS        TO VND-STATUS.
+           MOVE BKPVND-VERSAO        TO VND-VERSAO.
+           MOVE BKPVND-OPERADOR      TO VND-OPERADOR.
+           WRITE VND-REGISTRO.
+           ADD 1 TO WS-QTDE-VND.
+           READ ARQ-BKPVND NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-ARQUIVO
+             NOT AT END MOVE 0 TO WS-FIM-ARQUIVO
+           END-READ.
+       042-RESTAURAR-VND-ITEM-EXIT.
+           EXIT.
