@@ -0,0 +1,5 @@
+           SELECT ARQ-IMPCLI
+               ASSIGN TO WID-ARQ-IMPCLI
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-IMPCLI.
