@@ -0,0 +1,5 @@
+           SELECT ARQ-IMPRESSO
+               ASSIGN TO WS-NM-IMPRESSO
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RST-ACESS-IMPRESSO.
