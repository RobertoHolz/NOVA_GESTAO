@@ -0,0 +1,5 @@
+       01  WL-LINK-GERAR-REL-CARGA-VND.
+           05 WL-NMARQUIVO                  PIC X(22).
+           05 WL-PRM-ORD                    PIC X(01).
+           05 WL-PRM-CLA                    PIC X(01).
+           05 WL-PRM-INC-INATIVO            PIC X(01).
