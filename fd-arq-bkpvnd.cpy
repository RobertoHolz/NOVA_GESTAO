@@ -0,0 +1,13 @@
+       FD  ARQ-BKPVND
+           LABEL RECORD IS STANDARD.
+       01  BKPVND-REGISTRO.
+           05 BKPVND-CODIGO                 PIC 9(03).
+           05 BKPVND-CPF                    PIC 9(11).
+           05 BKPVND-NOME                   PIC X(40).
+           05 BKPVND-LATITUDE               PIC S9(03)V9(08).
+           05 BKPVND-LONGITUDE              PIC S9(03)V9(08).
+           05 BKPVND-CAPACIDADE             PIC 9(05).
+           05 BKPVND-QTDE-CLIENTES          PIC 9(05).
+           05 BKPVND-STATUS                 PIC X(01).
+           05 BKPVND-VERSAO                 PIC 9(09).
+           05 BKPVND-OPERADOR               PIC X(10).
