@@ -0,0 +1,3 @@
+       FD  ARQ-IMPRESSO
+           LABEL RECORD IS STANDARD.
+       01  ARQ-IMPRESSO-LINHA                PIC X(80).
