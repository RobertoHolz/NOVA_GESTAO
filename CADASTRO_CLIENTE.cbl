@@ -6,19 +6,53 @@
        input-output section.
        file-control.
          copy 'select-arq-cliente.cpy'.
+         copy 'select-arq-vendedor.cpy'.
          copy 'select-arq-impcli.cpy'.
-       
+         copy 'select-arq-geocep.cpy'.
+         copy 'select-arq-clictrl.cpy'.
+         copy 'select-impresso.cpy'.
+
        data division.
        file section.
          copy 'fd-arq-cliente.cpy'.
+         copy 'fd-arq-vendedor.cpy'.
          copy 'fd-arq-impcli.cpy'.
-       
+         copy 'fd-arq-geocep.cpy'.
+         copy 'fd-arq-clictrl.cpy'.
+         copy 'fd-impresso.cpy'.
+
        working-storage section.
-	       01 ws-variaveis.
-		      05 wid-arq-cliente      pic x(22) value SPACES.
-			  05 WS-RESULTADO-ACESSO  pic 9(02) value ZEROS.
-              05 WID-ARQ-IMPCLI       PIC X(22) VALUE SPACES.           
+           01 ws-variaveis.
+              05 wid-arq-cliente      pic x(22) value SPACES.
+              05 WS-RESULTADO-ACESSO  pic 9(02) value ZEROS.
+              05 WID-ARQ-VENDEDOR     PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-VND     PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-IMPCLI       PIC X(22) VALUE SPACES.
               05 WS-RST-ACESS-IMPCLI  PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-GEOCEP       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-GEOCEP  PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-CLICTRL      PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-CLICTRL PIC 9(02) VALUE ZEROS.
+              05 WS-GEOCEP-ACHOU      PIC X(01) VALUE SPACES.
+              05 WS-MODO-SIMULACAO    PIC X(01) VALUE "N".
+              05 WS-FORMATO-IMPORT    PIC X(01) VALUE "F".
+                 88 WS-FORMATO-FIXO   VALUE "F".
+                 88 WS-FORMATO-CSV    VALUE "C".
+              05 WS-CSV-IMPCLI.
+                 10 WS-CSV-CODCLI     PIC 9(07).
+                 10 WS-CSV-CNPJ       PIC 9(14).
+                 10 WS-CSV-RAZAO      PIC X(40).
+                 10 WS-CSV-LATITUDE   PIC S9(03)V9(08)
+                    SIGN IS LEADING SEPARATE CHARACTER.
+                 10 WS-CSV-LONGITUDE  PIC S9(03)V9(08)
+                    SIGN IS LEADING SEPARATE CHARACTER.
+              05 WS-NM-IMPRESSO       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
+              05 WS-NUMREG-REJEITADOS PIC 9(05) VALUE ZEROS.
+              05 WS-NUMREG-IMPCLI-ED  PIC Z(4)9.
+              05 WS-NUMREG-REJ-ED     PIC Z(4)9.
+              05 WS-COD-MAIOR         PIC 9(07) VALUE ZEROS.
+              05 WS-FIM-BUSCA-COD     PIC 9(01) VALUE ZEROS.
               05 WS-ERRO-ABERTURA     PIC 9(02) VALUE ZEROS.
               05 WS-EXISTE-CLIENTE    PIC 9(01) VALUE ZEROS.
               05 ws-acao              pic 9(01) value zeros.
@@ -34,20 +68,63 @@
               05 ws-dados-tela-cliente.
                  15 WS-TEL-CLI-CODIGO       pic 9(007) values zeros.    
                  15 WS-TEL-CLI-CNPJ         pic 9(014) values zeros.    
-		         15 WS-TEL-CLI-RAZAO        pic X(040) values spaces.   
-		         15 ws-tel-CLI-LATITUDE     pic s9(003)v9(008)          
+                 15 WS-TEL-CLI-RAZAO        pic X(040) values spaces.   
+                 15 ws-tel-CLI-LATITUDE     pic s9(003)v9(008)          
                     values zeros.
-		         15 ws-tel-CLI-LONGITUDE    pic s9(003)v9(008)          
+                 15 ws-tel-CLI-LONGITUDE    pic s9(003)v9(008)
                     values zeros.
+                 15 WS-TEL-CLI-CODVND       pic 9(003) values zeros.
+                 15 WS-TEL-CLI-CODVND-BKP   pic 9(003) values zeros.
+                 15 WS-TEL-CLI-CODVND-MAN   pic x(001) value "N".
+                 15 WS-TEL-CLI-MOTIVO-MAN   pic x(030) values spaces.
+                 15 WS-TEL-CLI-STATUS       pic x(001) value "A".
+                 15 WS-TEL-CLI-VERSAO       pic 9(009) value 1.
+              05 WS-TEL-CLI-CEP             pic 9(08) values zeros.
               05 WS-TEL-CLI-CONFIRMAR       pic x(01) value spaces.
               05 WS-TEL-NMARQUIVO           PIC X(40) VALUE SPACES.
               05 WS-NUMREG-IMPCLI           PIC 9(05) VALUE ZEROS.
-              
-              
+              05 WS-LOTE-CODVND-ORIGEM      PIC 9(003) VALUE ZEROS.
+              05 WS-LOTE-CODVND-DESTINO     PIC 9(003) VALUE ZEROS.
+              05 WS-LOTE-CONFIRMAR          PIC X(01) VALUE SPACES.
+              05 WS-LOTE-QTD-ALTERADOS      PIC 9(05) VALUE ZEROS.
+              05 WS-LOTE-QTD-ALTERADOS-ED   PIC Z(4)9.
+              05 WS-LOTE-FIM-BUSCA          PIC 9(01) VALUE ZEROS.
+              05 WS-LOTE-DESTINO-OK         PIC X(01) VALUE SPACES.
+              05 WS-VERSAO-LIDA             PIC 9(09) VALUE ZEROS.
+              05 WS-AJUSTE-CODVND           PIC 9(003) VALUE ZEROS.
+              05 WS-AJUSTE-CODVND-ANTERIOR  PIC 9(003) VALUE ZEROS.
+              05 WS-OPERADOR-ID             PIC X(10) VALUE SPACES.
+
+           01 WS-VALIDACAO-CNPJ.
+              05 WS-CNPJ-NUM              PIC 9(14).
+              05 WS-CNPJ-DIGITOS REDEFINES WS-CNPJ-NUM.
+                 10 WS-CNPJ-DIG           PIC 9 OCCURS 14.
+              05 WS-CNPJ-SOMA             PIC 9(05).
+              05 WS-CNPJ-QTE              PIC 9(05).
+              05 WS-CNPJ-RESTO            PIC 9(02).
+              05 WS-CNPJ-PESO             PIC 9(02).
+              05 WS-CNPJ-IDX              PIC 9(02).
+              05 WS-CNPJ-DV1              PIC 9(01).
+              05 WS-CNPJ-DV2              PIC 9(01).
+              05 WS-CNPJ-OK               PIC X(01).
+              05 WS-CNPJ-DUPLICADO        PIC X(01).
+              05 WS-FIM-BUSCA-CNPJ        PIC 9(01).
+
+           01 WS-LINHAS-IMPCLI-REJ.
+              05 WS-MOTIVO-REJEITO        PIC X(40) VALUE SPACES.
+              05 WS-LINHA-REJ-CAB         PIC X(80) VALUE
+                 "  CODCLI CNPJ           MOTIVO DA REJEICAO".
+              05 WS-LINHA-REJ-DET.
+                 10 WS-REJ-CODCLI         PIC ZZZZZZ9B.
+                 10 WS-REJ-CNPJ           PIC ZZZZZZZZZZZZZ9B.
+                 10 WS-REJ-MOTIVO-DET     PIC X(40).
+
+       LINKAGE SECTION.
+       01 LK-OPERADOR-ID                    PIC X(10).
+
        SCREEN SECTION.
        01 TELA-CAD-CLIENTE.
-          05 VALUE "--- CADASTRO DE CLIENTES ---" BLANK SCREEN  LINE 
-          1
+          05 VALUE "--- CADASTRO DE CLIENTES ---" BLANK SCREEN  LINE 1
           COL 35.
           05 VALUE "OPCAO.: " LINE 3 COL 20.
           05 ACAO-INPUT                          LINE 3 COL 28
@@ -55,9 +132,12 @@
           05 VALUE
           "--------------------- OPCOES ------------------------"
           LINE 16 COL 20.
-          05 VALUE 
-          "1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-IMPORTAR  9-VOLTAR"
+          05 VALUE
+          "1-INCLUIR 2-ALTERAR 3-EXCLUIR 4-IMPORTAR 5-REATIVAR"
           LINE 17 COL 20.
+          05 VALUE
+          "6-LOTE 9-VOLTAR"
+          LINE 18 COL 20.
           05 TELA-CAD-CLIENTE-MSG.
              10 LINE 20 COL 20 VALUE "Mensagem:".
              10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-CAD-CLIENTE.
@@ -65,8 +145,24 @@
        01 TELA-IMPCLI.
           05  TELA-IMPCLI-NMARQ.
               10 LINE 06 COLUMN 20 VALUE "Nome do arquivo: ".
-              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.        
+              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.
+          05  TELA-IMPCLI-SIMULAR.
+              10 LINE 07 COLUMN 20 VALUE "Simular sem gravar (S/N): ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-MODO-SIMULACAO.
+          05  TELA-IMPCLI-FORMATO.
+              10 LINE 08 COLUMN 20 VALUE "Formato (F=Fixo C=CSV): ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-FORMATO-IMPORT.
              
+       01 TELA-LOTE-CLIENTE.
+          05  TELA-LOTE-ORIGEM.
+              10 LINE 06 COLUMN 20 VALUE "Cod.vendedor origem...:".
+              10 COLUMN PLUS 2 PIC 9(3) USING WS-LOTE-CODVND-ORIGEM.
+          05  TELA-LOTE-DESTINO.
+              10 LINE 07 COLUMN 20 VALUE "Cod.vendedor destino..:".
+              10 COLUMN PLUS 2 PIC 9(3) USING WS-LOTE-CODVND-DESTINO.
+          05  TELA-LOTE-CONFIRMA.
+              10 LINE 08 COLUMN 20 VALUE "Confirmar(S/N).........:".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-LOTE-CONFIRMAR.
        01 TELA-DADOS-CLIENTE-CH.
           05 TELA-DADOS-COD-CLI.
              10 LINE 06 COL 20 VALUE "Codigo do Cliente.......:".
@@ -78,30 +174,43 @@
           05 TELA-DADOS-RAZAO-CLI.
              10 LINE 08 COL 20 VALUE "Razao Social do Cliente.:".
              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-CLI-RAZAO.
+          05 TELA-DADOS-CEP-CLI.
+             10 LINE 09 COL 20 VALUE "CEP (p/ busca automatica)..:".
+             10 COLUMN PLUS 2 PIC 9(8) USING WS-TEL-CLI-CEP.
           05 TELA-DADOS-LATIT-CLI.
-             10 LINE 09 COL 20 VALUE "Latitude................:".
-             10 COLUMN PLUS 2 PIC s9(003)v9(008) 
+             10 LINE 10 COL 20 VALUE "Latitude................:".
+             10 COLUMN PLUS 2 PIC s9(003)v9(008)
                 USING WS-TEL-CLI-LATITUDE.
           05 TELA-DADOS-LONGI-CLI.
-             10 LINE 10 COL 20 VALUE "Longitude...............:".
-             10 COLUMN PLUS 2 PIC s9(003)v9(008) 
+             10 LINE 11 COL 20 VALUE "Longitude...............:".
+             10 COLUMN PLUS 2 PIC s9(003)v9(008)
                 USING WS-TEL-CLI-LONGITUDE.
+          05 TELA-DADOS-CODVND-CLI.
+             10 LINE 12 COL 20 VALUE "Codigo do Vendedor......:".
+             10 COLUMN PLUS 2 PIC 9(3) USING WS-TEL-CLI-CODVND.
+          05 TELA-DADOS-PROTEGE-CLI.
+             10 LINE 13 COL 20 VALUE "Protege p/ redistrib.(S/N):".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-CLI-CODVND-MAN.
+          05 TELA-DADOS-MOTIVO-CLI.
+             10 LINE 14 COL 20 VALUE "Motivo da atribuicao....:".
+             10 COLUMN PLUS 2 PIC X(30) USING WS-TEL-CLI-MOTIVO-MAN.
           05 TELA-DADOS-CONFIRMAR-CLI.
-             10 LINE 13 COL 20 VALUE "Confirmar(S/N).:".
+             10 LINE 16 COL 20 VALUE "Confirmar(S/N).:".
              10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-CLI-CONFIRMAR.
-       
-       procedure division.
+
+       procedure division using LK-OPERADOR-ID.
        00-controle section.
-	       perform 01-inicializar.
-	       perform 02-processar 
+           MOVE LK-OPERADOR-ID TO WS-OPERADOR-ID.
+           perform 01-inicializar.
+           perform 02-processar 
              until ws-acao = 9
                 OR WS-ERRO-ABERTURA <> 0.
-	       perform 03-finalizar.
+           perform 03-finalizar.
            goback.
        00-controle-exit. exit.
-		 
-	   01-inicializar section.
-	       initialize ws-variaveis.
+         
+       01-inicializar section.
+           initialize ws-variaveis.
            MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
            OPEN I-O ARQ-CLIENTE.
            MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS.
@@ -113,7 +222,40 @@
                DISPLAY TELA-CAD-CLIENTE
                ACCEPT TELA-CAD-CLIENTE
            END-IF.
-           
+
+           MOVE "ARQ_VENDEDOR" TO WID-ARQ-VENDEDOR.
+           OPEN I-O ARQ-VENDEDOR.
+           IF  WS-RST-ACESS-VND <> 00
+           AND WS-RST-ACESS-VND <> 05 THEN
+               MOVE "ERRO ABERTURA ARQ ARQVND" TO WS-MSG-1
+               MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS
+               MOVE 1 TO WS-ERRO-ABERTURA
+               DISPLAY TELA-CAD-CLIENTE
+               ACCEPT TELA-CAD-CLIENTE
+           END-IF.
+
+      *    A TABELA DE GEORREFERENCIAMENTO POR CEP E OPCIONAL: SE O
+      *    ARQUIVO NAO EXISTIR, A BUSCA AUTOMATICA FICA INDISPONIVEL
+      *    E A LATITUDE/LONGITUDE CONTINUAM SENDO INFORMADAS A MAO,
+      *    SEM IMPEDIR O FUNCIONAMENTO DO CADASTRO.
+           MOVE "ARQ_GEOCEP" TO WID-ARQ-GEOCEP.
+           OPEN INPUT ARQ-GEOCEP.
+
+      *    REGISTRO UNICO DE CONTROLE COM O ULTIMO CODIGO DE CLIENTE
+      *    JA UTILIZADO, PARA A NUMERACAO AUTOMATICA EM
+      *    0209-PROXIMO-CODIGO-CLIENTE NAO PRECISAR VARRER O ARQUIVO
+      *    DE CLIENTES INTEIRO A CADA INCLUSAO.
+           MOVE "ARQ_CLICTRL" TO WID-ARQ-CLICTRL.
+           OPEN I-O ARQ-CLICTRL.
+           IF  WS-RST-ACESS-CLICTRL <> 00
+           AND WS-RST-ACESS-CLICTRL <> 05 THEN
+               MOVE "ERRO ABERTURA ARQ ARQCLICTRL" TO WS-MSG-1
+               MOVE WS-RST-ACESS-CLICTRL TO WS-MSG-STATUS
+               MOVE 1 TO WS-ERRO-ABERTURA
+               DISPLAY TELA-CAD-CLIENTE
+               ACCEPT TELA-CAD-CLIENTE
+           END-IF.
+
        01-inicializar-exit. exit.
           
        02-processar section.
@@ -124,19 +266,20 @@
            if ws-acao = 4 then
               PERFORM 024-IMPORTAR-CLIENTE
            else
+           if ws-acao = 6 then
+              PERFORM 026-ALTERAR-LOTE-CLIENTE
+           else
            if ws-acao = 9 then
               display "sair"
+           else
+           if ws-acao = 1 then
+              PERFORM 0209-PROXIMO-CODIGO-CLIENTE
+              DISPLAY TELA-DADOS-CLIENTE-CH
+              perform 021-INCLUIR-CLIENTE
            else
               DISPLAY TELA-DADOS-CLIENTE-CH
               ACCEPT TELA-DADOS-COD-CLI
               perform 029-VERIFICAR-CLIENTE
-              if ws-acao = 1 then
-                  IF WS-EXISTE-CLIENTE = 0 THEN
-                      perform 021-INCLUIR-CLIENTE
-                  ELSE
-                      MOVE "Cliente já existente" TO WS-MSG-CAD-CLIENTE
-                  END-IF
-              else
               if ws-acao = 2 then
                   IF WS-EXISTE-CLIENTE = 1 THEN
                       PERFORM 022-ALTERAR-CLIENTE
@@ -150,33 +293,47 @@
                   ELSE
                       MOVE "Cliente inexistente" TO WS-MSG-CAD-CLIENTE
                   END-IF
+              else
+              if ws-acao = 5 then
+                  IF WS-EXISTE-CLIENTE = 1 THEN
+                      PERFORM 025-REATIVAR-CLIENTE
+                  ELSE
+                      MOVE "Cliente inexistente" TO WS-MSG-CAD-CLIENTE
+                  END-IF
               end-if
               end-if
               end-if
+              end-if
+           end-if
            end-if
            end-if.
        02-processar-exit. exit.
            
        021-INCLUIR-CLIENTE section.
+           MOVE "A" TO WS-TEL-CLI-STATUS.
+           MOVE 1   TO WS-TEL-CLI-VERSAO.
+           MOVE 0   TO WS-TEL-CLI-CEP.
            DISPLAY TELA-DADOS-CLIENTE-CORPO.
            PERFORM 0211-ACEITA-DADOS.
-           
+
            EVALUATE WS-TEL-CLI-CONFIRMAR
            WHEN 'S'
              move ws-dados-tela-cliente to CLI-REGISTRO
+             MOVE WS-OPERADOR-ID TO CLI-OPERADOR
              write CLI-REGISTRO
              IF  WS-RESULTADO-ACESSO <> 0 THEN
                  MOVE "ERRO WRITE ARQ ARQCLI" TO WS-MSG-1
                  MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
              ELSE
-                 MOVE "Cliente incluido com sucesso" TO 
-                      WS-MSG-CAD-CLIENTE  
+                 MOVE "Cliente incluido com sucesso" TO
+                      WS-MSG-CAD-CLIENTE
+                 PERFORM 02093-CONFIRMAR-PROXIMO-CODIGO
              END-IF
            WHEN 'N' 
              MOVE "Inclusão não realizada" TO WS-MSG-CAD-CLIENTE        
            WHEN OTHER                                                   
              MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
-           END-EVALUATE.	           
+           END-EVALUATE.               
            
        021-INCLUIR-CLIENTE-EXIT.
            EXIT.
@@ -189,13 +346,27 @@
            MOVE " " TO WS-PARAM-OK.
            PERFORM 02111-INFORMA-RAZAO
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
            MOVE " " TO WS-PARAM-OK.
-           PERFORM 02111-INFORMA-LATITUDE
+           PERFORM 02110-INFORMA-CEP
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
+           IF WS-GEOCEP-ACHOU NOT = "S" THEN
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 02111-INFORMA-LATITUDE
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 02111-INFORMA-LONGITUDE
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+           END-IF.
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 02112-INFORMA-CODVND
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
            MOVE " " TO WS-PARAM-OK.
-           PERFORM 02111-INFORMA-LONGITUDE
+           PERFORM 02113-INFORMA-PROTECAO
              UNTIL WS-PARAM-OK EQUAL "OK".
 
            MOVE " " TO WS-PARAM-OK.
@@ -206,18 +377,128 @@
            EXIT.
          
        02111-INFORMA-CNPJ SECTION.
-             ACCEPT  TELA-DADOS-CNPJ-CLI.
-            IF WS-TEL-CLI-CNPJ EQUAL 0 THEN
-                MOVE "CNPJ invalido" TO WS-MSG-CAD-CLIENTE      
+            ACCEPT  TELA-DADOS-CNPJ-CLI.
+            PERFORM 021111-VALIDAR-CNPJ.
+            IF WS-CNPJ-OK = "N" THEN
+                MOVE "CNPJ invalido" TO WS-MSG-CAD-CLIENTE
             ELSE
-                MOVE "OK" TO WS-PARAM-OK
-                MOVE SPACES TO WS-MSG-CAD-CLIENTE
+                PERFORM 021112-VERIFICAR-CNPJ-DUPLICADO
+                IF WS-CNPJ-DUPLICADO = "S" THEN
+                    MOVE "CNPJ ja cadastrado p/ outro cliente" TO
+                         WS-MSG-CAD-CLIENTE
+                ELSE
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE SPACES TO WS-MSG-CAD-CLIENTE
+                END-IF
             END-IF.
             DISPLAY TELA-CAD-CLIENTE-MSG.
-          
+
        02111-INFORMA-CNPJ-EXIT.
            EXIT.
-           
+
+       021111-VALIDAR-CNPJ SECTION.
+           MOVE "S" TO WS-CNPJ-OK.
+           IF WS-TEL-CLI-CNPJ EQUAL 0 THEN
+               MOVE "N" TO WS-CNPJ-OK
+           ELSE
+               MOVE WS-TEL-CLI-CNPJ TO WS-CNPJ-NUM
+
+               MOVE 0 TO WS-CNPJ-SOMA
+               MOVE 5 TO WS-CNPJ-PESO
+               MOVE 1 TO WS-CNPJ-IDX
+               PERFORM 0211111-SOMAR-DIGITO-DV1
+                 UNTIL WS-CNPJ-IDX > 12
+               DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QTE
+                    REMAINDER WS-CNPJ-RESTO
+               IF WS-CNPJ-RESTO < 2 THEN
+                  MOVE 0 TO WS-CNPJ-DV1
+               ELSE
+                  COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO
+               END-IF
+
+               MOVE 0 TO WS-CNPJ-SOMA
+               MOVE 6 TO WS-CNPJ-PESO
+               MOVE 1 TO WS-CNPJ-IDX
+               PERFORM 0211112-SOMAR-DIGITO-DV2
+                 UNTIL WS-CNPJ-IDX > 13
+               DIVIDE WS-CNPJ-SOMA BY 11 GIVING WS-CNPJ-QTE
+                    REMAINDER WS-CNPJ-RESTO
+               IF WS-CNPJ-RESTO < 2 THEN
+                  MOVE 0 TO WS-CNPJ-DV2
+               ELSE
+                  COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO
+               END-IF
+
+               IF WS-CNPJ-DV1 <> WS-CNPJ-DIG(13)
+               OR WS-CNPJ-DV2 <> WS-CNPJ-DIG(14) THEN
+                  MOVE "N" TO WS-CNPJ-OK
+               END-IF
+           END-IF.
+
+       021111-VALIDAR-CNPJ-EXIT.
+           EXIT.
+
+       0211111-SOMAR-DIGITO-DV1 SECTION.
+           COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA
+               + (WS-CNPJ-DIG(WS-CNPJ-IDX) * WS-CNPJ-PESO).
+           IF WS-CNPJ-PESO = 2 THEN
+              MOVE 9 TO WS-CNPJ-PESO
+           ELSE
+              SUBTRACT 1 FROM WS-CNPJ-PESO
+           END-IF.
+           ADD 1 TO WS-CNPJ-IDX.
+
+       0211111-SOMAR-DIGITO-DV1-EXIT.
+           EXIT.
+
+       0211112-SOMAR-DIGITO-DV2 SECTION.
+           IF WS-CNPJ-IDX = 13 THEN
+              COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA
+                  + (WS-CNPJ-DV1 * WS-CNPJ-PESO)
+           ELSE
+              COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA
+                  + (WS-CNPJ-DIG(WS-CNPJ-IDX) * WS-CNPJ-PESO)
+           END-IF.
+           IF WS-CNPJ-PESO = 2 THEN
+              MOVE 9 TO WS-CNPJ-PESO
+           ELSE
+              SUBTRACT 1 FROM WS-CNPJ-PESO
+           END-IF.
+           ADD 1 TO WS-CNPJ-IDX.
+
+       0211112-SOMAR-DIGITO-DV2-EXIT.
+           EXIT.
+
+       021112-VERIFICAR-CNPJ-DUPLICADO SECTION.
+           MOVE "N" TO WS-CNPJ-DUPLICADO.
+           MOVE LOW-VALUES TO CLI-CODIGO.
+           START ARQ-CLIENTE KEY IS NOT LESS THAN CLI-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-BUSCA-CNPJ
+             NOT AT END MOVE 0 TO WS-FIM-BUSCA-CNPJ
+           END-READ.
+           PERFORM 0211121-COMPARAR-CNPJ-CLIENTE
+             UNTIL WS-FIM-BUSCA-CNPJ = 1.
+           MOVE WS-TEL-CLI-CODIGO TO CLI-CODIGO.
+           READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY CONTINUE
+           END-READ.
+       021112-VERIFICAR-CNPJ-DUPLICADO-EXIT.
+           EXIT.
+
+       0211121-COMPARAR-CNPJ-CLIENTE SECTION.
+           IF CLI-CNPJ = WS-TEL-CLI-CNPJ
+           AND CLI-CODIGO <> WS-TEL-CLI-CODIGO THEN
+              MOVE "S" TO WS-CNPJ-DUPLICADO
+           END-IF.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-BUSCA-CNPJ
+             NOT AT END MOVE 0 TO WS-FIM-BUSCA-CNPJ
+           END-READ.
+       0211121-COMPARAR-CNPJ-CLIENTE-EXIT.
+           EXIT.
+
        02111-INFORMA-RAZAO SECTION.
             ACCEPT  TELA-DADOS-RAZAO-CLI.
             IF WS-TEL-CLI-RAZAO EQUAL SPACES THEN
@@ -231,32 +512,127 @@
        02111-INFORMA-RAZAO-EXIT.
            EXIT.
            
+      *    PERMITE INFORMAR O CEP PARA BUSCAR AUTOMATICAMENTE A
+      *    LATITUDE/LONGITUDE NA TABELA DE GEORREFERENCIAMENTO,
+      *    DISPENSANDO A DIGITACAO MANUAL DAS COORDENADAS QUANDO O
+      *    CEP ESTIVER CADASTRADO. CEP ZERO OU NAO ENCONTRADO CAI NA
+      *    DIGITACAO MANUAL DE LATITUDE/LONGITUDE, COMO ANTES.
+       02110-INFORMA-CEP SECTION.
+            MOVE "N" TO WS-GEOCEP-ACHOU.
+            ACCEPT  TELA-DADOS-CEP-CLI.
+            IF WS-TEL-CLI-CEP EQUAL 0 THEN
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CAD-CLIENTE
+            ELSE
+                MOVE WS-TEL-CLI-CEP TO GEOCEP-CEP
+                READ ARQ-GEOCEP KEY IS GEOCEP-CEP INVALID KEY CONTINUE
+                END-READ
+                IF WS-RST-ACESS-GEOCEP NOT = 0 THEN
+                    MOVE "CEP nao encontrado, informe manualmente" TO
+                         WS-MSG-CAD-CLIENTE
+                    MOVE "OK" TO WS-PARAM-OK
+                ELSE
+                    MOVE GEOCEP-LATITUDE  TO WS-TEL-CLI-LATITUDE
+                    MOVE GEOCEP-LONGITUDE TO WS-TEL-CLI-LONGITUDE
+                    MOVE "S" TO WS-GEOCEP-ACHOU
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE "CEP localizado, coordenadas preenchidas" TO
+                         WS-MSG-CAD-CLIENTE
+                END-IF
+            END-IF.
+            DISPLAY TELA-CAD-CLIENTE-MSG.
+
+       02110-INFORMA-CEP-EXIT.
+           EXIT.
+
        02111-INFORMA-LATITUDE SECTION.
             ACCEPT  TELA-DADOS-LATIT-CLI.
-            IF WS-TEL-CLI-LATITUDE EQUAL 0 THEN
-                MOVE "Latitude invalida" TO WS-MSG-CAD-CLIENTE      
+            IF WS-TEL-CLI-LATITUDE < -90
+            OR WS-TEL-CLI-LATITUDE > 90 THEN
+                MOVE "Latitude invalida (-90 a 90)" TO
+                     WS-MSG-CAD-CLIENTE
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CAD-CLIENTE
             END-IF.
             DISPLAY TELA-CAD-CLIENTE-MSG.
-          
+
        02111-INFORMA-LATITUDE-EXIT.
            EXIT.
-           
+
        02111-INFORMA-LONGITUDE SECTION.
             ACCEPT  TELA-DADOS-LONGI-CLI.
-            IF WS-TEL-CLI-LONGITUDE EQUAL 0 THEN
-                MOVE "Longitude invalida" TO WS-MSG-CAD-CLIENTE      
+            IF WS-TEL-CLI-LONGITUDE < -180
+            OR WS-TEL-CLI-LONGITUDE > 180 THEN
+                MOVE "Longitude invalida (-180 a 180)" TO
+                     WS-MSG-CAD-CLIENTE
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CAD-CLIENTE
             END-IF.
             DISPLAY TELA-CAD-CLIENTE-MSG.
-          
+
        02111-INFORMA-LONGITUDE-EXIT.
            EXIT.
-           
+
+       02112-INFORMA-CODVND SECTION.
+            ACCEPT  TELA-DADOS-CODVND-CLI.
+            MOVE WS-TEL-CLI-CODVND TO VND-CODIGO.
+            READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+            END-READ.
+            IF WS-RST-ACESS-VND <> 0 THEN
+                MOVE "Vendedor inexistente" TO WS-MSG-CAD-CLIENTE
+            ELSE
+                IF VND-STATUS-INATIVO THEN
+                    MOVE "Vendedor inativo" TO WS-MSG-CAD-CLIENTE
+                ELSE
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE SPACES TO WS-MSG-CAD-CLIENTE
+                END-IF
+            END-IF.
+            DISPLAY TELA-CAD-CLIENTE-MSG.
+
+       02112-INFORMA-CODVND-EXIT.
+           EXIT.
+
+      *    PERMITE PROTEGER A ATRIBUICAO DE VENDEDOR DESTE CLIENTE
+      *    CONTRA REATRIBUICAO AUTOMATICA PELO CALC_DISTRIBUICAO.
+      *    QUANDO PROTEGIDA, E OBRIGATORIO INFORMAR O MOTIVO.
+       02113-INFORMA-PROTECAO SECTION.
+            ACCEPT  TELA-DADOS-PROTEGE-CLI.
+            IF  WS-TEL-CLI-CODVND-MAN <> "S"
+            AND WS-TEL-CLI-CODVND-MAN <> "N" THEN
+                MOVE "Opcao invalida" TO WS-MSG-CAD-CLIENTE
+            ELSE
+                IF WS-TEL-CLI-CODVND-MAN = "S" THEN
+                    MOVE " " TO WS-PARAM-OK
+                    PERFORM 02114-INFORMA-MOTIVO
+                      UNTIL WS-PARAM-OK EQUAL "OK"
+                ELSE
+                    MOVE SPACES TO WS-TEL-CLI-MOTIVO-MAN
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE SPACES TO WS-MSG-CAD-CLIENTE
+                END-IF
+            END-IF.
+            DISPLAY TELA-CAD-CLIENTE-MSG.
+
+       02113-INFORMA-PROTECAO-EXIT.
+           EXIT.
+
+       02114-INFORMA-MOTIVO SECTION.
+            ACCEPT  TELA-DADOS-MOTIVO-CLI.
+            IF WS-TEL-CLI-MOTIVO-MAN EQUAL SPACES THEN
+                MOVE "Motivo obrigatorio p/ protecao manual" TO
+                     WS-MSG-CAD-CLIENTE
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CAD-CLIENTE
+            END-IF.
+            DISPLAY TELA-CAD-CLIENTE-MSG.
+
+       02114-INFORMA-MOTIVO-EXIT.
+           EXIT.
+
        02111-INFORMA-CONFIRMAR SECTION.
             ACCEPT  TELA-DADOS-CONFIRMAR-CLI.
             IF  WS-TEL-CLI-CONFIRMAR <> "S" 
@@ -278,26 +654,66 @@
            MOVE CLI-RAZAOSOCIAL TO WS-TEL-CLI-RAZAO.
            MOVE CLI-LATITUDE TO WS-TEL-CLI-LATITUDE.
            MOVE CLI-LONGITUDE TO WS-TEL-CLI-LONGITUDE.
-           
+           MOVE CLI-CODVND TO WS-TEL-CLI-CODVND.
+           MOVE CLI-CODVND-BACKUP TO WS-TEL-CLI-CODVND-BKP.
+           MOVE CLI-CODVND-MANUAL TO WS-TEL-CLI-CODVND-MAN.
+           MOVE CLI-MOTIVO-MANUAL TO WS-TEL-CLI-MOTIVO-MAN.
+           MOVE CLI-STATUS TO WS-TEL-CLI-STATUS.
+           MOVE CLI-VERSAO TO WS-VERSAO-LIDA.
+
            DISPLAY TELA-DADOS-CLIENTE-CORPO.
            PERFORM 0211-ACEITA-DADOS.
-           
+
+      *    RELE O REGISTRO PELA CHAVE ANTES DE GRAVAR PARA CONFERIR SE
+      *    NINGUEM MAIS ALTEROU O CLIENTE ENQUANTO A TELA ESTAVA ABERTA
+      *    PARA EDICAO. SE A VERSAO LIDA NO INICIO NAO BATER COM A
+      *    VERSAO ATUAL DO ARQUIVO, A GRAVACAO E RECUSADA EM VEZ DE
+      *    SOBREPOR SILENCIOSAMENTE A ALTERACAO DE OUTRO OPERADOR.
            EVALUATE WS-TEL-CLI-CONFIRMAR
            WHEN 'S'
-             move ws-dados-tela-cliente to CLI-REGISTRO
-             REWRITE CLI-REGISTRO
-             IF  WS-RESULTADO-ACESSO <> 0 THEN
-                 MOVE "ERRO REWRITE ARQ ARQCLI" TO WS-MSG-1
-                 MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+             MOVE WS-TEL-CLI-CODIGO TO CLI-CODIGO
+             READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY CONTINUE
+             END-READ
+             IF WS-RESULTADO-ACESSO <> 0 THEN
+                 MOVE "Cliente nao encontrado (excluido?)" TO
+                      WS-MSG-CAD-CLIENTE
+             ELSE
+             IF CLI-VERSAO <> WS-VERSAO-LIDA THEN
+                 MOVE "Registro alterado por outro usuario, refaca" TO
+                      WS-MSG-CAD-CLIENTE
              ELSE
-                 MOVE "Cliente alterado com sucesso" TO                 
-                      WS-MSG-CAD-CLIENTE  
+                 MOVE CLI-CODVND TO WS-AJUSTE-CODVND-ANTERIOR
+                 move ws-dados-tela-cliente to CLI-REGISTRO
+                 COMPUTE CLI-VERSAO = WS-VERSAO-LIDA + 1
+                 MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                 REWRITE CLI-REGISTRO
+                 IF  WS-RESULTADO-ACESSO <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQCLI" TO WS-MSG-1
+                     MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Cliente alterado com sucesso" TO
+                          WS-MSG-CAD-CLIENTE
+      *              SE O VENDEDOR ATRIBUIDO MUDOU NESTA ALTERACAO
+      *              (TIPICAMENTE UMA ATRIBUICAO MANUAL DO VENDEDOR), A
+      *              CONTAGEM DE CLIENTES DO VENDEDOR ANTIGO E DO NOVO
+      *              PRECISA SER AJUSTADA PARA NAO FICAR DESATUALIZADA.
+                     IF CLI-STATUS-ATIVO
+                     AND CLI-CODVND NOT = WS-AJUSTE-CODVND-ANTERIOR
+                     THEN
+                         MOVE WS-AJUSTE-CODVND-ANTERIOR TO
+                              WS-AJUSTE-CODVND
+                         PERFORM 0263-DECREMENTAR-QTDE-VENDEDOR-CLI
+                         MOVE CLI-CODVND TO WS-AJUSTE-CODVND
+                         PERFORM 0262-INCREMENTAR-QTDE-VENDEDOR-CLI
+                     END-IF
+                 END-IF
              END-IF
-           WHEN 'N' 
-             MOVE "Alteracao nao realizada" TO WS-MSG-CAD-CLIENTE       
-           WHEN OTHER                                                   
+             END-IF
+           WHEN 'N'
+             MOVE "Alteracao nao realizada" TO WS-MSG-CAD-CLIENTE
+           WHEN OTHER
              MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
-           END-EVALUATE.	           
+           END-EVALUATE.
         022-ALTERAR-CLIENTE-exit. exit.
            
            
@@ -307,83 +723,418 @@
            MOVE CLI-RAZAOSOCIAL TO WS-TEL-CLI-RAZAO.
            MOVE CLI-LATITUDE TO WS-TEL-CLI-LATITUDE.
            MOVE CLI-LONGITUDE TO WS-TEL-CLI-LONGITUDE.
+           MOVE CLI-CODVND TO WS-TEL-CLI-CODVND.
            DISPLAY TELA-DADOS-CLIENTE-CORPO.
-           ACCEPT TELA-DADOS-CONFIRMAR-CLI.
-           
-           EVALUATE WS-TEL-CLI-CONFIRMAR
-           WHEN 'S'
-             DELETE ARQ-CLIENTE
-             IF  WS-RESULTADO-ACESSO <> 0 THEN
-                 MOVE "ERRO REWRITE ARQ ARQCLI" TO WS-MSG-1
-                 MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
-             ELSE
-                 MOVE "Cliente EXCLUIDO com sucesso" TO                 
-                      WS-MSG-CAD-CLIENTE  
-             END-IF
-           WHEN 'N' 
-             MOVE "Exclusao nao realizada" TO WS-MSG-CAD-CLIENTE        
-           WHEN OTHER                                                   
-             MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
-           END-EVALUATE.	           
+
+           IF CLI-STATUS-INATIVO THEN
+               MOVE "Cliente ja esta inativo" TO WS-MSG-CAD-CLIENTE
+           ELSE
+               ACCEPT TELA-DADOS-CONFIRMAR-CLI
+               EVALUATE WS-TEL-CLI-CONFIRMAR
+               WHEN 'S'
+                 MOVE "I" TO CLI-STATUS
+                 ADD 1 TO CLI-VERSAO
+                 MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                 REWRITE CLI-REGISTRO
+                 IF  WS-RESULTADO-ACESSO <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQCLI" TO WS-MSG-1
+                     MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Cliente EXCLUIDO com sucesso" TO
+                          WS-MSG-CAD-CLIENTE
+      *              CLIENTE INATIVO NAO CONTA MAIS PARA A CAPACIDADE
+      *              DO VENDEDOR (O CALC_DISTRIBUICAO IGNORA CLIENTES
+      *              INATIVOS NAS PROXIMAS DISTRIBUICOES).
+                     MOVE CLI-CODVND TO WS-AJUSTE-CODVND
+                     PERFORM 0263-DECREMENTAR-QTDE-VENDEDOR-CLI
+                 END-IF
+               WHEN 'N'
+                 MOVE "Exclusao nao realizada" TO WS-MSG-CAD-CLIENTE
+               WHEN OTHER
+                 MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
+               END-EVALUATE
+           END-IF.
            MOVE SPACES TO ws-dados-tela-cliente.
            
        023-EXCLUIR-CLIENTE-EXIT.
            EXIT.
-           
+
+       025-REATIVAR-CLIENTE section.
+           MOVE CLI-CODIGO TO WS-TEL-CLI-CODIGO.
+           MOVE CLI-CNPJ   TO WS-TEL-CLI-CNPJ.
+           MOVE CLI-RAZAOSOCIAL TO WS-TEL-CLI-RAZAO.
+           MOVE CLI-LATITUDE TO WS-TEL-CLI-LATITUDE.
+           MOVE CLI-LONGITUDE TO WS-TEL-CLI-LONGITUDE.
+           MOVE CLI-CODVND TO WS-TEL-CLI-CODVND.
+           DISPLAY TELA-DADOS-CLIENTE-CORPO.
+
+           IF CLI-STATUS-ATIVO THEN
+               MOVE "Cliente ja esta ativo" TO WS-MSG-CAD-CLIENTE
+           ELSE
+               ACCEPT TELA-DADOS-CONFIRMAR-CLI
+               EVALUATE WS-TEL-CLI-CONFIRMAR
+               WHEN 'S'
+                 MOVE "A" TO CLI-STATUS
+                 ADD 1 TO CLI-VERSAO
+                 MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                 REWRITE CLI-REGISTRO
+                 IF  WS-RESULTADO-ACESSO <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQCLI" TO WS-MSG-1
+                     MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Cliente REATIVADO com sucesso" TO
+                          WS-MSG-CAD-CLIENTE
+      *              CLIENTE REATIVADO volta a contar para a
+      *              capacidade do vendedor, simetrico a exclusao.
+                     MOVE CLI-CODVND TO WS-AJUSTE-CODVND
+                     PERFORM 0262-INCREMENTAR-QTDE-VENDEDOR-CLI
+                 END-IF
+               WHEN 'N'
+                 MOVE "Reativacao nao realizada" TO WS-MSG-CAD-CLIENTE
+               WHEN OTHER
+                 MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
+               END-EVALUATE
+           END-IF.
+           MOVE SPACES TO ws-dados-tela-cliente.
+
+       025-REATIVAR-CLIENTE-EXIT.
+           EXIT.
+
+      *    PERMITE REATRIBUIR DE UMA SO VEZ TODOS OS CLIENTES ATIVOS
+      *    DE UM VENDEDOR ORIGEM PARA UM VENDEDOR DESTINO, SEM PASSAR
+      *    UM A UM PELA TELA DE ALTERACAO. CLIENTES COM ATRIBUICAO
+      *    MANUAL PROTEGIDA (CLI-CODVND-E-MANUAL) FICAM DE FORA, DO
+      *    MESMO JEITO QUE FICAM DE FORA DA REDISTRIBUICAO AUTOMATICA
+      *    DO CALC_DISTRIBUICAO.
+       026-ALTERAR-LOTE-CLIENTE SECTION.
+           DISPLAY TELA-LOTE-CLIENTE.
+           ACCEPT   TELA-LOTE-ORIGEM.
+           ACCEPT   TELA-LOTE-DESTINO.
+           MOVE WS-LOTE-CODVND-DESTINO TO VND-CODIGO.
+           READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-VND <> 0 THEN
+               MOVE "Vendedor destino inexistente" TO WS-MSG-CAD-CLIENTE
+           ELSE
+               ACCEPT TELA-LOTE-CONFIRMA
+               EVALUATE WS-LOTE-CONFIRMAR
+               WHEN 'S'
+                   PERFORM 0261-EXECUTAR-LOTE-CLIENTE
+               WHEN 'N'
+                   MOVE "Alteracao em lote nao realizada" TO
+                        WS-MSG-CAD-CLIENTE
+               WHEN OTHER
+                   MOVE 'Opcao invalida' TO WS-MSG-CAD-CLIENTE
+               END-EVALUATE
+           END-IF.
+       026-ALTERAR-LOTE-CLIENTE-EXIT.
+           EXIT.
+
+       0261-EXECUTAR-LOTE-CLIENTE SECTION.
+           MOVE 0 TO WS-LOTE-QTD-ALTERADOS.
+           MOVE 0 TO WS-LOTE-FIM-BUSCA.
+           MOVE LOW-VALUES TO CLI-CODIGO.
+           START ARQ-CLIENTE KEY IS NOT LESS THAN CLI-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           PERFORM 02611-PROCESSAR-LOTE-CLIENTE
+             UNTIL WS-LOTE-FIM-BUSCA = 1.
+           MOVE WS-LOTE-QTD-ALTERADOS TO WS-LOTE-QTD-ALTERADOS-ED.
+           STRING "Clientes alterados em lote: " DELIMITED BY SIZE
+                  WS-LOTE-QTD-ALTERADOS-ED       DELIMITED BY SIZE
+             INTO WS-MSG-CAD-CLIENTE.
+       0261-EXECUTAR-LOTE-CLIENTE-EXIT.
+           EXIT.
+
+       02611-PROCESSAR-LOTE-CLIENTE SECTION.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-LOTE-FIM-BUSCA
+             NOT AT END
+                 IF CLI-STATUS-ATIVO
+                 AND CLI-CODVND = WS-LOTE-CODVND-ORIGEM
+                 AND NOT CLI-CODVND-E-MANUAL THEN
+                     MOVE CLI-CODVND TO CLI-CODVND-BACKUP
+                     MOVE WS-LOTE-CODVND-DESTINO TO CLI-CODVND
+                     ADD 1 TO CLI-VERSAO
+                     MOVE WS-OPERADOR-ID TO CLI-OPERADOR
+                     REWRITE CLI-REGISTRO
+                     IF WS-RESULTADO-ACESSO = 0 THEN
+                         ADD 1 TO WS-LOTE-QTD-ALTERADOS
+                         MOVE WS-LOTE-CODVND-ORIGEM TO WS-AJUSTE-CODVND
+                         PERFORM 0263-DECREMENTAR-QTDE-VENDEDOR-CLI
+                         MOVE WS-LOTE-CODVND-DESTINO TO WS-AJUSTE-CODVND
+                         PERFORM 0262-INCREMENTAR-QTDE-VENDEDOR-CLI
+                     END-IF
+                 END-IF
+           END-READ.
+       02611-PROCESSAR-LOTE-CLIENTE-EXIT.
+           EXIT.
+
+      *    AJUSTAM A CONTAGEM DE CLIENTES DE UM VENDEDOR (VND-QTDE-
+      *    CLIENTES) QUANDO UM CLIENTE GANHA OU PERDE ESSE VENDEDOR
+      *    FORA DO FLUXO NORMAL DE DISTRIBUICAO DO CALC_DISTRIBUICAO
+      *    (ALTERACAO MANUAL, LOTE, EXCLUSAO/REATIVACAO). O CODIGO DO
+      *    VENDEDOR A AJUSTAR VEM EM WS-AJUSTE-CODVND.
+       0262-INCREMENTAR-QTDE-VENDEDOR-CLI SECTION.
+           IF WS-AJUSTE-CODVND > 0 THEN
+               MOVE WS-AJUSTE-CODVND TO VND-CODIGO
+               READ ARQ-VENDEDOR KEY IS VND-CODIGO
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-RST-ACESS-VND = 0 THEN
+                   ADD 1 TO VND-QTDE-CLIENTES
+                   REWRITE VND-REGISTRO
+               END-IF
+           END-IF.
+       0262-INCREMENTAR-QTDE-VENDEDOR-CLI-EXIT.
+           EXIT.
+
+       0263-DECREMENTAR-QTDE-VENDEDOR-CLI SECTION.
+           IF WS-AJUSTE-CODVND > 0 THEN
+               MOVE WS-AJUSTE-CODVND TO VND-CODIGO
+               READ ARQ-VENDEDOR KEY IS VND-CODIGO
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-RST-ACESS-VND = 0
+               AND VND-QTDE-CLIENTES > 0 THEN
+                   SUBTRACT 1 FROM VND-QTDE-CLIENTES
+                   REWRITE VND-REGISTRO
+               END-IF
+           END-IF.
+       0263-DECREMENTAR-QTDE-VENDEDOR-CLI-EXIT.
+           EXIT.
+
        024-IMPORTAR-CLIENTE SECTION.
+           MOVE "N" TO WS-MODO-SIMULACAO.
+           MOVE "F" TO WS-FORMATO-IMPORT.
            DISPLAY TELA-IMPCLI.
            ACCEPT  TELA-IMPCLI-NMARQ.
+           ACCEPT  TELA-IMPCLI-SIMULAR.
+           ACCEPT  TELA-IMPCLI-FORMATO.
            MOVE WS-TEL-NMARQUIVO TO WID-ARQ-IMPCLI.
-            
+
            OPEN INPUT ARQ-IMPCLI.
            IF WS-RST-ACESS-IMPCLI = 0 THEN
                MOVE 0 TO WS-NUMREG-IMPCLI
+               MOVE 0 TO WS-NUMREG-REJEITADOS
                MOVE " " TO WS-MSG-1
+               PERFORM 024A-ABRIR-ARQ-REJEITOS
+               IF WS-FORMATO-CSV THEN
+                   READ ARQ-IMPCLI NEXT RECORD
+               END-IF
                PERFORM 0249-LER-IMPCLI
                PERFORM 0241-PROCESSAR-IMPORTACAO
                  UNTIL WS-RST-ACESS-IMPCLI > 0
-                    OR WS-RESULTADO-ACESSO > 0
+               CLOSE ARQ-IMPRESSO
            ELSE
                MOVE "Arquivo de imp. inexistente." TO WS-MSG-1
                MOVE WS-RST-ACESS-IMPCLI TO WS-MSG-STATUS
            END-IF.
-            
+
            CLOSE ARQ-IMPCLI.
-            
+
            IF WS-MSG-1 = " " THEN
-               MOVE "Quantidade de reg. importados:" TO WS-MSG-2
-               MOVE WS-NUMREG-IMPCLI TO WS-NUMREG-IMPCLI-MSG
+               MOVE WS-NUMREG-IMPCLI TO WS-NUMREG-IMPCLI-ED
+               MOVE WS-NUMREG-REJEITADOS TO WS-NUMREG-REJ-ED
+               IF WS-MODO-SIMULACAO = "S" THEN
+                   STRING "Simulacao - import:" DELIMITED BY SIZE
+                          WS-NUMREG-IMPCLI-ED DELIMITED BY SIZE
+                          " rejeita:"          DELIMITED BY SIZE
+                          WS-NUMREG-REJ-ED     DELIMITED BY SIZE
+                     INTO WS-MSG-CAD-CLIENTE
+               ELSE
+                   STRING "Importados: "    DELIMITED BY SIZE
+                          WS-NUMREG-IMPCLI-ED DELIMITED BY SIZE
+                          "  Rejeitados: "  DELIMITED BY SIZE
+                          WS-NUMREG-REJ-ED  DELIMITED BY SIZE
+                     INTO WS-MSG-CAD-CLIENTE
+               END-IF
            END-IF.
-            
+
        024-IMPORTAR-CLIENTE-EXIT.
            EXIT.
-           
+
+       024A-ABRIR-ARQ-REJEITOS SECTION.
+           STRING WID-ARQ-IMPCLI DELIMITED BY SPACE
+                  ".REJ" DELIMITED BY SIZE
+             INTO WS-NM-IMPRESSO.
+           OPEN OUTPUT ARQ-IMPRESSO.
+           MOVE WS-LINHA-REJ-CAB TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       024A-ABRIR-ARQ-REJEITOS-EXIT.
+           EXIT.
+
        0241-PROCESSAR-IMPORTACAO SECTION.
            MOVE IMPCLI-CODCLI      TO CLI-CODIGO.
            MOVE IMPCLI-CNPJ        TO CLI-CNPJ.
            MOVE IMPCLI-RAZAOSOCIAL TO CLI-RAZAOSOCIAL.
            MOVE IMPCLI-LATITUDE    TO CLI-LATITUDE.
            MOVE IMPCLI-LONGITUDE   TO CLI-LONGITUDE.
+           MOVE "A"                TO CLI-STATUS.
+           MOVE 1                  TO CLI-VERSAO.
+           MOVE WS-OPERADOR-ID     TO CLI-OPERADOR.
 
-           WRITE CLI-REGISTRO
-           IF  WS-RESULTADO-ACESSO <> 0 THEN
-               MOVE "ERRO WRITE ARQ ARQCLI" TO WS-MSG-1
-               MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+           IF WS-MODO-SIMULACAO = "S" THEN
+               PERFORM 0241A-SIMULAR-GRAVACAO
            ELSE
-               ADD 1 TO WS-NUMREG-IMPCLI
-               PERFORM 0249-LER-IMPCLI
+               WRITE CLI-REGISTRO
+               IF  WS-RESULTADO-ACESSO <> 0 THEN
+                   STRING "Erro gravacao, status " DELIMITED BY SIZE
+                          WS-RESULTADO-ACESSO DELIMITED BY SIZE
+                     INTO WS-MOTIVO-REJEITO
+                   PERFORM 0242-GRAVAR-REJEITO
+               ELSE
+                   ADD 1 TO WS-NUMREG-IMPCLI
+                   PERFORM 0241B-ATUALIZAR-CLICTRL-IMPORT
+               END-IF
            END-IF.
+           PERFORM 0249-LER-IMPCLI.
        0241-PROCESSAR-IMPORTACAO-EXIT.
            EXIT.
+
+      *    O PROXIMO CODIGO AUTOMATICO (ARQ-CLICTRL) TAMBEM PRECISA
+      *    ACOMPANHAR OS CODIGOS QUE CHEGAM PELA IMPORTACAO, SENAO A
+      *    INCLUSAO INTERATIVA VOLTA A PROPOR UM CODIGO JA OCUPADO.
+       0241B-ATUALIZAR-CLICTRL-IMPORT SECTION.
+           MOVE 1 TO CLICTRL-CHAVE.
+           READ ARQ-CLICTRL KEY IS CLICTRL-CHAVE INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-CLICTRL = 0 THEN
+               IF IMPCLI-CODCLI > CLICTRL-ULT-CODIGO THEN
+                   MOVE IMPCLI-CODCLI TO CLICTRL-ULT-CODIGO
+                   REWRITE CLICTRL-REGISTRO
+               END-IF
+           END-IF.
+       0241B-ATUALIZAR-CLICTRL-IMPORT-EXIT.
+           EXIT.
+
+      *    SIMULA A GRAVACAO SEM ALTERAR O ARQUIVO DE CLIENTES: USA
+      *    UMA LEITURA PELA CHAVE PARA DETECTAR O MESMO CONFLITO DE
+      *    CODIGO DUPLICADO QUE O WRITE REAL ACUSARIA.
+       0241A-SIMULAR-GRAVACAO SECTION.
+           READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RESULTADO-ACESSO = 0 THEN
+               MOVE "Codigo ja cadastrado (simulacao)" TO
+                    WS-MOTIVO-REJEITO
+               PERFORM 0242-GRAVAR-REJEITO
+           ELSE
+               ADD 1 TO WS-NUMREG-IMPCLI
+           END-IF.
+       0241A-SIMULAR-GRAVACAO-EXIT.
+           EXIT.
+
+       0242-GRAVAR-REJEITO SECTION.
+           MOVE SPACES TO WS-LINHA-REJ-DET.
+           MOVE IMPCLI-CODCLI  TO WS-REJ-CODCLI.
+           MOVE IMPCLI-CNPJ    TO WS-REJ-CNPJ.
+           MOVE WS-MOTIVO-REJEITO TO WS-REJ-MOTIVO-DET.
+           MOVE WS-LINHA-REJ-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           ADD 1 TO WS-NUMREG-REJEITADOS.
+       0242-GRAVAR-REJEITO-EXIT.
+           EXIT.
            
        0249-LER-IMPCLI SECTION.
            READ ARQ-IMPCLI NEXT RECORD.
+           IF WS-RST-ACESS-IMPCLI = 0
+           AND WS-FORMATO-CSV THEN
+               PERFORM 0240-PARSE-CSV-IMPCLI
+           END-IF.
        0249-LER-IMPCLI-EXIT.
            EXIT.
+
+      *    QUEBRA A LINHA CSV PELAS VIRGULAS E MONTA O REGISTRO NO
+      *    MESMO LAYOUT DO ARQUIVO DE IMPORTACAO DE FORMATO FIXO, DE
+      *    MODO QUE O RESTO DA IMPORTACAO NAO PRECISE SABER DE ONDE
+      *    OS DADOS VIERAM. OS CAMPOS DE LATITUDE/LONGITUDE ACEITAM O
+      *    PONTO DECIMAL LITERAL NORMAL DE UMA PLANILHA (EX.:
+      *    -23.55052000), POIS O UNSTRING FAZ A DESEDICAO NUMERICA DO
+      *    TEXTO PARA O CAMPO NUMERICO DE DESTINO.
+       0240-PARSE-CSV-IMPCLI SECTION.
+           MOVE SPACES TO WS-CSV-IMPCLI.
+           UNSTRING IMPCLI-CSV-TEXTO DELIMITED BY ","
+             INTO WS-CSV-CODCLI
+                  WS-CSV-CNPJ
+                  WS-CSV-RAZAO
+                  WS-CSV-LATITUDE
+                  WS-CSV-LONGITUDE
+           END-UNSTRING.
+           MOVE WS-CSV-CODCLI    TO IMPCLI-CODCLI.
+           MOVE WS-CSV-CNPJ      TO IMPCLI-CNPJ.
+           MOVE WS-CSV-RAZAO     TO IMPCLI-RAZAOSOCIAL.
+           MOVE WS-CSV-LATITUDE  TO IMPCLI-LATITUDE.
+           MOVE WS-CSV-LONGITUDE TO IMPCLI-LONGITUDE.
+       0240-PARSE-CSV-IMPCLI-EXIT.
+           EXIT.
  
+      *    O PROXIMO CODIGO DISPONIVEL E LIDO DO REGISTRO UNICO DE
+      *    CONTROLE (ARQ-CLICTRL), EM VEZ DE VARRER O ARQUIVO DE
+      *    CLIENTES INTEIRO A CADA INCLUSAO. SE O REGISTRO DE CONTROLE
+      *    AINDA NAO EXISTE (PRIMEIRA INCLUSAO DEPOIS DA ADOCAO DESTE
+      *    MECANISMO), ELE E CRIADO UMA UNICA VEZ A PARTIR DO MAIOR
+      *    CODIGO JA GRAVADO NO ARQUIVO DE CLIENTES.
+       0209-PROXIMO-CODIGO-CLIENTE SECTION.
+           MOVE 1 TO CLICTRL-CHAVE.
+           READ ARQ-CLICTRL KEY IS CLICTRL-CHAVE INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-CLICTRL NOT = 0 THEN
+               PERFORM 02092-SEMEAR-CLICTRL
+           END-IF.
+           COMPUTE WS-TEL-CLI-CODIGO = CLICTRL-ULT-CODIGO + 1.
+       0209-PROXIMO-CODIGO-CLIENTE-EXIT.
+           EXIT.
+
+      *    SEMEIA O REGISTRO DE CONTROLE NA PRIMEIRA VEZ EM QUE ELE E
+      *    NECESSARIO, VARRENDO O ARQUIVO DE CLIENTES UMA UNICA VEZ
+      *    PARA DESCOBRIR O MAIOR CODIGO JA EM USO. DAI EM DIANTE,
+      *    0209-PROXIMO-CODIGO-CLIENTE NAO PRECISA MAIS VARRER NADA.
+       02092-SEMEAR-CLICTRL SECTION.
+           MOVE 0 TO WS-COD-MAIOR.
+           MOVE LOW-VALUES TO CLI-CODIGO.
+           START ARQ-CLIENTE KEY IS NOT LESS THAN CLI-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-BUSCA-COD
+             NOT AT END MOVE 0 TO WS-FIM-BUSCA-COD
+           END-READ.
+           PERFORM 02091-ACUMULAR-MAIOR-CODIGO
+             UNTIL WS-FIM-BUSCA-COD = 1.
+           MOVE 1            TO CLICTRL-CHAVE.
+           MOVE WS-COD-MAIOR TO CLICTRL-ULT-CODIGO.
+           WRITE CLICTRL-REGISTRO.
+       02092-SEMEAR-CLICTRL-EXIT.
+           EXIT.
+
+      *    CONFIRMA NO REGISTRO DE CONTROLE O CODIGO QUE ACABOU DE SER
+      *    EFETIVAMENTE GRAVADO EM ARQ-CLIENTE. SO E CHAMADA APOS UMA
+      *    INCLUSAO CONFIRMADA PELO OPERADOR, PARA NAO "QUEIMAR"
+      *    CODIGOS QUANDO UMA INCLUSAO E CANCELADA.
+       02093-CONFIRMAR-PROXIMO-CODIGO SECTION.
+           MOVE 1 TO CLICTRL-CHAVE.
+           READ ARQ-CLICTRL KEY IS CLICTRL-CHAVE INVALID KEY CONTINUE
+           END-READ.
+           MOVE CLI-CODIGO TO CLICTRL-ULT-CODIGO.
+           REWRITE CLICTRL-REGISTRO.
+       02093-CONFIRMAR-PROXIMO-CODIGO-EXIT.
+           EXIT.
+
+       02091-ACUMULAR-MAIOR-CODIGO SECTION.
+           IF CLI-CODIGO > WS-COD-MAIOR THEN
+              MOVE CLI-CODIGO TO WS-COD-MAIOR
+           END-IF.
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-BUSCA-COD
+             NOT AT END MOVE 0 TO WS-FIM-BUSCA-COD
+           END-READ.
+       02091-ACUMULAR-MAIOR-CODIGO-EXIT.
+           EXIT.
+
        029-VERIFICAR-CLIENTE SECTION.
            MOVE WS-TEL-CLI-CODIGO TO CLI-CODIGO.
-           READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY.
+           READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY CONTINUE
+           END-READ.
            IF WS-RESULTADO-ACESSO = 0 THEN
                MOVE 1 TO WS-EXISTE-CLIENTE
            ELSE
@@ -394,6 +1145,9 @@
        
        03-finalizar section.
            close arq-cliente.
+           close arq-vendedor.
+           close arq-geocep.
+           close arq-clictrl.
        03-finalizar-exit.
            EXIT.
 
