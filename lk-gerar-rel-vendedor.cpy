@@ -0,0 +1,7 @@
+       01  WL-LINK-GERAR-REL-VND.
+           05 WL-NMARQUIVO                  PIC X(22).
+           05 WL-PRM-ORD                    PIC X(01).
+           05 WL-PRM-CLA                    PIC X(01).
+           05 WL-PRM-CDVND                  PIC 9(03).
+           05 WL-PRM-NMVND                  PIC X(40).
+           05 WL-PRM-INC-INATIVO            PIC X(01).
