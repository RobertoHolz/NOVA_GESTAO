@@ -0,0 +1,7 @@
+       FD  ARQ-GEOCEP
+           LABEL RECORD IS STANDARD.
+       01  GEOCEP-REGISTRO.
+           05 GEOCEP-CEP                    PIC 9(08).
+           05 GEOCEP-LOCALIDADE             PIC X(30).
+           05 GEOCEP-LATITUDE               PIC S9(03)V9(08).
+           05 GEOCEP-LONGITUDE              PIC S9(03)V9(08).
