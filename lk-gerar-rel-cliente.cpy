@@ -0,0 +1,16 @@
+       01  WL-LINK-GERAR-REL-CLI.
+           05 WL-NMARQUIVO                  PIC X(22).
+           05 WL-PRM-ORD                    PIC X(01).
+           05 WL-PRM-CLA                    PIC X(01).
+           05 WL-PRM-CDCLI                  PIC 9(07).
+           05 WL-PRM-RAZAO                  PIC X(40).
+           05 WL-PRM-CDVND                  PIC 9(03).
+           05 WL-PRM-INC-INATIVO            PIC X(01).
+           05 WL-PRM-FORMATO                PIC X(01).
+           05 WL-PRM-LAT-MIN                PIC S9(03)V9(08).
+           05 WL-PRM-LAT-MAX                PIC S9(03)V9(08).
+           05 WL-PRM-LON-MIN                PIC S9(03)V9(08).
+           05 WL-PRM-LON-MAX                PIC S9(03)V9(08).
+           05 WL-PRM-SO-SEM-VND             PIC X(01).
+           05 WL-PRM-REF-LAT                PIC S9(03)V9(08).
+           05 WL-PRM-REF-LON                PIC S9(03)V9(08).
