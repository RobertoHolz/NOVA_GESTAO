@@ -0,0 +1,2 @@
+       01  WL-LINK-GERAR-REL-RECON.
+           05 WL-NMARQUIVO                  PIC X(22).
