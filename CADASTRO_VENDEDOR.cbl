@@ -7,20 +7,51 @@
        file-control.
          copy 'select-arq-vendedor.cpy'.
          copy 'select-arq-impvnd.cpy'.
-       
+         copy 'select-arq-cliente.cpy'.
+         copy 'select-arq-geocep.cpy'.
+         copy 'select-impresso.cpy'.
+
        data division.
        file section.
          copy 'fd-arq-vendedor.cpy'.
          copy 'fd-arq-impvnd.cpy'.
-       
+         copy 'fd-arq-cliente.cpy'.
+         copy 'fd-arq-geocep.cpy'.
+         copy 'fd-impresso.cpy'.
+
        working-storage section.
-	       01 ws-variaveis.
-		      05 wid-arq-vendedor     pic x(22) value SPACES.          
-			  05 WS-RST-ACESS-VND     pic 9(02) value ZEROS.            
-              05 WID-ARQ-IMPVND       PIC X(22) VALUE SPACES.           
-              05 WS-RST-ACESS-IMPVND  PIC 9(02) VALUE ZEROS.            
+           01 ws-variaveis.
+              05 wid-arq-vendedor     pic x(22) value SPACES.
+              05 WS-RST-ACESS-VND     pic 9(02) value ZEROS.
+              05 WID-ARQ-IMPVND       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPVND  PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-CLIENTE      PIC X(22) VALUE SPACES.
+              05 WS-RESULTADO-ACESSO  PIC 9(02) VALUE ZEROS.
+              05 WID-ARQ-GEOCEP       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-GEOCEP  PIC 9(02) VALUE ZEROS.
+              05 WS-GEOCEP-ACHOU      PIC X(01) VALUE SPACES.
+              05 WS-MODO-SIMULACAO    PIC X(01) VALUE "N".
+              05 WS-FORMATO-IMPORT    PIC X(01) VALUE "F".
+                 88 WS-FORMATO-FIXO   VALUE "F".
+                 88 WS-FORMATO-CSV    VALUE "C".
+              05 WS-CSV-IMPVND.
+                 10 WS-CSV-CODVND     PIC 9(03).
+                 10 WS-CSV-CPF        PIC 9(11).
+                 10 WS-CSV-NOME       PIC X(40).
+                 10 WS-CSV-LATITUDE   PIC S9(03)V9(08)
+                    SIGN IS LEADING SEPARATE CHARACTER.
+                 10 WS-CSV-LONGITUDE  PIC S9(03)V9(08)
+                    SIGN IS LEADING SEPARATE CHARACTER.
+              05 WS-NM-IMPRESSO       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
+              05 WS-NUMREG-REJEITADOS PIC 9(05) VALUE ZEROS.
+              05 WS-NUMREG-IMPVND-ED  PIC Z(4)9.
+              05 WS-NUMREG-REJ-ED     PIC Z(4)9.
               05 WS-ERRO-ABERTURA     PIC 9(02) VALUE ZEROS.
-              05 WS-EXISTE-VENDEDOR   PIC 9(01) VALUE ZEROS.           
+              05 WS-EXISTE-VENDEDOR   PIC 9(01) VALUE ZEROS.
+              05 WS-FIM-BUSCA-CLIVND  PIC 9(01) VALUE ZEROS.
+              05 WS-QTDE-CLI-VND-DESATIVAR PIC 9(07) VALUE ZEROS.
+              05 WS-QTDE-CLI-VND-DESAT-ED  PIC Z(6)9.
               05 ws-acao              pic 9(01) value zeros.
               05 WS-PARAM-OK          PIC X(02) VALUE SPACES.
               05 WS-TELA-CAD-VND.
@@ -34,20 +65,56 @@
               05 ws-dados-tela-vnd.
                  15 WS-TEL-VND-CODIGO       pic 9(003) values zeros.    
                  15 WS-TEL-VND-CPF          pic 9(011) values zeros.    
-		         15 WS-TEL-VND-NOME         pic X(040) values spaces.   
-		         15 WS-TEL-VND-LATITUDE     pic s9(003)v9(008)          
+                 15 WS-TEL-VND-NOME         pic X(040) values spaces.   
+                 15 WS-TEL-VND-LATITUDE     pic s9(003)v9(008)          
                     values zeros.
-		         15 WS-TEL-VND-LONGITUDE    pic s9(003)v9(008)          
+                 15 WS-TEL-VND-LONGITUDE    pic s9(003)v9(008)
                     values zeros.
-              05 WS-TEL-VND-CONFIRMAR       pic x(01) value spaces.     
+                 15 WS-TEL-VND-CAPACIDADE   pic 9(005) values zeros.
+                 15 WS-TEL-VND-QTDE-CLI     pic 9(005) values zeros.
+                 15 WS-TEL-VND-STATUS       pic x(001) value "A".
+                 15 WS-TEL-VND-VERSAO       pic 9(009) value 1.
+              05 WS-TEL-VND-CEP             pic 9(08) values zeros.
+              05 WS-TEL-VND-CONFIRMAR       pic x(01) value spaces.
               05 WS-TEL-NMARQUIVO           PIC X(40) VALUE SPACES.
-              05 WS-NUMREG-IMPVND           PIC 9(05) VALUE ZEROS.      
-              
-              
+              05 WS-NUMREG-IMPVND           PIC 9(05) VALUE ZEROS.
+              05 WS-LOTE-CAP-ORIGEM         PIC 9(005) VALUE ZEROS.
+              05 WS-LOTE-CAP-DESTINO        PIC 9(005) VALUE ZEROS.
+              05 WS-LOTE-CONFIRMAR          PIC X(01) VALUE SPACES.
+              05 WS-LOTE-QTD-ALTERADOS      PIC 9(05) VALUE ZEROS.
+              05 WS-LOTE-QTD-ALTERADOS-ED   PIC Z(4)9.
+              05 WS-OPERADOR-ID             PIC X(10) VALUE SPACES.
+              05 WS-LOTE-FIM-BUSCA          PIC 9(01) VALUE ZEROS.
+              05 WS-VERSAO-LIDA             PIC 9(09) VALUE ZEROS.
+
+           01 WS-VALIDACAO-CPF.
+              05 WS-CPF-NUM               PIC 9(11).
+              05 WS-CPF-DIGITOS REDEFINES WS-CPF-NUM.
+                 10 WS-CPF-DIG            PIC 9 OCCURS 11.
+              05 WS-CPF-SOMA              PIC 9(05).
+              05 WS-CPF-QTE               PIC 9(05).
+              05 WS-CPF-RESTO             PIC 9(02).
+              05 WS-CPF-PESO              PIC 9(02).
+              05 WS-CPF-IDX               PIC 9(02).
+              05 WS-CPF-DV1               PIC 9(01).
+              05 WS-CPF-DV2               PIC 9(01).
+              05 WS-CPF-OK                PIC X(01).
+
+           01 WS-LINHAS-IMPVND-REJ.
+              05 WS-MOTIVO-REJEITO        PIC X(40) VALUE SPACES.
+              05 WS-LINHA-REJ-CAB         PIC X(80) VALUE
+                 "  CODVND CPF            MOTIVO DA REJEICAO".
+              05 WS-LINHA-REJ-DET.
+                 10 WS-REJ-CODVND         PIC ZZZ9B.
+                 10 WS-REJ-CPF            PIC ZZZZZZZZZZ9B.
+                 10 WS-REJ-MOTIVO-DET     PIC X(40).
+
+       LINKAGE SECTION.
+       01 LK-OPERADOR-ID                    PIC X(10).
+
        SCREEN SECTION.
        01 TELA-CAD-VENDEDOR.
-          05 VALUE "--- CADASTRO DE VENDEDORES ---" BLANK SCREEN  LINE 
-          1
+          05 VALUE "--- CADASTRO DE VENDEDORES ---" BLANK SCREEN  LINE 1
           COL 35.
           05 VALUE "OPCAO.: " LINE 3 COL 20.
           05 ACAO-INPUT                          LINE 3 COL 28
@@ -55,9 +122,12 @@
           05 VALUE
           "--------------------- OPCOES ------------------------"
           LINE 16 COL 20.
-          05 VALUE 
-          "1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-IMPORTAR  9-VOLTAR"
+          05 VALUE
+          "1-INCLUIR 2-ALTERAR 3-EXCLUIR 4-IMPORTAR 5-REATIVAR"
           LINE 17 COL 20.
+          05 VALUE
+          "6-LOTE 9-VOLTAR"
+          LINE 18 COL 20.
           05 TELA-CAD-VENDEDOR-MSG.
              10 LINE 20 COL 20 VALUE "Mensagem:".
              10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-CAD-VND.           
@@ -65,8 +135,24 @@
        01 TELA-IMPVND.
           05  TELA-IMPVND-NMARQ.
               10 LINE 06 COLUMN 20 VALUE "Nome do arquivo: ".
-              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.        
+              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-NMARQUIVO.
+          05  TELA-IMPVND-SIMULAR.
+              10 LINE 07 COLUMN 20 VALUE "Simular sem gravar (S/N): ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-MODO-SIMULACAO.
+          05  TELA-IMPVND-FORMATO.
+              10 LINE 08 COLUMN 20 VALUE "Formato (F=Fixo C=CSV): ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-FORMATO-IMPORT.
              
+       01 TELA-LOTE-VENDEDOR.
+          05  TELA-LOTE-ORIGEM.
+              10 LINE 06 COLUMN 20 VALUE "Capacidade atual (origem).:".
+              10 COLUMN PLUS 2 PIC 9(5) USING WS-LOTE-CAP-ORIGEM.
+          05  TELA-LOTE-DESTINO.
+              10 LINE 07 COLUMN 20 VALUE "Nova capacidade (destino).:".
+              10 COLUMN PLUS 2 PIC 9(5) USING WS-LOTE-CAP-DESTINO.
+          05  TELA-LOTE-CONFIRMA.
+              10 LINE 08 COLUMN 20 VALUE "Confirmar(S/N).............:".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-LOTE-CONFIRMAR.
        01 TELA-DADOS-VND-CH.
           05 TELA-DADOS-COD-CLI.
              10 LINE 06 COL 20 VALUE "Codigo do Vendedor......:".
@@ -78,30 +164,37 @@
           05 TELA-DADOS-NOME-VND.
              10 LINE 08 COL 20 VALUE "Nome do Vendedor........:".
              10 COLUMN PLUS 2 PIC X(40) USING WS-TEL-VND-NOME.          
+          05 TELA-DADOS-CEP-VND.
+             10 LINE 09 COL 20 VALUE "CEP (p/ busca automatica)..:".
+             10 COLUMN PLUS 2 PIC 9(8) USING WS-TEL-VND-CEP.
           05 TELA-DADOS-LATIT-VND.
-             10 LINE 09 COL 20 VALUE "Latitude................:".
-             10 COLUMN PLUS 2 PIC s9(003)v9(008) 
+             10 LINE 10 COL 20 VALUE "Latitude................:".
+             10 COLUMN PLUS 2 PIC s9(003)v9(008)
                 USING WS-TEL-VND-LATITUDE.
           05 TELA-DADOS-LONGI-VND.
-             10 LINE 10 COL 20 VALUE "Longitude...............:".
-             10 COLUMN PLUS 2 PIC s9(003)v9(008) 
+             10 LINE 11 COL 20 VALUE "Longitude...............:".
+             10 COLUMN PLUS 2 PIC s9(003)v9(008)
                 USING WS-TEL-VND-LONGITUDE.
+          05 TELA-DADOS-CAPACIDADE-VND.
+             10 LINE 12 COL 20 VALUE "Capacidade Max.Clientes.:".
+             10 COLUMN PLUS 2 PIC 9(5) USING WS-TEL-VND-CAPACIDADE.
           05 TELA-DADOS-CONFIRMAR-VND.
-             10 LINE 13 COL 20 VALUE "Confirmar(S/N).:".
-             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-VND-CONFIRMAR.     
+             10 LINE 14 COL 20 VALUE "Confirmar(S/N).:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-VND-CONFIRMAR.
        
-       procedure division.
+       procedure division using LK-OPERADOR-ID.
        00-controle section.
-	       perform 01-inicializar.
-	       perform 02-processar 
+           MOVE LK-OPERADOR-ID TO WS-OPERADOR-ID.
+           perform 01-inicializar.
+           perform 02-processar
              until ws-acao = 9
                 OR WS-ERRO-ABERTURA <> 0.
-	       perform 03-finalizar.
+           perform 03-finalizar.
            goback.
        00-controle-exit. exit.
-		 
-	   01-inicializar section.
-	       initialize ws-variaveis.
+         
+       01-inicializar section.
+           initialize ws-variaveis.
            MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
            OPEN I-O ARQ-VENDEDOR.
            MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS.
@@ -113,7 +206,25 @@
                DISPLAY TELA-CAD-VENDEDOR
                ACCEPT TELA-CAD-VENDEDOR
            END-IF.
-           
+
+           MOVE "ARQ_CLIENTE" TO WID-ARQ-CLIENTE.
+           OPEN INPUT ARQ-CLIENTE.
+           IF  WS-RESULTADO-ACESSO <> 00
+           AND WS-RESULTADO-ACESSO <> 05 THEN
+               MOVE "ERRO ABERTURA ARQ ARQCLI" TO WS-MSG-1
+               MOVE WS-RESULTADO-ACESSO TO WS-MSG-STATUS
+               MOVE 1 TO WS-ERRO-ABERTURA
+               DISPLAY TELA-CAD-VENDEDOR
+               ACCEPT TELA-CAD-VENDEDOR
+           END-IF.
+
+      *    A TABELA DE GEORREFERENCIAMENTO POR CEP E OPCIONAL: SE O
+      *    ARQUIVO NAO EXISTIR, A BUSCA AUTOMATICA FICA INDISPONIVEL
+      *    E A LATITUDE/LONGITUDE CONTINUAM SENDO INFORMADAS A MAO,
+      *    SEM IMPEDIR O FUNCIONAMENTO DO CADASTRO.
+           MOVE "ARQ_GEOCEP" TO WID-ARQ-GEOCEP.
+           OPEN INPUT ARQ-GEOCEP.
+
        01-inicializar-exit. exit.
           
        02-processar section.
@@ -124,6 +235,9 @@
            if ws-acao = 4 then
               PERFORM 024-IMPORTAR-VENDEDOR
            else
+           if ws-acao = 6 then
+              PERFORM 026-ALTERAR-LOTE-VENDEDOR
+           else
            if ws-acao = 9 then
               display "sair"
            else
@@ -148,22 +262,36 @@
                   IF WS-EXISTE-VENDEDOR = 1 THEN
                       PERFORM 023-EXCLUIR-VENDEDOR
                   ELSE
-                      MOVE "Vendedor inexistente" TO WS-MSG-CAD-VND      
+                      MOVE "Vendedor inexistente" TO WS-MSG-CAD-VND
                   END-IF
+              else
+              if ws-acao = 5 then
+                  IF WS-EXISTE-VENDEDOR = 1 THEN
+                      PERFORM 025-REATIVAR-VENDEDOR
+                  ELSE
+                      MOVE "Vendedor inexistente" TO WS-MSG-CAD-VND
+                  END-IF
+              end-if
               end-if
               end-if
               end-if
            end-if
+           end-if
            end-if.
        02-processar-exit. exit.
-           
+
        021-INCLUIR-VENDEDOR section.
+           MOVE 0 TO WS-TEL-VND-QTDE-CLI.
+           MOVE "A" TO WS-TEL-VND-STATUS.
+           MOVE 1 TO WS-TEL-VND-VERSAO.
+           MOVE 0 TO WS-TEL-VND-CEP.
            DISPLAY TELA-DADOS-VND-CORPO.
            PERFORM 0211-ACEITA-DADOS.
            
           EVALUATE WS-TEL-VND-CONFIRMAR
            WHEN 'S'
              move ws-dados-tela-vnd to VND-REGISTRO
+             MOVE WS-OPERADOR-ID TO VND-OPERADOR
              write VND-REGISTRO
              IF  WS-RST-ACESS-VND <> 0 THEN
                  MOVE "ERRO WRITE ARQ ARQVND" TO WS-MSG-1
@@ -176,7 +304,7 @@
              MOVE "Inclusão não realizada" TO WS-MSG-CAD-VND            
            WHEN OTHER                                                   
              MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
-           END-EVALUATE.	           
+           END-EVALUATE.               
            
        021-INCLUIR-VENDEDOR-EXIT.
            EXIT.
@@ -189,13 +317,23 @@
            MOVE " " TO WS-PARAM-OK.
            PERFORM 02111-INFORMA-NOME
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
            MOVE " " TO WS-PARAM-OK.
-           PERFORM 02111-INFORMA-LATITUDE
+           PERFORM 02110-INFORMA-CEP
              UNTIL WS-PARAM-OK EQUAL "OK".
-           
+
+           IF WS-GEOCEP-ACHOU NOT = "S" THEN
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 02111-INFORMA-LATITUDE
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+
+               MOVE " " TO WS-PARAM-OK
+               PERFORM 02111-INFORMA-LONGITUDE
+                 UNTIL WS-PARAM-OK EQUAL "OK"
+           END-IF.
+
            MOVE " " TO WS-PARAM-OK.
-           PERFORM 02111-INFORMA-LONGITUDE
+           PERFORM 02111-INFORMA-CAPACIDADE
              UNTIL WS-PARAM-OK EQUAL "OK".
 
            MOVE " " TO WS-PARAM-OK.
@@ -206,17 +344,83 @@
            EXIT.
 
        02111-INFORMA-CPF SECTION.
-             ACCEPT  TELA-DADOS-CPF-VND.
-            IF WS-TEL-VND-CPF EQUAL 0 THEN
-                MOVE "CPF invalido" TO WS-MSG-CAD-VND                   
+            ACCEPT  TELA-DADOS-CPF-VND.
+            PERFORM 021111-VALIDAR-CPF.
+            IF WS-CPF-OK = "N" THEN
+                MOVE "CPF invalido" TO WS-MSG-CAD-VND
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CAD-VND
             END-IF.
             DISPLAY TELA-CAD-VENDEDOR-MSG.
-          
+
        02111-INFORMA-CPF-EXIT.
            EXIT.
+
+       021111-VALIDAR-CPF SECTION.
+           MOVE "S" TO WS-CPF-OK.
+           IF WS-TEL-VND-CPF EQUAL 0 THEN
+               MOVE "N" TO WS-CPF-OK
+           ELSE
+               MOVE WS-TEL-VND-CPF TO WS-CPF-NUM
+
+               MOVE 0 TO WS-CPF-SOMA
+               MOVE 10 TO WS-CPF-PESO
+               MOVE 1 TO WS-CPF-IDX
+               PERFORM 0211111-SOMAR-DIGITO-DV1
+                 UNTIL WS-CPF-IDX > 9
+               DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QTE
+                    REMAINDER WS-CPF-RESTO
+               IF WS-CPF-RESTO < 2 THEN
+                  MOVE 0 TO WS-CPF-DV1
+               ELSE
+                  COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+               END-IF
+
+               MOVE 0 TO WS-CPF-SOMA
+               MOVE 11 TO WS-CPF-PESO
+               MOVE 1 TO WS-CPF-IDX
+               PERFORM 0211112-SOMAR-DIGITO-DV2
+                 UNTIL WS-CPF-IDX > 10
+               DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-QTE
+                    REMAINDER WS-CPF-RESTO
+               IF WS-CPF-RESTO < 2 THEN
+                  MOVE 0 TO WS-CPF-DV2
+               ELSE
+                  COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+               END-IF
+
+               IF WS-CPF-DV1 <> WS-CPF-DIG(10)
+               OR WS-CPF-DV2 <> WS-CPF-DIG(11) THEN
+                  MOVE "N" TO WS-CPF-OK
+               END-IF
+           END-IF.
+
+       021111-VALIDAR-CPF-EXIT.
+           EXIT.
+
+       0211111-SOMAR-DIGITO-DV1 SECTION.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+               + (WS-CPF-DIG(WS-CPF-IDX) * WS-CPF-PESO).
+           SUBTRACT 1 FROM WS-CPF-PESO.
+           ADD 1 TO WS-CPF-IDX.
+
+       0211111-SOMAR-DIGITO-DV1-EXIT.
+           EXIT.
+
+       0211112-SOMAR-DIGITO-DV2 SECTION.
+           IF WS-CPF-IDX = 10 THEN
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                  + (WS-CPF-DV1 * WS-CPF-PESO)
+           ELSE
+              COMPUTE WS-CPF-SOMA = WS-CPF-SOMA
+                  + (WS-CPF-DIG(WS-CPF-IDX) * WS-CPF-PESO)
+           END-IF.
+           SUBTRACT 1 FROM WS-CPF-PESO.
+           ADD 1 TO WS-CPF-IDX.
+
+       0211112-SOMAR-DIGITO-DV2-EXIT.
+           EXIT.
            
        02111-INFORMA-NOME SECTION.
             ACCEPT  TELA-DADOS-NOME-VND.
@@ -231,23 +435,60 @@
        02111-INFORMA-NOME-EXIT.
            EXIT.
            
+      *    PERMITE INFORMAR O CEP PARA BUSCAR AUTOMATICAMENTE A
+      *    LATITUDE/LONGITUDE NA TABELA DE GEORREFERENCIAMENTO,
+      *    DISPENSANDO A DIGITACAO MANUAL DAS COORDENADAS QUANDO O
+      *    CEP ESTIVER CADASTRADO. CEP ZERO OU NAO ENCONTRADO CAI NA
+      *    DIGITACAO MANUAL DE LATITUDE/LONGITUDE, COMO ANTES.
+       02110-INFORMA-CEP SECTION.
+            MOVE "N" TO WS-GEOCEP-ACHOU.
+            ACCEPT  TELA-DADOS-CEP-VND.
+            IF WS-TEL-VND-CEP EQUAL 0 THEN
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CAD-VND
+            ELSE
+                MOVE WS-TEL-VND-CEP TO GEOCEP-CEP
+                READ ARQ-GEOCEP KEY IS GEOCEP-CEP INVALID KEY CONTINUE
+                END-READ
+                IF WS-RST-ACESS-GEOCEP NOT = 0 THEN
+                    MOVE "CEP nao encontrado, informe manualmente" TO
+                         WS-MSG-CAD-VND
+                    MOVE "OK" TO WS-PARAM-OK
+                ELSE
+                    MOVE GEOCEP-LATITUDE  TO WS-TEL-VND-LATITUDE
+                    MOVE GEOCEP-LONGITUDE TO WS-TEL-VND-LONGITUDE
+                    MOVE "S" TO WS-GEOCEP-ACHOU
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE "CEP localizado, coordenadas preenchidas" TO
+                         WS-MSG-CAD-VND
+                END-IF
+            END-IF.
+            DISPLAY TELA-CAD-VENDEDOR-MSG.
+
+       02110-INFORMA-CEP-EXIT.
+           EXIT.
+
        02111-INFORMA-LATITUDE SECTION.
             ACCEPT  TELA-DADOS-LATIT-VND.
-            IF WS-TEL-VND-LATITUDE EQUAL 0 THEN
-                MOVE "Latitude invalida" TO WS-MSG-CAD-VND              
+            IF WS-TEL-VND-LATITUDE < -90
+            OR WS-TEL-VND-LATITUDE > 90 THEN
+                MOVE "Latitude invalida (-90 a 90)" TO
+                     WS-MSG-CAD-VND
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CAD-VND
             END-IF.
             DISPLAY TELA-CAD-VENDEDOR-MSG.
-          
+
        02111-INFORMA-LATITUDE-EXIT.
            EXIT.
-           
+
        02111-INFORMA-LONGITUDE SECTION.
             ACCEPT  TELA-DADOS-LONGI-VND.
-            IF WS-TEL-VND-LONGITUDE EQUAL 0 THEN
-                MOVE "Longitude invalida" TO WS-MSG-CAD-VND             
+            IF WS-TEL-VND-LONGITUDE < -180
+            OR WS-TEL-VND-LONGITUDE > 180 THEN
+                MOVE "Longitude invalida (-180 a 180)" TO
+                     WS-MSG-CAD-VND
             ELSE
                 MOVE "OK" TO WS-PARAM-OK
                 MOVE SPACES TO WS-MSG-CAD-VND
@@ -256,6 +497,19 @@
           
        02111-INFORMA-LONGITUDE-EXIT.
            EXIT.
+
+       02111-INFORMA-CAPACIDADE SECTION.
+            ACCEPT  TELA-DADOS-CAPACIDADE-VND.
+            IF WS-TEL-VND-CAPACIDADE EQUAL 0 THEN
+                MOVE "Capacidade invalida" TO WS-MSG-CAD-VND
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CAD-VND
+            END-IF.
+            DISPLAY TELA-CAD-VENDEDOR-MSG.
+
+       02111-INFORMA-CAPACIDADE-EXIT.
+           EXIT.
            
        02111-INFORMA-CONFIRMAR SECTION.
             ACCEPT  TELA-DADOS-CONFIRMAR-VND.
@@ -277,26 +531,50 @@
            MOVE VND-NOME           TO WS-TEL-VND-NOME.
            MOVE VND-LATITUDE       TO WS-TEL-VND-LATITUDE.
            MOVE VND-LONGITUDE      TO WS-TEL-VND-LONGITUDE.
-           
+           MOVE VND-CAPACIDADE     TO WS-TEL-VND-CAPACIDADE.
+           MOVE VND-QTDE-CLIENTES  TO WS-TEL-VND-QTDE-CLI.
+           MOVE VND-STATUS         TO WS-TEL-VND-STATUS.
+           MOVE VND-VERSAO         TO WS-VERSAO-LIDA.
+
            DISPLAY TELA-DADOS-VND-CORPO.
            PERFORM 0211-ACEITA-DADOS.
-           
+
+      *    RELE O REGISTRO PELA CHAVE ANTES DE GRAVAR PARA CONFERIR SE
+      *    NINGUEM MAIS ALTEROU O VENDEDOR ENQUANTO A TELA ESTAVA
+      *    ABERTA PARA EDICAO. SE A VERSAO LIDA NO INICIO NAO BATER
+      *    COM A VERSAO ATUAL DO ARQUIVO, A GRAVACAO E RECUSADA EM VEZ
+      *    DE SOBREPOR SILENCIOSAMENTE A ALTERACAO DE OUTRO OPERADOR.
            EVALUATE WS-TEL-VND-CONFIRMAR
            WHEN 'S'
-             move ws-dados-tela-vnd to VND-REGISTRO
-             REWRITE VND-REGISTRO
-             IF  WS-RST-ACESS-VND <> 0 THEN
-                 MOVE "ERRO REWRITE ARQ ARQVND" TO WS-MSG-1
-                 MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS                 
+             MOVE WS-TEL-VND-CODIGO TO VND-CODIGO
+             READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+             END-READ
+             IF WS-RST-ACESS-VND <> 0 THEN
+                 MOVE "Vendedor nao encontrado (excluido?)" TO
+                      WS-MSG-CAD-VND
              ELSE
-                 MOVE "Vendedor alterado com sucesso" TO                 
-                      WS-MSG-CAD-VND  
+             IF VND-VERSAO <> WS-VERSAO-LIDA THEN
+                 MOVE "Registro alterado por outro usuario, refaca" TO
+                      WS-MSG-CAD-VND
+             ELSE
+                 move ws-dados-tela-vnd to VND-REGISTRO
+                 COMPUTE VND-VERSAO = WS-VERSAO-LIDA + 1
+                 MOVE WS-OPERADOR-ID TO VND-OPERADOR
+                 REWRITE VND-REGISTRO
+                 IF  WS-RST-ACESS-VND <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQVND" TO WS-MSG-1
+                     MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Vendedor alterado com sucesso" TO
+                          WS-MSG-CAD-VND
+                 END-IF
              END-IF
-           WHEN 'N' 
-             MOVE "Alteracao nao realizada" TO WS-MSG-CAD-VND           
-           WHEN OTHER                                                   
+             END-IF
+           WHEN 'N'
+             MOVE "Alteracao nao realizada" TO WS-MSG-CAD-VND
+           WHEN OTHER
              MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
-           END-EVALUATE.	           
+           END-EVALUATE.
         022-ALTERAR-VENDEDOR-exit. exit.
            
            
@@ -305,85 +583,336 @@
            MOVE VND-CPF            TO WS-TEL-VND-CPF.
            MOVE VND-NOME           TO WS-TEL-VND-NOME.
            MOVE VND-LATITUDE       TO WS-TEL-VND-LATITUDE.
-           MOVE VND-LONGITUDE      TO WS-TEL-VND-LONGITUDE.             
+           MOVE VND-LONGITUDE      TO WS-TEL-VND-LONGITUDE.
            DISPLAY TELA-DADOS-VND-CORPO.
-           
-           ACCEPT TELA-DADOS-CONFIRMAR-VND.
-           
-           EVALUATE WS-TEL-VND-CONFIRMAR
-           WHEN 'S'
-             DELETE ARQ-VENDEDOR
-             IF  WS-RST-ACESS-VND <> 0 THEN
-                 MOVE "ERRO REWRITE ARQ ARQVND" TO WS-MSG-1
-                 MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS                 
-             ELSE
-                 MOVE "Vendedor EXCLUIDO com sucesso" TO                 
-                      WS-MSG-CAD-VND  
-             END-IF
-           WHEN 'N' 
-             MOVE "Exclusao nao realizada" TO WS-MSG-CAD-VND            
-           WHEN OTHER                                                   
-             MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
-           END-EVALUATE.	           
+
+      *    A EXCLUSAO E UMA DESATIVACAO (VND-STATUS = "I"), NAO UM
+      *    DELETE FISICO DO REGISTRO, ENTAO O VENDEDOR COM CLIENTES
+      *    ATRIBUIDOS PODE SER DESATIVADO SEM DEIXAR REFERENCIA
+      *    ORFA - OS CLIENTES CONTINUAM APONTANDO PARA O MESMO CODIGO
+      *    E SAO REDISTRIBUIDOS NA PROXIMA RODADA DO CALC_DISTRIBUICAO.
+      *    MESMO ASSIM, ATE ESSA PROXIMA RODADA RODAR, OS CLIENTES DO
+      *    VENDEDOR FICAM SEM REDISTRIBUICAO IMEDIATA - POR ISSO O
+      *    OPERADOR E AVISADO DA QUANTIDADE ANTES DE CONFIRMAR.
+           IF VND-STATUS-INATIVO THEN
+               MOVE "Vendedor ja esta inativo" TO WS-MSG-CAD-VND
+           ELSE
+               PERFORM 0231-CONTAR-CLIENTES-REFERENCIADOS
+               IF WS-QTDE-CLI-VND-DESATIVAR > 0 THEN
+                   MOVE WS-QTDE-CLI-VND-DESATIVAR TO
+                        WS-QTDE-CLI-VND-DESAT-ED
+                   STRING WS-QTDE-CLI-VND-DESAT-ED DELIMITED BY SIZE
+                          " clientes afetados. Confirma?" DELIMITED BY
+                             SIZE
+                       INTO WS-MSG-CAD-VND
+               ELSE
+                   MOVE SPACES TO WS-MSG-CAD-VND
+               END-IF
+               DISPLAY TELA-CAD-VENDEDOR-MSG
+               ACCEPT TELA-DADOS-CONFIRMAR-VND
+
+               EVALUATE WS-TEL-VND-CONFIRMAR
+               WHEN 'S'
+                 MOVE "I" TO VND-STATUS
+                 ADD 1 TO VND-VERSAO
+                 MOVE WS-OPERADOR-ID TO VND-OPERADOR
+                 REWRITE VND-REGISTRO
+                 IF  WS-RST-ACESS-VND <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQVND" TO WS-MSG-1
+                     MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Vendedor EXCLUIDO com sucesso" TO
+                          WS-MSG-CAD-VND
+                 END-IF
+               WHEN 'N'
+                 MOVE "Exclusao nao realizada" TO WS-MSG-CAD-VND
+               WHEN OTHER
+                 MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
+               END-EVALUATE
+           END-IF.
            MOVE SPACES TO ws-dados-tela-vnd.
-           
+
        023-EXCLUIR-VENDEDOR-EXIT.
            EXIT.
-           
+
+      *    CONTA QUANTOS CLIENTES ATIVOS APONTAM PARA O VENDEDOR QUE
+      *    ESTA SENDO DESATIVADO, PARA AVISAR O OPERADOR DO IMPACTO
+      *    ANTES DA CONFIRMACAO. NAO BLOQUEIA A DESATIVACAO.
+       0231-CONTAR-CLIENTES-REFERENCIADOS section.
+           MOVE 0 TO WS-QTDE-CLI-VND-DESATIVAR.
+           MOVE 0 TO WS-FIM-BUSCA-CLIVND.
+
+           MOVE LOW-VALUES TO CLI-CODIGO.
+           START ARQ-CLIENTE KEY IS NOT LESS THAN CLI-CODIGO
+             INVALID KEY MOVE 1 TO WS-FIM-BUSCA-CLIVND
+           END-START.
+           IF  WS-FIM-BUSCA-CLIVND <> 1 THEN
+               READ ARQ-CLIENTE NEXT RECORD
+                 AT END MOVE 1 TO WS-FIM-BUSCA-CLIVND
+               END-READ
+               PERFORM 02311-COMPARAR-CLIVND
+                 UNTIL WS-FIM-BUSCA-CLIVND = 1
+           END-IF.
+
+       0231-CONTAR-CLIENTES-REFERENCIADOS-EXIT.
+           EXIT.
+
+       02311-COMPARAR-CLIVND section.
+           IF CLI-STATUS-ATIVO
+           AND CLI-CODVND = WS-TEL-VND-CODIGO THEN
+               ADD 1 TO WS-QTDE-CLI-VND-DESATIVAR
+           END-IF.
+
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE 1 TO WS-FIM-BUSCA-CLIVND
+           END-READ.
+
+       02311-COMPARAR-CLIVND-EXIT.
+           EXIT.
+
+       025-REATIVAR-VENDEDOR section.
+           MOVE VND-CODIGO         TO WS-TEL-VND-CODIGO.
+           MOVE VND-CPF            TO WS-TEL-VND-CPF.
+           MOVE VND-NOME           TO WS-TEL-VND-NOME.
+           MOVE VND-LATITUDE       TO WS-TEL-VND-LATITUDE.
+           MOVE VND-LONGITUDE      TO WS-TEL-VND-LONGITUDE.
+           DISPLAY TELA-DADOS-VND-CORPO.
+
+           IF VND-STATUS-ATIVO THEN
+               MOVE "Vendedor ja esta ativo" TO WS-MSG-CAD-VND
+           ELSE
+               ACCEPT TELA-DADOS-CONFIRMAR-VND
+               EVALUATE WS-TEL-VND-CONFIRMAR
+               WHEN 'S'
+                 MOVE "A" TO VND-STATUS
+                 ADD 1 TO VND-VERSAO
+                 MOVE WS-OPERADOR-ID TO VND-OPERADOR
+                 REWRITE VND-REGISTRO
+                 IF  WS-RST-ACESS-VND <> 0 THEN
+                     MOVE "ERRO REWRITE ARQ ARQVND" TO WS-MSG-1
+                     MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS
+                 ELSE
+                     MOVE "Vendedor REATIVADO com sucesso" TO
+                          WS-MSG-CAD-VND
+                 END-IF
+               WHEN 'N'
+                 MOVE "Reativacao nao realizada" TO WS-MSG-CAD-VND
+               WHEN OTHER
+                 MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
+               END-EVALUATE
+           END-IF.
+           MOVE SPACES TO ws-dados-tela-vnd.
+
+       025-REATIVAR-VENDEDOR-EXIT.
+           EXIT.
+
+      *    PERMITE CORRIGIR DE UMA SO VEZ A CAPACIDADE MAXIMA DE
+      *    CLIENTES DE TODOS OS VENDEDORES ATIVOS QUE ESTEJAM COM UMA
+      *    DETERMINADA CAPACIDADE ATUAL, SEM PASSAR UM A UM PELA TELA
+      *    DE ALTERACAO.
+       026-ALTERAR-LOTE-VENDEDOR SECTION.
+           DISPLAY TELA-LOTE-VENDEDOR.
+           ACCEPT   TELA-LOTE-ORIGEM.
+           ACCEPT   TELA-LOTE-DESTINO.
+           ACCEPT   TELA-LOTE-CONFIRMA.
+           EVALUATE WS-LOTE-CONFIRMAR
+           WHEN 'S'
+               PERFORM 0261-EXECUTAR-LOTE-VENDEDOR
+           WHEN 'N'
+               MOVE "Alteracao em lote nao realizada" TO WS-MSG-CAD-VND
+           WHEN OTHER
+               MOVE 'Opcao invalida' TO WS-MSG-CAD-VND
+           END-EVALUATE.
+       026-ALTERAR-LOTE-VENDEDOR-EXIT.
+           EXIT.
+
+       0261-EXECUTAR-LOTE-VENDEDOR SECTION.
+           MOVE 0 TO WS-LOTE-QTD-ALTERADOS.
+           MOVE 0 TO WS-LOTE-FIM-BUSCA.
+           MOVE LOW-VALUES TO VND-CODIGO.
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN VND-CODIGO
+             INVALID KEY CONTINUE
+           END-START.
+           PERFORM 02611-PROCESSAR-LOTE-VENDEDOR
+             UNTIL WS-LOTE-FIM-BUSCA = 1.
+           MOVE WS-LOTE-QTD-ALTERADOS TO WS-LOTE-QTD-ALTERADOS-ED.
+           STRING "Vendedores alterados em lote: " DELIMITED BY SIZE
+                  WS-LOTE-QTD-ALTERADOS-ED         DELIMITED BY SIZE
+             INTO WS-MSG-CAD-VND.
+       0261-EXECUTAR-LOTE-VENDEDOR-EXIT.
+           EXIT.
+
+       02611-PROCESSAR-LOTE-VENDEDOR SECTION.
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE 1 TO WS-LOTE-FIM-BUSCA
+             NOT AT END
+                 IF VND-STATUS-ATIVO
+                 AND VND-CAPACIDADE = WS-LOTE-CAP-ORIGEM THEN
+                     MOVE WS-LOTE-CAP-DESTINO TO VND-CAPACIDADE
+                     ADD 1 TO VND-VERSAO
+                     MOVE WS-OPERADOR-ID TO VND-OPERADOR
+                     REWRITE VND-REGISTRO
+                     IF WS-RST-ACESS-VND = 0 THEN
+                         ADD 1 TO WS-LOTE-QTD-ALTERADOS
+                     END-IF
+                 END-IF
+           END-READ.
+       02611-PROCESSAR-LOTE-VENDEDOR-EXIT.
+           EXIT.
+
        024-IMPORTAR-VENDEDOR SECTION.
+           MOVE "N" TO WS-MODO-SIMULACAO.
+           MOVE "F" TO WS-FORMATO-IMPORT.
            DISPLAY TELA-IMPVND.
            ACCEPT  TELA-IMPVND-NMARQ.
+           ACCEPT  TELA-IMPVND-SIMULAR.
+           ACCEPT  TELA-IMPVND-FORMATO.
            MOVE WS-TEL-NMARQUIVO TO WID-ARQ-IMPVND.
-            
+
            OPEN INPUT ARQ-IMPVND.
            IF WS-RST-ACESS-IMPVND = 0 THEN
                MOVE 0 TO WS-NUMREG-IMPVND
+               MOVE 0 TO WS-NUMREG-REJEITADOS
                MOVE " " TO WS-MSG-1
+               PERFORM 024A-ABRIR-ARQ-REJEITOS
+               IF WS-FORMATO-CSV THEN
+                   READ ARQ-IMPVND NEXT RECORD
+               END-IF
                PERFORM 0249-LER-IMPCLI
                PERFORM 0241-PROCESSAR-IMPORTACAO
                  UNTIL WS-RST-ACESS-IMPVND > 0
-                    OR WS-RST-ACESS-VND > 0
+               CLOSE ARQ-IMPRESSO
            ELSE
                MOVE "Arquivo de imp. inexistente." TO WS-MSG-1
-               MOVE WS-RST-ACESS-IMPVND TO WS-MSG-STATUS                
+               MOVE WS-RST-ACESS-IMPVND TO WS-MSG-STATUS
            END-IF.
-            
+
            CLOSE ARQ-IMPVND.
-            
+
            IF WS-MSG-1 = " " THEN
-               MOVE "Quantidade de reg. importados:" TO WS-MSG-2
-               MOVE WS-NUMREG-IMPVND TO WS-NUMREG-IMPVND-MSG            
+               MOVE WS-NUMREG-IMPVND TO WS-NUMREG-IMPVND-ED
+               MOVE WS-NUMREG-REJEITADOS TO WS-NUMREG-REJ-ED
+               IF WS-MODO-SIMULACAO = "S" THEN
+                   STRING "Simulacao - import:" DELIMITED BY SIZE
+                          WS-NUMREG-IMPVND-ED DELIMITED BY SIZE
+                          " rejeita:"          DELIMITED BY SIZE
+                          WS-NUMREG-REJ-ED     DELIMITED BY SIZE
+                     INTO WS-MSG-CAD-VND
+               ELSE
+                   STRING "Importados: "    DELIMITED BY SIZE
+                          WS-NUMREG-IMPVND-ED DELIMITED BY SIZE
+                          "  Rejeitados: "  DELIMITED BY SIZE
+                          WS-NUMREG-REJ-ED  DELIMITED BY SIZE
+                     INTO WS-MSG-CAD-VND
+               END-IF
            END-IF.
-            
+
        024-IMPORTAR-VENDEDOR-EXIT.
            EXIT.
-           
+
+       024A-ABRIR-ARQ-REJEITOS SECTION.
+           STRING WID-ARQ-IMPVND DELIMITED BY SPACE
+                  ".REJ" DELIMITED BY SIZE
+             INTO WS-NM-IMPRESSO.
+           OPEN OUTPUT ARQ-IMPRESSO.
+           MOVE WS-LINHA-REJ-CAB TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       024A-ABRIR-ARQ-REJEITOS-EXIT.
+           EXIT.
+
        0241-PROCESSAR-IMPORTACAO SECTION.
            MOVE IMPVND-CODVND      TO VND-CODIGO.
            MOVE IMPVND-CPF         TO VND-CPF.
            MOVE IMPVND-NOME        TO VND-NOME.
            MOVE IMPVND-LATITUDE    TO VND-LATITUDE.
            MOVE IMPVND-LONGITUDE   TO VND-LONGITUDE.
+           MOVE 0                  TO VND-CAPACIDADE.
+           MOVE 0                  TO VND-QTDE-CLIENTES.
+           MOVE "A"                TO VND-STATUS.
+           MOVE 1                  TO VND-VERSAO.
+           MOVE WS-OPERADOR-ID     TO VND-OPERADOR.
 
-           WRITE VND-REGISTRO
-           IF  WS-RST-ACESS-VND <> 0 THEN
-               MOVE "ERRO WRITE ARQ ARQVND" TO WS-MSG-1
-               MOVE WS-RST-ACESS-VND TO WS-MSG-STATUS
+           IF WS-MODO-SIMULACAO = "S" THEN
+               PERFORM 0241A-SIMULAR-GRAVACAO
            ELSE
-               ADD 1 TO WS-NUMREG-IMPVND
-               PERFORM 0249-LER-IMPCLI
+               WRITE VND-REGISTRO
+               IF  WS-RST-ACESS-VND <> 0 THEN
+                   STRING "Erro gravacao, status " DELIMITED BY SIZE
+                          WS-RST-ACESS-VND DELIMITED BY SIZE
+                     INTO WS-MOTIVO-REJEITO
+                   PERFORM 0242-GRAVAR-REJEITO
+               ELSE
+                   ADD 1 TO WS-NUMREG-IMPVND
+               END-IF
            END-IF.
+           PERFORM 0249-LER-IMPCLI.
        0241-PROCESSAR-IMPORTACAO-EXIT.
            EXIT.
-           
+
+      *    SIMULA A GRAVACAO SEM ALTERAR O ARQUIVO DE VENDEDORES: USA
+      *    UMA LEITURA PELA CHAVE PARA DETECTAR O MESMO CONFLITO DE
+      *    CODIGO DUPLICADO QUE O WRITE REAL ACUSARIA.
+       0241A-SIMULAR-GRAVACAO SECTION.
+           READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-VND = 0 THEN
+               MOVE "Codigo ja cadastrado (simulacao)" TO
+                    WS-MOTIVO-REJEITO
+               PERFORM 0242-GRAVAR-REJEITO
+           ELSE
+               ADD 1 TO WS-NUMREG-IMPVND
+           END-IF.
+       0241A-SIMULAR-GRAVACAO-EXIT.
+           EXIT.
+
+       0242-GRAVAR-REJEITO SECTION.
+           MOVE SPACES TO WS-LINHA-REJ-DET.
+           MOVE IMPVND-CODVND TO WS-REJ-CODVND.
+           MOVE IMPVND-CPF    TO WS-REJ-CPF.
+           MOVE WS-MOTIVO-REJEITO TO WS-REJ-MOTIVO-DET.
+           MOVE WS-LINHA-REJ-DET TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+           ADD 1 TO WS-NUMREG-REJEITADOS.
+       0242-GRAVAR-REJEITO-EXIT.
+           EXIT.
+
        0249-LER-IMPCLI SECTION.
            READ ARQ-IMPVND NEXT RECORD.
+           IF WS-RST-ACESS-IMPVND = 0
+           AND WS-FORMATO-CSV THEN
+               PERFORM 0240-PARSE-CSV-IMPVND
+           END-IF.
        0249-LER-IMPCLI-EXIT.
            EXIT.
+
+      *    QUEBRA A LINHA CSV PELAS VIRGULAS E MONTA O REGISTRO NO
+      *    MESMO LAYOUT DO ARQUIVO DE IMPORTACAO DE FORMATO FIXO, DE
+      *    MODO QUE O RESTO DA IMPORTACAO NAO PRECISE SABER DE ONDE
+      *    OS DADOS VIERAM. OS CAMPOS DE LATITUDE/LONGITUDE ACEITAM O
+      *    PONTO DECIMAL LITERAL NORMAL DE UMA PLANILHA (EX.:
+      *    -23.55052000), POIS O UNSTRING FAZ A DESEDICAO NUMERICA DO
+      *    TEXTO PARA O CAMPO NUMERICO DE DESTINO.
+       0240-PARSE-CSV-IMPVND SECTION.
+           MOVE SPACES TO WS-CSV-IMPVND.
+           UNSTRING IMPVND-CSV-TEXTO DELIMITED BY ","
+             INTO WS-CSV-CODVND
+                  WS-CSV-CPF
+                  WS-CSV-NOME
+                  WS-CSV-LATITUDE
+                  WS-CSV-LONGITUDE
+           END-UNSTRING.
+           MOVE WS-CSV-CODVND    TO IMPVND-CODVND.
+           MOVE WS-CSV-CPF       TO IMPVND-CPF.
+           MOVE WS-CSV-NOME      TO IMPVND-NOME.
+           MOVE WS-CSV-LATITUDE  TO IMPVND-LATITUDE.
+           MOVE WS-CSV-LONGITUDE TO IMPVND-LONGITUDE.
+       0240-PARSE-CSV-IMPVND-EXIT.
+           EXIT.
  
        029-VERIFICAR-VENDEDOR SECTION.
            MOVE WS-TEL-VND-CODIGO TO VND-CODIGO.
-           READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY.
+           READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+           END-READ.
            IF WS-RST-ACESS-VND = 0 THEN
                MOVE 1 TO WS-EXISTE-VENDEDOR
            ELSE
@@ -394,6 +923,8 @@
        
        03-finalizar section.
            close ARQ-VENDEDOR.
+           close ARQ-CLIENTE.
+           close ARQ-GEOCEP.
        03-finalizar-exit.
            EXIT.
 
