@@ -0,0 +1,277 @@
+       identification division.
+       program-id. "CONSULTA_CLI_VND".
+       author.     Roberto Holz.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+         copy 'select-arq-cliente.cpy'.
+         copy 'select-arq-vendedor.cpy'.
+
+       data division.
+       file section.
+         copy 'fd-arq-cliente.cpy'.
+         copy 'fd-arq-vendedor.cpy'.
+
+       working-storage section.
+           01 ws-variaveis.
+              05 wid-arq-cliente       pic x(22) value SPACES.
+              05 WS-RESULTADO-ACESSO   pic 9(02) value ZEROS.
+              05 wid-arq-vendedor      pic x(22) value SPACES.
+              05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.
+
+              05 WS-ERRO-ABERTURA      PIC 9(02) VALUE ZEROS.
+              05 WS-EXISTE-CLIENTE     PIC 9(01) VALUE ZEROS.
+              05 WS-EXISTE-VENDEDOR    PIC 9(01) VALUE ZEROS.
+              05 WS-SAIR               PIC 9(01) VALUE ZEROS.
+              05 WS-PARAM-OK           PIC X(02) VALUE SPACES.
+              05 WS-DADOS-TELA.
+                 10 WS-MSG-CON              PIC X(40) VALUE SPACES.
+                 10 WS-TEL-TIPO             PIC X(01) VALUE SPACES.
+                 10 WS-TEL-CODIGO           PIC 9(07) VALUE ZEROS.
+                 10 WS-TEL-NOVA-CONSULTA    PIC X(01) VALUE SPACES.
+                 10 WS-TEL-SAIR             PIC X(01) VALUE SPACES.
+
+              05 WS-DADOS-RESULTADO-CLI.
+                 10 WS-TEL-CLI-CODIGO       PIC 9(07) VALUE ZEROS.
+                 10 WS-TEL-CLI-CNPJ         PIC 9(14) VALUE ZEROS.
+                 10 WS-TEL-CLI-RAZAOSOCIAL  PIC X(40) VALUE SPACES.
+                 10 WS-TEL-CLI-LATITUDE     PIC S9(03)V9(08)
+                    VALUE ZEROS.
+                 10 WS-TEL-CLI-LONGITUDE    PIC S9(03)V9(08)
+                    VALUE ZEROS.
+                 10 WS-TEL-CLI-CODVND       PIC 9(03) VALUE ZEROS.
+                 10 WS-TEL-CLI-STATUS       PIC X(01) VALUE SPACES.
+
+              05 WS-DADOS-RESULTADO-VND.
+                 10 WS-TEL-VND-CODIGO       PIC 9(03) VALUE ZEROS.
+                 10 WS-TEL-VND-CPF          PIC 9(11) VALUE ZEROS.
+                 10 WS-TEL-VND-NOME         PIC X(40) VALUE SPACES.
+                 10 WS-TEL-VND-LATITUDE     PIC S9(03)V9(08)
+                    VALUE ZEROS.
+                 10 WS-TEL-VND-LONGITUDE    PIC S9(03)V9(08)
+                    VALUE ZEROS.
+                 10 WS-TEL-VND-CAPACIDADE   PIC 9(05) VALUE ZEROS.
+                 10 WS-TEL-VND-QTDE-CLI     PIC 9(05) VALUE ZEROS.
+                 10 WS-TEL-VND-STATUS       PIC X(01) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-CONSULTA.
+          05 VALUE "--- CONSULTA DE CLIENTES E VENDEDORES ---"
+          BLANK SCREEN LINE 1 COL 25.
+          05 TELA-CONSULTA-MSG.
+             10 LINE 22 COL 20 VALUE "Mensagem:".
+             10 COLUMN PLUS 2 PIC X(40) USING WS-MSG-CON.
+
+       01 TELA-CONSULTA-PRM.
+          05 TELA-CONSULTA-PRM-TIPO.
+             10 LINE 06 COL 20 VALUE "Tipo (C-Cliente/V-Vendedor)..:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-TIPO.
+          05 TELA-CONSULTA-PRM-CODIGO.
+             10 LINE 08 COL 20 VALUE "Codigo........................:".
+             10 COLUMN PLUS 2 PIC 9(07) USING WS-TEL-CODIGO.
+
+       01 TELA-RESULTADO-CLI.
+          05 LINE 10 COL 20 VALUE "-- DADOS DO CLIENTE --".
+          05 LINE 11 COL 20 VALUE "Codigo...: ".
+          05 COLUMN PLUS 2 PIC 9(07) USING WS-TEL-CLI-CODIGO.
+          05 LINE 12 COL 20 VALUE "CNPJ.....: ".
+          05 COLUMN PLUS 2 PIC 9(14) USING WS-TEL-CLI-CNPJ.
+          05 LINE 13 COL 20 VALUE "Razao....: ".
+          05 COLUMN PLUS 2 PIC X(40) USING WS-TEL-CLI-RAZAOSOCIAL.
+          05 LINE 14 COL 20 VALUE "Latitude.: ".
+          05 COLUMN PLUS 2 PIC -999.99999999 USING WS-TEL-CLI-LATITUDE.
+          05 LINE 15 COL 20 VALUE "Longitude: ".
+          05 COLUMN PLUS 2 PIC -999.99999999 USING WS-TEL-CLI-LONGITUDE.
+          05 LINE 16 COL 20 VALUE "Vendedor.: ".
+          05 COLUMN PLUS 2 PIC 9(03) USING WS-TEL-CLI-CODVND.
+          05 LINE 17 COL 20 VALUE "Status...: ".
+          05 COLUMN PLUS 2 PIC X(01) USING WS-TEL-CLI-STATUS.
+
+       01 TELA-RESULTADO-VND.
+          05 LINE 10 COL 20 VALUE "-- DADOS DO VENDEDOR --".
+          05 LINE 11 COL 20 VALUE "Codigo......: ".
+          05 COLUMN PLUS 2 PIC 9(03) USING WS-TEL-VND-CODIGO.
+          05 LINE 12 COL 20 VALUE "CPF.........: ".
+          05 COLUMN PLUS 2 PIC 9(11) USING WS-TEL-VND-CPF.
+          05 LINE 13 COL 20 VALUE "Nome........: ".
+          05 COLUMN PLUS 2 PIC X(40) USING WS-TEL-VND-NOME.
+          05 LINE 14 COL 20 VALUE "Latitude....: ".
+          05 COLUMN PLUS 2 PIC -999.99999999 USING WS-TEL-VND-LATITUDE.
+          05 LINE 15 COL 20 VALUE "Longitude...: ".
+          05 COLUMN PLUS 2 PIC -999.99999999 USING WS-TEL-VND-LONGITUDE.
+          05 LINE 16 COL 20 VALUE "Capacidade..: ".
+          05 COLUMN PLUS 2 PIC 9(05) USING WS-TEL-VND-CAPACIDADE.
+          05 LINE 17 COL 20 VALUE "Qtde.Clientes: ".
+          05 COLUMN PLUS 2 PIC 9(05) USING WS-TEL-VND-QTDE-CLI.
+          05 LINE 18 COL 20 VALUE "Status......: ".
+          05 COLUMN PLUS 2 PIC X(01) USING WS-TEL-VND-STATUS.
+
+       01 TELA-NOVA-CONSULTA.
+          05 TELA-DADOS-NOVA-CONSULTA.
+             10 LINE 19 COL 20 VALUE "Nova consulta (S/N).:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-NOVA-CONSULTA.
+
+       01 TELA-SAIR.
+          05 TELA-DADOS-SAIR.
+             10 LINE 19 COL 20 VALUE "Deseja Sair (S/N).:".
+             10 COLUMN PLUS 2 PIC X(01) USING WS-TEL-SAIR.
+
+       procedure division.
+       00-controle section.
+           perform 01-inicializar.
+           perform 02-processar
+             until ws-sair = 1
+                OR WS-ERRO-ABERTURA <> 0.
+           perform 03-finalizar.
+           goback.
+       00-controle-exit. exit.
+
+       01-inicializar section.
+           initialize ws-variaveis.
+           MOVE "ARQ_CLIENTE" TO wid-arq-cliente.
+           OPEN INPUT ARQ-CLIENTE.
+           IF  WS-RESULTADO-ACESSO <> 00
+           AND WS-RESULTADO-ACESSO <> 05 THEN
+               MOVE "ERRO ABERTURA ARQ ARQCLI" TO WS-MSG-CON
+               MOVE 1 TO WS-ERRO-ABERTURA
+               DISPLAY TELA-CONSULTA
+               DISPLAY TELA-CONSULTA-MSG
+           END-IF.
+
+           MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF  WS-RST-ACESS-VND <> 00
+           AND WS-RST-ACESS-VND <> 05 THEN
+               MOVE "ERRO ABERTURA ARQ ARQVND" TO WS-MSG-CON
+               MOVE 1 TO WS-ERRO-ABERTURA
+               DISPLAY TELA-CONSULTA
+               DISPLAY TELA-CONSULTA-MSG
+           END-IF.
+       01-inicializar-exit. exit.
+
+       02-processar section.
+           MOVE SPACES TO WS-TEL-NOVA-CONSULTA.
+           DISPLAY TELA-CONSULTA.
+           DISPLAY TELA-CONSULTA-PRM.
+           MOVE SPACES TO WS-MSG-CON.
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 021-INFORMA-TIPO
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 021-INFORMA-CODIGO
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+           IF WS-TEL-TIPO = "C" THEN
+               PERFORM 022-CONSULTAR-CLIENTE
+           ELSE
+               PERFORM 023-CONSULTAR-VENDEDOR
+           END-IF.
+
+           MOVE " " TO WS-PARAM-OK.
+           PERFORM 024-INFORMA-NOVA-CONSULTA
+             UNTIL WS-PARAM-OK EQUAL "OK".
+
+           IF WS-TEL-NOVA-CONSULTA = "N" THEN
+               MOVE 1 TO WS-SAIR
+           END-IF.
+       02-processar-exit. exit.
+
+       021-INFORMA-TIPO SECTION.
+            ACCEPT  TELA-CONSULTA-PRM-TIPO.
+            IF  WS-TEL-TIPO <> "C"
+            AND WS-TEL-TIPO <> "V"
+                MOVE "Tipo invalido" TO WS-MSG-CON
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CON
+            END-IF.
+            DISPLAY TELA-CONSULTA-MSG.
+       021-INFORMA-TIPO-EXIT.
+           EXIT.
+
+       021-INFORMA-CODIGO SECTION.
+            ACCEPT  TELA-CONSULTA-PRM-CODIGO.
+            IF WS-TEL-CODIGO EQUAL ZEROS THEN
+                MOVE "Codigo deve ser informado" TO WS-MSG-CON
+            ELSE
+                IF WS-TEL-TIPO = "V" AND WS-TEL-CODIGO > 999 THEN
+      *             WS-TEL-CODIGO E PIC 9(07) PORQUE E COMPARTILHADO
+      *             COM A CONSULTA DE CLIENTE; CODIGO DE VENDEDOR E
+      *             PIC 9(03), ENTAO VALORES ACIMA DE 999 PRECISAM
+      *             SER BARRADOS AQUI, ANTES DE IREM PARA VND-CODIGO
+      *             EM 023-CONSULTAR-VENDEDOR (SENAO TRUNCARIAM).
+                    MOVE "Codigo de vendedor invalido (max 999)"
+                        TO WS-MSG-CON
+                ELSE
+                    MOVE "OK" TO WS-PARAM-OK
+                    MOVE SPACES TO WS-MSG-CON
+                END-IF
+            END-IF.
+            DISPLAY TELA-CONSULTA-MSG.
+       021-INFORMA-CODIGO-EXIT.
+           EXIT.
+
+       022-CONSULTAR-CLIENTE SECTION.
+           MOVE WS-TEL-CODIGO TO CLI-CODIGO.
+           READ ARQ-CLIENTE KEY IS CLI-CODIGO INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RESULTADO-ACESSO = 0 THEN
+               MOVE 1 TO WS-EXISTE-CLIENTE
+               MOVE CLI-CODIGO      TO WS-TEL-CLI-CODIGO
+               MOVE CLI-CNPJ        TO WS-TEL-CLI-CNPJ
+               MOVE CLI-RAZAOSOCIAL TO WS-TEL-CLI-RAZAOSOCIAL
+               MOVE CLI-LATITUDE    TO WS-TEL-CLI-LATITUDE
+               MOVE CLI-LONGITUDE   TO WS-TEL-CLI-LONGITUDE
+               MOVE CLI-CODVND      TO WS-TEL-CLI-CODVND
+               MOVE CLI-STATUS      TO WS-TEL-CLI-STATUS
+               DISPLAY TELA-RESULTADO-CLI
+           ELSE
+               MOVE 0 TO WS-EXISTE-CLIENTE
+               MOVE "Cliente nao encontrado" TO WS-MSG-CON
+               DISPLAY TELA-CONSULTA-MSG
+           END-IF.
+       022-CONSULTAR-CLIENTE-EXIT.
+           EXIT.
+
+       023-CONSULTAR-VENDEDOR SECTION.
+           MOVE WS-TEL-CODIGO TO VND-CODIGO.
+           READ ARQ-VENDEDOR KEY IS VND-CODIGO INVALID KEY CONTINUE
+           END-READ.
+           IF WS-RST-ACESS-VND = 0 THEN
+               MOVE 1 TO WS-EXISTE-VENDEDOR
+               MOVE VND-CODIGO        TO WS-TEL-VND-CODIGO
+               MOVE VND-CPF           TO WS-TEL-VND-CPF
+               MOVE VND-NOME          TO WS-TEL-VND-NOME
+               MOVE VND-LATITUDE      TO WS-TEL-VND-LATITUDE
+               MOVE VND-LONGITUDE     TO WS-TEL-VND-LONGITUDE
+               MOVE VND-CAPACIDADE    TO WS-TEL-VND-CAPACIDADE
+               MOVE VND-QTDE-CLIENTES TO WS-TEL-VND-QTDE-CLI
+               MOVE VND-STATUS        TO WS-TEL-VND-STATUS
+               DISPLAY TELA-RESULTADO-VND
+           ELSE
+               MOVE 0 TO WS-EXISTE-VENDEDOR
+               MOVE "Vendedor nao encontrado" TO WS-MSG-CON
+               DISPLAY TELA-CONSULTA-MSG
+           END-IF.
+       023-CONSULTAR-VENDEDOR-EXIT.
+           EXIT.
+
+       024-INFORMA-NOVA-CONSULTA SECTION.
+            ACCEPT  TELA-NOVA-CONSULTA.
+            IF  WS-TEL-NOVA-CONSULTA <> "S"
+            AND WS-TEL-NOVA-CONSULTA <> "N"
+                MOVE "Opcao invalida" TO WS-MSG-CON
+            ELSE
+                MOVE "OK" TO WS-PARAM-OK
+                MOVE SPACES TO WS-MSG-CON
+            END-IF.
+            DISPLAY TELA-CONSULTA-MSG.
+       024-INFORMA-NOVA-CONSULTA-EXIT.
+           EXIT.
+
+       03-finalizar section.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+       03-finalizar-exit. exit.
