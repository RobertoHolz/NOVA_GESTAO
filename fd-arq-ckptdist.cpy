@@ -0,0 +1,6 @@
+       FD  ARQ-CKPTDIST
+           LABEL RECORD IS STANDARD.
+       01  CKPT-REGISTRO.
+           05 CKPT-ULT-CLICODIGO             PIC 9(07).
+           05 CKPT-COD-INICIAL               PIC 9(07).
+           05 CKPT-COD-FINAL                 PIC 9(07).
