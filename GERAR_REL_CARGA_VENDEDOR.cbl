@@ -0,0 +1,229 @@
+       identification division.
+       program-id. "GERAR_REL_CARGA_VENDEDOR".
+       author.     Roberto Holz.
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+         copy 'select-arq-vendedor.cpy'.
+         copy 'select-impresso.cpy'.
+         SELECT ARQVND-SORT ASSIGN TO DISK WID-ARQVND-SORT.
+
+       data division.
+       file section.
+         copy 'fd-arq-vendedor.cpy'.
+         copy 'fd-impresso.cpy'.
+
+       SD ARQVND-SORT
+          DATA RECORD IS ARQVND-SORT-REC.
+        01 REG-VEN-SORT.
+           05 CODVND-SORT                   PIC 9(03).
+           05 NOMVND-SORT                   PIC X(40).
+           05 CAPAC-SORT                    PIC 9(05).
+           05 QTDE-SORT                     PIC 9(05).
+
+       working-storage section.
+       01 ws-variaveis.
+              05 wid-arq-vendedor      pic x(22) value SPACES.
+              05 WID-ARQVND-SORT       PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-VND      pic 9(02) value ZEROS.
+              05 WS-NM-IMPRESSO        PIC X(22) VALUE SPACES.
+              05 WS-RST-ACESS-IMPRESSO PIC 9(02) VALUE ZEROS.
+              05 WS-FIM-SORT           PIC 9(01) VALUE ZEROS.
+              05 WS-CLASSIFICADO-STATUS PIC X(01) VALUE SPACES.
+              05 WS-PCT-UTIL           PIC 9(03)V9(02) VALUE ZEROS.
+              05 WS-PCT-UTIL-ED        PIC ZZ9.99.
+
+       01 WS-LINHAS-IMPRESSO.
+          05 WS-LINHA-CAB-1              PIC X(80) VALUE
+             "     CARGA DE TRABALHO DOS VENDEDORES".
+          05 WS-LINHA-CAB-2.
+             10 FILLER                   PIC X(66) VALUE
+             "Cod Nome do Vendedor                Capacid  Qtd.Cli".
+             10 FILLER                   PIC X(08) VALUE "  % Uso".
+          05 WS-LINHA-DET-1.
+             10 WS-DET-CODVND            PIC BBZZ9B.
+             10 WS-DET-NOME              PIC X(40)B.
+             10 WS-DET-CAPAC             PIC ZZZZ9B.
+             10 WS-DET-QTDE              PIC ZZZZ9B.
+             10 WS-DET-PCT               PIC X(10).
+          05 WS-LINHA-TOT-1.
+             10 FILLER                   PIC X(26) VALUE
+             "Total de vendedores......:".
+             10 WS-TOT-VND-ED            PIC ZZZZ9.
+          05 WS-LINHA-TOT-2.
+             10 FILLER                   PIC X(25) VALUE
+             "Total de clientes.......:".
+             10 WS-TOT-CLI-ED            PIC ZZZZZZ9.
+          05 WS-LINHA-TOT-3.
+             10 FILLER                   PIC X(25) VALUE
+             "Vendedores no limite....:".
+             10 WS-TOT-LIMITE-ED         PIC ZZZZ9.
+
+       01 WS-TOTAIS-RELATORIO.
+          05 WS-TOTAL-VENDEDORES         PIC 9(05) VALUE ZEROS.
+          05 WS-TOTAL-CLIENTES           PIC 9(07) VALUE ZEROS.
+          05 WS-TOTAL-NO-LIMITE          PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+          copy 'lk-gerar-rel-carga-vnd.cpy'.
+
+
+       PROCEDURE DIVISION USING WL-LINK-GERAR-REL-CARGA-VND.
+       00-CONTROLE section.
+
+           IF WL-PRM-ORD = "A" THEN
+              IF  WL-PRM-CLA = "C" THEN
+                  SORT ARQVND-SORT
+                    ON ASCENDING KEY CODVND-SORT
+                    INPUT PROCEDURE IS 01-ENTRADA-SORT
+                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+              ELSE
+                  SORT ARQVND-SORT
+                    ON ASCENDING KEY QTDE-SORT
+                    INPUT PROCEDURE IS 01-ENTRADA-SORT
+                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+              END-IF
+           END-IF.
+
+           IF WL-PRM-ORD = "D" THEN
+              IF  WL-PRM-CLA = "C" THEN
+                  SORT ARQVND-SORT
+                    ON DESCENDING KEY CODVND-SORT
+                    INPUT PROCEDURE IS 01-ENTRADA-SORT
+                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+              ELSE
+                  SORT ARQVND-SORT
+                    ON DESCENDING KEY QTDE-SORT
+                    INPUT PROCEDURE IS 01-ENTRADA-SORT
+                   OUTPUT PROCEDURE IS 02-SAIDA-SORT
+              END-IF
+           END-IF.
+
+           goback.
+       00-CONTROLE-EXIT.
+           EXIT.
+
+       01-ENTRADA-SORT SECTION.
+           MOVE 0 TO WS-RST-ACESS-VND.
+           MOVE "ARQ_VENDEDOR" TO wid-arq-vendedor.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-RST-ACESS-VND = 0
+               READ ARQ-VENDEDOR NEXT RECORD
+               PERFORM 011-LER-PROCESSAR-VENDEDOR
+                 UNTIL WS-RST-ACESS-VND > 0
+           END-IF
+           CLOSE ARQ-VENDEDOR.
+
+       01-ENTRADA-SORT-EXIT.
+           EXIT.
+
+       011-LER-PROCESSAR-VENDEDOR SECTION.
+
+           MOVE "N" TO WS-CLASSIFICADO-STATUS.
+           IF WL-PRM-INC-INATIVO = "S" THEN
+               MOVE "S" TO WS-CLASSIFICADO-STATUS
+           ELSE
+               IF VND-STATUS-ATIVO THEN
+                  MOVE "S" TO WS-CLASSIFICADO-STATUS
+               END-IF
+           END-IF.
+
+           IF WS-CLASSIFICADO-STATUS = "S" THEN
+              MOVE VND-CODIGO        TO CODVND-SORT
+              MOVE VND-NOME          TO NOMVND-SORT
+              MOVE VND-CAPACIDADE    TO CAPAC-SORT
+              MOVE VND-QTDE-CLIENTES TO QTDE-SORT
+              RELEASE REG-VEN-SORT
+           END-IF.
+
+           READ ARQ-VENDEDOR NEXT RECORD.
+
+       011-LER-PROCESSAR-VENDEDOR-EXIT.
+           EXIT.
+
+       02-SAIDA-SORT SECTION.
+
+           MOVE WL-NMARQUIVO TO WS-NM-IMPRESSO.
+           OPEN OUTPUT ARQ-IMPRESSO.
+
+           MOVE WS-LINHA-CAB-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-LINHA-CAB-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE 0 TO WS-FIM-SORT.
+           MOVE 0 TO WS-TOTAL-VENDEDORES.
+           MOVE 0 TO WS-TOTAL-CLIENTES.
+           MOVE 0 TO WS-TOTAL-NO-LIMITE.
+           PERFORM 021-LINHAS-DETALHE
+             UNTIL WS-FIM-SORT = 1.
+
+           PERFORM 023-IMPRIME-TOTAIS.
+
+           CLOSE ARQ-IMPRESSO.
+
+       02-SAIDA-SORT-EXIT.
+           EXIT.
+
+       021-LINHAS-DETALHE SECTION.
+           RETURN ARQVND-SORT
+             AT END MOVE 1 TO WS-FIM-SORT.
+
+           IF  WS-FIM-SORT = 0 THEN
+               PERFORM 0211-GRAVA-LINHA-DETALHE
+           END-IF.
+
+       021-LINHAS-DETALHE-EXIT.
+           EXIT.
+
+       0211-GRAVA-LINHA-DETALHE SECTION.
+           MOVE SPACES TO WS-LINHA-DET-1.
+           MOVE CODVND-SORT TO WS-DET-CODVND.
+           MOVE NOMVND-SORT TO WS-DET-NOME.
+           MOVE CAPAC-SORT TO WS-DET-CAPAC.
+           MOVE QTDE-SORT TO WS-DET-QTDE.
+
+           IF CAPAC-SORT = 0 THEN
+               MOVE "ILIMITADO" TO WS-DET-PCT
+           ELSE
+               COMPUTE WS-PCT-UTIL ROUNDED =
+                   (QTDE-SORT / CAPAC-SORT) * 100
+               MOVE WS-PCT-UTIL TO WS-PCT-UTIL-ED
+               MOVE WS-PCT-UTIL-ED TO WS-DET-PCT
+           END-IF.
+
+           MOVE WS-LINHA-DET-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           ADD 1 TO WS-TOTAL-VENDEDORES.
+           ADD QTDE-SORT TO WS-TOTAL-CLIENTES.
+           IF CAPAC-SORT NOT = 0
+           AND QTDE-SORT >= CAPAC-SORT THEN
+               ADD 1 TO WS-TOTAL-NO-LIMITE
+           END-IF.
+
+       0211-GRAVA-LINHA-DETALHE-EXIT.
+           EXIT.
+
+       023-IMPRIME-TOTAIS SECTION.
+           MOVE SPACES TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-TOTAL-VENDEDORES TO WS-TOT-VND-ED.
+           MOVE WS-LINHA-TOT-1 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-TOTAL-CLIENTES TO WS-TOT-CLI-ED.
+           MOVE WS-LINHA-TOT-2 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+
+           MOVE WS-TOTAL-NO-LIMITE TO WS-TOT-LIMITE-ED.
+           MOVE WS-LINHA-TOT-3 TO ARQ-IMPRESSO-LINHA.
+           WRITE ARQ-IMPRESSO-LINHA.
+       023-IMPRIME-TOTAIS-EXIT.
+           EXIT.
